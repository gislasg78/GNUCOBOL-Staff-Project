@@ -1,9 +1,66 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RandomNumbers.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL IdxFile ASSIGN TO DISK ws-IdxFile-name
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS f-IdxFile-rec-cod-employee
+                  FILE STATUS  IS fs-IdxFile.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  IdxFile
+           RECORD CONTAINS 68 CHARACTERS
+           RECORDING  MODE IS FIXED.
+
+       01  f-IdxFile-rec.
+           03  f-IdxFile-rec-cod-employee       PIC 9(06)  VALUE ZEROES.
+           03  f-IdxFile-rec-salary-employee    PIC S9(06)V9(02)
+                                                    SIGN  IS LEADING
+                                                    SEPARATE CHARACTER
+                                                           VALUE ZEROES.
+           03  f-IdxFile-rec-name-employee       PIC X(20) VALUE SPACES.
+           03  f-IdxFile-rec-hire-date-employee  PIC 9(08) VALUE ZEROES.
+           03  f-IdxFile-rec-status-employee      PIC X(01)
+                                                           VALUE "A".
+           03  f-IdxFile-rec-reason-employee      PIC X(20)
+                                                           VALUE SPACES.
+           03  f-IdxFile-rec-cod-cat-employee    PIC 9(04) VALUE ZEROES.
+
        WORKING-STORAGE SECTION.
        78  cte-01                                           VALUE 01.
+       78  cte-9999                                         VALUE 9999.
+       77  ws-IdxFile-name                      PIC X(12) VALUE SPACES.
+       77  fs-IdxFile                           PIC X(02) VALUE SPACES.
+
+       01  ws-audit-sample-mode-response         PIC A(01) VALUE SPACE.
+           88  sw-audit-sample-mode-Y                  VALUES 'Y', 'y'.
+
+       01  ws-emp-code-controls.
+           03  ws-emp-code-tbl-cap-cnt          PIC S9(10) VALUE ZEROES.
+           03  ws-IdxFile-EOF-sw                PIC A(01)  VALUE SPACE.
+               88  sw-IdxFile-EOF-Y                         VALUE 'Y'.
+
+       01  ws-audit-sample-controls.
+           03  ws-audit-sample-size             PIC 9(05)  VALUE ZEROES.
+           03  ws-idx-sample                    PIC 9(05)  VALUE ZEROES.
+           03  ws-sample-diff-range   USAGE COMP-1 VALUE ZEROS.
+           03  ws-sample-product-range USAGE COMP-1 VALUE ZEROS.
+           03  ws-sample-final-range  USAGE COMP-1 VALUE ZEROS.
+           03  ws-sample-pick-pos               PIC 9(05)  VALUE ZEROES.
+           03  ws-sample-swap-idx               USAGE IS INDEX.
+
+       01  ws-emp-code-table-aux.
+           03  ws-emp-code-tbl-cod-aux          PIC 9(06)  VALUE ZEROES.
+
+       01  ws-emp-code-table         OCCURS 0001 TO 9999 TIMES
+                                      DEPENDING ON
+                                         ws-emp-code-tbl-cap-cnt
+                                      INDEXED BY idx-emp-code.
+           03  ws-emp-code-tbl-cod              PIC 9(06)  VALUE ZEROES.
 
        01  ws-random-number-generator-vars.
            03  ws-amounts-tickets.
@@ -31,24 +88,34 @@
        MAIN-PARAGRAPH.
            DISPLAY "Random Number Generator Program."
 
-           PERFORM 100000-start-request-performance-data
-              THRU 100000-finish-request-performance-data
+           DISPLAY "Draw a reproducible audit sample of employee "
+                   "codes instead of generating tickets? [Y/N]: "
+              WITH NO ADVANCING
+            ACCEPT ws-audit-sample-mode-response
+
+           IF sw-audit-sample-mode-Y
+              PERFORM 400000-start-audit-sample-employee-codes
+                 THRU 400000-finish-audit-sample-employee-codes
+           ELSE
+              PERFORM 100000-start-request-performance-data
+                 THRU 100000-finish-request-performance-data
 
-           PERFORM 200000-start-set-random-seed
-              THRU 200000-finish-set-random-seed
+              PERFORM 200000-start-set-random-seed
+                 THRU 200000-finish-set-random-seed
 
-           PERFORM 300000-start-ticket-generator
-              THRU 300000-finish-ticket-generator
-           VARYING ws-idx-num-tickets
-              FROM cte-01 BY cte-01
-             UNTIL ws-idx-num-tickets
-                IS GREATER THAN ws-amount-num-tickets
+              PERFORM 300000-start-ticket-generator
+                 THRU 300000-finish-ticket-generator
+              VARYING ws-idx-num-tickets
+                 FROM cte-01 BY cte-01
+                UNTIL ws-idx-num-tickets
+                   IS GREATER THAN ws-amount-num-tickets
 
-           DISPLAY "Final accounting statistics."
-           DISPLAY X'5B' ws-counter-series-by-ticket X'5D'
-                   X'20' 'Accumulated series created' X'2E'
-           DISPLAY X'5B' ws-counter-random-numbers X'5D'
-                   X'20' 'Generated output numbers' X'2E'
+              DISPLAY "Final accounting statistics."
+              DISPLAY X'5B' ws-counter-series-by-ticket X'5D'
+                      X'20' 'Accumulated series created' X'2E'
+              DISPLAY X'5B' ws-counter-random-numbers X'5D'
+                      X'20' 'Generated output numbers' X'2E'
+           END-IF
 
            DISPLAY SPACE
            DISPLAY "This program has ended."
@@ -172,4 +239,113 @@
          311000-finish-nums-by-series-by-ticket-generator.
            EXIT.
 
+       400000-start-audit-sample-employee-codes.
+           PERFORM 410000-start-load-employee-code-table
+              THRU 410000-finish-load-employee-code-table
+
+           IF ws-emp-code-tbl-cap-cnt IS GREATER THAN ZERO
+              DISPLAY "How many employee codes do you want to "
+                      "sample?                              : "
+                 WITH NO ADVANCING
+               ACCEPT ws-audit-sample-size
+
+              DISPLAY "Seed number to generate the sample     : "
+                 WITH NO ADVANCING
+               ACCEPT ws-seed-rnd-numbers
+
+              PERFORM 200000-start-set-random-seed
+                 THRU 200000-finish-set-random-seed
+
+              IF ws-audit-sample-size IS GREATER THAN
+                 ws-emp-code-tbl-cap-cnt
+                 MOVE ws-emp-code-tbl-cap-cnt TO ws-audit-sample-size
+                 DISPLAY "Sample size reduced to the number of "
+                         "employee codes available: ["
+                         ws-audit-sample-size "]."
+              END-IF
+
+              DISPLAY SPACE
+              DISPLAY "Audit sample (seed [" ws-seed-rnd-numbers "]):"
+
+              PERFORM 420000-start-pick-one-sample-code
+                 THRU 420000-finish-pick-one-sample-code
+               VARYING ws-idx-sample FROM cte-01 BY cte-01
+                 UNTIL ws-idx-sample
+                    IS GREATER THAN ws-audit-sample-size
+           ELSE
+              DISPLAY "No employee records were found to sample."
+           END-IF.
+       400000-finish-audit-sample-employee-codes.
+           EXIT.
+
+       410000-start-load-employee-code-table.
+           MOVE ZEROES TO ws-emp-code-tbl-cap-cnt
+           MOVE SPACE  TO ws-IdxFile-EOF-sw
+
+           DISPLAY "Enter the name of the employee index file: "
+              WITH NO ADVANCING
+            ACCEPT ws-IdxFile-name
+
+           OPEN INPUT IdxFile
+           DISPLAY "Opening. Status Code: [" fs-IdxFile "]."
+
+           IF fs-IdxFile EQUAL ZEROES OR fs-IdxFile EQUAL '05'
+              PERFORM 410100-start-read-next-employee-code
+                 THRU 410100-finish-read-next-employee-code
+                UNTIL sw-IdxFile-EOF-Y
+                   OR ws-emp-code-tbl-cap-cnt IS EQUAL TO cte-9999
+           END-IF
+
+           CLOSE IdxFile
+           DISPLAY "Closing. Status Code: [" fs-IdxFile "]."
+
+           IF ws-emp-code-tbl-cap-cnt EQUAL cte-9999
+          AND NOT sw-IdxFile-EOF-Y
+              DISPLAY SPACE
+              DISPLAY "*** WARNING: employee code table is full at "
+                      "[" cte-9999 "] records. Remaining employee "
+                      "codes will not be sampled. ***"
+           END-IF.
+       410000-finish-load-employee-code-table.
+           EXIT.
+
+       410100-start-read-next-employee-code.
+           READ IdxFile NEXT RECORD
+               AT END
+                  SET sw-IdxFile-EOF-Y TO TRUE
+
+             NOT AT END
+                  ADD cte-01 TO ws-emp-code-tbl-cap-cnt
+                  MOVE f-IdxFile-rec-cod-employee
+                    TO ws-emp-code-tbl-cod (ws-emp-code-tbl-cap-cnt)
+           END-READ.
+       410100-finish-read-next-employee-code.
+           EXIT.
+
+       420000-start-pick-one-sample-code.
+           SUBTRACT ws-idx-sample FROM ws-emp-code-tbl-cap-cnt
+             GIVING ws-sample-diff-range
+           ADD 1                          TO ws-sample-diff-range
+           MOVE FUNCTION RANDOM           TO ws-pseudo-random-number
+           MULTIPLY ws-sample-diff-range  BY ws-pseudo-random-number
+             GIVING ws-sample-product-range
+           ADD ws-idx-sample              TO ws-sample-product-range
+             GIVING ws-sample-final-range
+           MOVE ws-sample-final-range     TO ws-sample-pick-pos
+
+           SET idx-emp-code               TO ws-idx-sample
+           SET ws-sample-swap-idx         TO ws-sample-pick-pos
+
+           MOVE ws-emp-code-table (ws-sample-swap-idx)
+             TO ws-emp-code-table-aux
+           MOVE ws-emp-code-table (idx-emp-code)
+             TO ws-emp-code-table (ws-sample-swap-idx)
+           MOVE ws-emp-code-table-aux
+             TO ws-emp-code-table (idx-emp-code)
+
+           DISPLAY "  [" ws-idx-sample "]. Employee code: ["
+                   ws-emp-code-tbl-cod (idx-emp-code) "].".
+       420000-finish-pick-one-sample-code.
+           EXIT.
+
        END PROGRAM RandomNumbers.
