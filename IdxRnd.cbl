@@ -10,7 +10,7 @@
        FILE-CONTROL.
            SELECT OPTIONAL IdxFile ASSIGN TO ws-name-IdxFile
                   ORGANIZATION IS INDEXED
-                  ACCESS MODE  IS RANDOM
+                  ACCESS MODE  IS DYNAMIC
                   RECORD   KEY IS f-IdxFile-rec-code-employee
                   ALTERNATE RECORD KEY IS f-IdxFile-rec-salary-employee
                             WITH DUPLICATES
@@ -33,14 +33,30 @@
        77  ws-continue-response              PIC A(01)     VALUE SPACE.
            88  sw-continue-response-N        VALUES ARE 'N' 'n'.
 
+       77  ws-salary-lookup-response         PIC A(01)     VALUE SPACE.
+           88  sw-salary-lookup-response-Y   VALUES ARE 'Y' 'y'.
+
+       77  ws-salary-continue-response       PIC A(01)     VALUE SPACE.
+           88  sw-salary-continue-response-N VALUES ARE 'N' 'n'.
+
+       77  ws-salary-EOF                     PIC A(01)     VALUE SPACE.
+           88  sw-salary-EOF-Y                             VALUE 'Y'.
+
        77  ws-name-IdxFile                   PIC X(12)     VALUE SPACES.
 
+       77  ws-lookup-salary-employee         PIC S9(06)V9(02)
+                                              SIGN IS LEADING
+                                              SEPARATE CHARACTER
+                                                     VALUE ZEROES.
+
+       77  ws-salary-matches-found           PIC 9(06)     VALUE ZEROES.
+
        01  ws-f-IdxFile-rec.
            03  ws-f-IdxFile-rec-code-employee              PIC 9(06)
                                                            VALUE ZEROES.
            03  ws-f-IdxFile-rec-salary-employee        PIC S9(06)V9(02)
                                                        SIGN IS LEADING
-                                                      SEPARATE CHARACTER 
+                                                      SEPARATE CHARACTER
                                                            VALUE ZEROES.
 
        PROCEDURE DIVISION.
@@ -144,9 +160,83 @@
                    ACCEPT ws-continue-response
            END-PERFORM
 
+           DISPLAY SPACE
+           DISPLAY "Do you want to look up employees by salary? (y/n) "
+                   ": " WITH NO ADVANCING
+           ACCEPT ws-salary-lookup-response
+
+           IF sw-salary-lookup-response-Y
+              PERFORM Salary-Range-Lookup
+           END-IF
+
            CLOSE IdxFile
            DISPLAY "Closing. Status Code: [" fs-IdxFile "]."
 
            STOP RUN.
 
+       Salary-Range-Lookup.
+           MOVE SPACE TO ws-salary-continue-response
+           PERFORM UNTIL fs-IdxFile IS NOT EQUAL TO ZEROES
+                      OR sw-salary-continue-response-N
+
+                   DISPLAY SPACE
+                   DISPLAY "Salary to look up: " WITH NO ADVANCING
+                   ACCEPT ws-lookup-salary-employee
+                   MOVE ws-lookup-salary-employee
+                     TO f-IdxFile-rec-salary-employee
+
+                   MOVE SPACE TO ws-salary-EOF
+                   MOVE ZEROES TO ws-salary-matches-found
+
+                   START IdxFile
+                     KEY IS EQUAL TO f-IdxFile-rec-salary-employee
+                         INVALID KEY
+                         SET sw-salary-EOF-Y TO TRUE
+                         DISPLAY "Salary: ["
+                                 ws-lookup-salary-employee
+                                 "] not located."
+
+                     NOT INVALID KEY
+                         DISPLAY "Starting. Status Code: ["
+                                 fs-IdxFile "]."
+
+                   END-START
+
+                   PERFORM UNTIL sw-salary-EOF-Y
+
+                           READ IdxFile NEXT RECORD
+                                INTO ws-f-IdxFile-rec
+                                AT END
+                                   SET sw-salary-EOF-Y TO TRUE
+
+                            NOT AT END
+                                   IF ws-f-IdxFile-rec-salary-employee
+                                      IS NOT EQUAL TO
+                                      ws-lookup-salary-employee
+                                      SET sw-salary-EOF-Y TO TRUE
+                                   ELSE
+                                      ADD 1 TO ws-salary-matches-found
+                                      DISPLAY SPACE
+                                      DISPLAY "Record retrieved "
+                                              "successfully!"
+                                      DISPLAY "+ Employee code   : ["
+                                         ws-f-IdxFile-rec-code-employee
+                                              "]."
+                                      DISPLAY "+ Salary Employee : ["
+                                       ws-f-IdxFile-rec-salary-employee
+                                              "]."
+                                   END-IF
+                           END-READ
+                   END-PERFORM
+
+                   DISPLAY SPACE
+                   DISPLAY "Employees matched: ["
+                           ws-salary-matches-found "]."
+
+                   DISPLAY SPACE
+                   DISPLAY "Do you want to look up another salary? "
+                           "(y/n) : " WITH NO ADVANCING
+                   ACCEPT ws-salary-continue-response
+           END-PERFORM.
+
        END PROGRAM IdxRnd.
