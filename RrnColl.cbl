@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RrnColl.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       78  cte-100                                         VALUE 100.
+
+       77  ws-maximum-number-records      UNSIGNED-INT VALUE ZEROES.
+       77  ws-key-saturation-percentage   PIC 9(02)    VALUE ZEROES.
+       77  ws-estimate-file-density       UNSIGNED-INT VALUE ZEROES.
+
+       77  ws-starting-employee-code      PIC 9(06)    VALUE ZEROES.
+       77  ws-number-of-codes-to-scan     PIC 9(06)    VALUE ZEROES.
+       77  ws-current-employee-code       PIC 9(06)    VALUE ZEROES.
+       77  ws-codes-scanned               PIC 9(06)    VALUE ZEROES.
+
+       77  ws-relative-address-position   UNSIGNED-INT VALUE ZEROES.
+       77  ws-saturation-percent-quotient UNSIGNED-INT VALUE ZEROES.
+
+       77  ws-collision-count             PIC 9(06)    VALUE ZEROES.
+       77  ws-collision-rate-percentage   PIC 9(03)V9(02)
+                                                        VALUE ZEROES.
+
+       01  ws-slot-occupancy          OCCURS 1 TO 9999 TIMES
+                                      DEPENDING ON
+                                          ws-maximum-number-records
+                                      INDEXED   BY idx-slot-occupancy.
+           03  ws-slot-hit-count          PIC 9(04)    VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           DISPLAY "Collision/overflow report for the RRN allocation "
+                   "scheme."
+           DISPLAY "- Maximum number of records : " WITH NO ADVANCING
+            ACCEPT ws-maximum-number-records
+           DISPLAY "- Key saturation percentage : " WITH NO ADVANCING
+            ACCEPT ws-key-saturation-percentage
+           DISPLAY "- Starting employee code    : " WITH NO ADVANCING
+            ACCEPT ws-starting-employee-code
+           DISPLAY "- Number of codes to scan   : " WITH NO ADVANCING
+            ACCEPT ws-number-of-codes-to-scan
+
+           COMPUTE ws-estimate-file-density = ws-maximum-number-records
+                   / (ws-key-saturation-percentage / cte-100)
+                ON SIZE ERROR
+                   DISPLAY "Estimated file density "
+                           "calculated with errors."
+               NOT ON SIZE ERROR
+                   DISPLAY "Estimated file density "
+                           "calculated correctly."
+           END-COMPUTE
+
+           DISPLAY SPACE
+           DISPLAY "Calculation information."
+           DISPLAY "+ Maximum number of records : "
+                   "[" ws-maximum-number-records "]."
+           DISPLAY "+ Key saturation percentage : "
+                   "[" ws-key-saturation-percentage "]."
+           DISPLAY "+ Estimated file density    : "
+                   "[" ws-estimate-file-density "]."
+
+           PERFORM VARYING idx-slot-occupancy FROM 1 BY 1
+                     UNTIL idx-slot-occupancy
+                           GREATER THAN ws-maximum-number-records
+                   MOVE ZEROES TO ws-slot-hit-count (idx-slot-occupancy)
+           END-PERFORM
+
+           MOVE ZEROES TO ws-collision-count
+
+           IF ws-estimate-file-density IS EQUAL TO ZEROES
+              DISPLAY SPACE
+              DISPLAY "Estimated file density is zero; cannot scan "
+                      "the key range. Check the maximum-record count "
+                      "and saturation percentage entered above."
+           ELSE
+              PERFORM VARYING ws-codes-scanned FROM 1 BY 1
+                        UNTIL ws-codes-scanned
+                              GREATER THAN ws-number-of-codes-to-scan
+
+                      COMPUTE ws-current-employee-code =
+                              ws-starting-employee-code
+                              + ws-codes-scanned - 1
+
+                      DIVIDE ws-estimate-file-density
+                        INTO ws-current-employee-code
+                      GIVING ws-saturation-percent-quotient
+                      REMAINDER ws-relative-address-position
+
+                      ADD 1 TO ws-relative-address-position
+
+                      IF ws-relative-address-position
+                         IS GREATER THAN ws-maximum-number-records
+                         MOVE ws-maximum-number-records TO
+                              ws-relative-address-position
+                      END-IF
+
+                      IF ws-slot-hit-count
+                            (ws-relative-address-position)
+                         IS GREATER THAN ZEROES
+                         ADD 1 TO ws-collision-count
+                      END-IF
+
+                      ADD 1 TO ws-slot-hit-count
+                               (ws-relative-address-position)
+              END-PERFORM
+           END-IF
+
+           IF ws-number-of-codes-to-scan IS GREATER THAN ZEROES
+              COMPUTE ws-collision-rate-percentage ROUNDED =
+                      (ws-collision-count / ws-number-of-codes-to-scan)
+                      * cte-100
+                   ON SIZE ERROR
+                      DISPLAY "Collision rate calculated with errors."
+                  NOT ON SIZE ERROR
+                      CONTINUE
+              END-COMPUTE
+           END-IF
+
+           DISPLAY SPACE
+           DISPLAY "Collision/overflow report."
+           DISPLAY "+ Codes scanned    : "
+                   "[" ws-number-of-codes-to-scan "]."
+           DISPLAY "+ Collisions found : "
+                   "[" ws-collision-count "]."
+           DISPLAY "+ Collision rate   : "
+                   "[" ws-collision-rate-percentage "] %."
+
+           IF ws-collision-rate-percentage IS GREATER THAN 10
+              DISPLAY SPACE
+              DISPLAY "Warning: collision rate exceeds 10%. Bump the "
+                      "maximum-record count before random WRITEs "
+                      "start failing."
+           END-IF
+
+           STOP RUN.
+
+       END PROGRAM RrnColl.
