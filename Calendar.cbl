@@ -1,22 +1,24 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Calendar.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CalendarFile ASSIGN TO ws-CalendarFile-name
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS fs-CalendarFile.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CalendarFile.
+       01  calendar-rec                                PIC X(40).
+
        WORKING-STORAGE SECTION.
        77  idx-month-names-array-aux                  USAGE INDEX.
+       77  fs-CalendarFile                   PIC X(02) VALUE SPACES.
+       77  ws-CalendarFile-name              PIC X(40) VALUE SPACES.
 
-       78  cte-01                                     VALUE 01.
-       78  cte-02                                     VALUE 02.
-       78  cte-03                                     VALUE 03.
-       78  cte-04                                     VALUE 04.
-       78  cte-05                                     VALUE 05.
-       78  cte-06                                     VALUE 06.
-       78  cte-07                                     VALUE 07.
-       78  cte-12                                     VALUE 12.
-       78  cte-31                                     VALUE 31.
-       78  cte-100                                    VALUE 100.
-       78  cte-400                                    VALUE 400.
-       78  cte-1582                                   VALUE 1582.
+       COPY DateCom.
 
        01  ws-environmental-variables.
            03  ws-date-calculations-works.
@@ -30,16 +32,6 @@
                    07  ws-date-dayofweek-aux     SIGNED-INT VALUE ZERO.
                    07  ws-date-quottient-aux     SIGNED-INT VALUE ZERO.
 
-           03  ws-date-input.
-               05  ws-date-year             PIC 9(04) VALUE ZEROES.
-                   88  sw-date-year-1582-to-9999
-                                            VALUES 1582 THRU 9999.
-               05  ws-date-month            PIC 9(02) VALUE ZEROES.
-                   88  sw-date-month-01-to-12
-                                            VALUES 01   THRU 12.
-               05  ws-date-day              PIC 9(02) VALUE ZEROES.
-                   88  sw-date-day-01-to-31 VALUES 01   THRU 31.
-
            03  ws-date-output.
                05  FILLER                   PIC X(01) VALUE X'5B'.
                05  ws-date-year             PIC 9(04) VALUE ZEROES.
@@ -50,114 +42,46 @@
                05  FILLER                   PIC X(01) VALUE X'5D'.
                05  FILLER                   PIC X(01) VALUE X'2E'.
 
-           03  ws-residues-calculation-leap-year.
-               05  ws-residues-calc-lp-constants.
-                   07  ws-cte-04            PIC 9(01) VALUE 4.
-                   07  ws-cte-100           PIC 9(03) VALUE 100.
-                   07  ws-cte-400           PIC 9(03) VALUE 400.
-               05  ws-residues-calc-lp-quottients.
-                   07  ws-quottient-04      PIC 9(03) VALUE ZEROES.
-                   07  ws-quottient-100     PIC 9(03) VALUE ZEROES.
-                   07  ws-quottient-400     PIC 9(03) VALUE ZEROES.
-               05  ws-residues-calc-lp-residues.
-                   07  ws-residue-04        PIC 9(01) VALUE ZERO.
-                   07  ws-residue-100       PIC 9(03) VALUE ZEROES.
-                   07  ws-residue-400       PIC 9(03) VALUE ZEROES.
-
-       01  ws-day-names-tables.
-           03  ws-day-names-Saturday.
-               05  FILLER                   PIC 9(01) VALUE ZERO.
-               05  FILLER                   PIC A(09) VALUE "Saturday".
-           03  ws-day-names-Sunday.
-               05  FILLER                   PIC 9(01) VALUE 1.
-               05  FILLER                   PIC A(09) VALUE "Sunday".
-           03  ws-day-names-Monday.
-               05  FILLER                   PIC 9(01) VALUE 2.
-               05  FILLER                   PIC A(09) VALUE "Monday".
-           03  ws-day-names-Tuesday.
-               05  FILLER                   PIC 9(01) VALUE 3.
-               05  FILLER                   PIC A(09) VALUE "Tuesday".
-           03  ws-day-names-Wednesday.
-               05  FILLER                   PIC 9(01) VALUE 4.
-               05  FILLER                   PIC A(09) VALUE "Wednesday".
-           03  ws-day-names-Thursday.
-               05  FILLER                   PIC 9(01) VALUE 5.
-               05  FILLER                   PIC A(09) VALUE "Thursday".
-           03  ws-day-names-Friday.
-               05  FILLER                   PIC 9(01) VALUE 6.
-               05  FILLER                   PIC A(09) VALUE "Friday".
-       01  ws-day-names-tables-redef REDEFINES ws-day-names-tables.
-           03  ws-day-names-array           OCCURS    cte-12 TIMES
-                     ASCENDING KEY ws-day-names-array-numberday
-                     INDEXED    BY idx-day-names-array.
-               05  ws-day-names-array-numberday       PIC 9(01).
-               05  ws-day-names-array-nameofday       PIC A(09).
-
-       01  ws-month-names-tables.
-           03  ws-month-names-January.
-               05  FILLER                   PIC 9(02) VALUE 01.
-               05  FILLER                   PIC A(09) VALUE "January".
-               05  FILLER                   PIC 9(02) VALUE 31.
-           03  ws-month-names-February.
-               05  FILLER                   PIC 9(02) VALUE 02.
-               05  FILLER                   PIC A(09) VALUE "February".
-               05  FILLER                   PIC 9(02) VALUE 28.
-           03  ws-month-names-March.
-               05  FILLER                   PIC 9(02) VALUE 03.
-               05  FILLER                   PIC A(09) VALUE "March".
-               05  FILLER                   PIC 9(02) VALUE 31.
-           03  ws-month-names-April.
-               05  FILLER                   PIC 9(02) VALUE 04.
-               05  FILLER                   PIC A(09) VALUE "April".
-               05  FILLER                   PIC 9(02) VALUE 30.
-           03  ws-month-names-May.
-               05  FILLER                   PIC 9(02) VALUE 05.
-               05  FILLER                   PIC A(09) VALUE "May".
-               05  FILLER                   PIC 9(02) VALUE 31.
-           03  ws-month-names-June.
-               05  FILLER                   PIC 9(02) VALUE 06.
-               05  FILLER                   PIC A(09) VALUE "June".
-               05  FILLER                   PIC 9(02) VALUE 30.
-           03  ws-month-names-July.
-               05  FILLER                   PIC 9(02) VALUE 07.
-               05  FILLER                   PIC A(09) VALUE "July".
-               05  FILLER                   PIC 9(02) VALUE 31.
-           03  ws-month-names-August.
-               05  FILLER                   PIC 9(02) VALUE 08.
-               05  FILLER                   PIC A(09) VALUE "August".
-               05  FILLER                   PIC 9(02) VALUE 31.
-           03  ws-month-names-September.
-               05  FILLER                   PIC 9(02) VALUE 09.
-               05  FILLER                   PIC A(09) VALUE "September".
-               05  FILLER                   PIC 9(02) VALUE 30.
-           03  ws-month-names-October.
-               05  FILLER                   PIC 9(02) VALUE 10.
-               05  FILLER                   PIC A(09) VALUE "October".
-               05  FILLER                   PIC 9(02) VALUE 31.
-           03  ws-month-names-November.
-               05  FILLER                   PIC 9(02) VALUE 11.
-               05  FILLER                   PIC A(09) VALUE "November".
-               05  FILLER                   PIC 9(02) VALUE 30.
-           03  ws-month-names-December.
-               05  FILLER                   PIC 9(02) VALUE 12.
-               05  FILLER                   PIC A(09) VALUE "December".
-               05  FILLER                   PIC 9(02) VALUE 31.
-       01  ws-month-names-tables-redef REDEFINES ws-month-names-tables.
-           03  ws-month-names-array         OCCURS    cte-12 TIMES
-                     ASCENDING KEY ws-month-names-array-numbermonth
-                     INDEXED    BY idx-month-names-array.
-               05  ws-month-names-array-numbermonth   PIC 9(02).
-               05  ws-month-names-array-nameofmonth   PIC A(09).
-               05  ws-month-names-array-totaldays     PIC 9(02).
-                   88  sw-month-names-array-totaldays-Feb-Norm
-                                                      VALUE 28.
-                   88  sw-month-names-array-totaldays-Feb-Leap
-                                                      VALUE 29.
+
+       01  ws-calendar-range-controls.
+           03  ws-menu-choice                   PIC 9(01) VALUE ZERO.
+               88  sw-menu-choice-single-date    VALUE 1.
+               88  sw-menu-choice-range-to-file  VALUE 2.
+           03  ws-range-start-year               PIC 9(04) VALUE ZEROES.
+           03  ws-range-start-month              PIC 9(02) VALUE ZEROES.
+           03  ws-range-end-year                 PIC 9(04) VALUE ZEROES.
+           03  ws-range-end-month                PIC 9(02) VALUE ZEROES.
+           03  ws-range-cur-year                 PIC 9(04) VALUE ZEROES.
+           03  ws-range-cur-month                PIC 9(02) VALUE ZEROES.
+
+       01  ws-calendar-grid-line                 PIC X(40) VALUE SPACES.
+
+       01  ws-calendar-day-grid.
+           03  ws-cal-day-slot OCCURS 7 TIMES     PIC X(03).
+
+       01  ws-calendar-grid-controls.
+           03  ws-cal-day-edit                 PIC ZZ9.
+           03  ws-cal-day-counter              PIC 9(02) VALUE ZEROES.
+           03  ws-cal-col-start                PIC 9(02) VALUE ZEROES.
+           03  ws-cal-col-sub                  PIC 9(02) VALUE ZEROES.
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
-           PERFORM Read-Date
-           PERFORM Date-Validator
+           DISPLAY "Calendar utility."
+           DISPLAY "1. Check a single date"
+           DISPLAY "2. Print a calendar range to a file"
+           DISPLAY "Select an option     : " WITH NO ADVANCING
+            ACCEPT ws-menu-choice
+
+           EVALUATE TRUE
+              WHEN sw-menu-choice-single-date
+                 PERFORM Read-Date
+                 PERFORM Date-Validator
+              WHEN sw-menu-choice-range-to-file
+                 PERFORM Print-Calendar-Range
+              WHEN OTHER
+                 DISPLAY "Invalid option: [" ws-menu-choice "]."
+           END-EVALUATE
 
            STOP RUN.
 
@@ -310,4 +234,126 @@
                     ws-date-year  OF ws-date-input
                    ".".
 
+       Print-Calendar-Range.
+           DISPLAY "Calendar range to file."
+           DISPLAY "Starting year         : " WITH NO ADVANCING
+            ACCEPT ws-range-start-year
+           DISPLAY "Starting month(01-12) : " WITH NO ADVANCING
+            ACCEPT ws-range-start-month
+           DISPLAY "Ending year           : " WITH NO ADVANCING
+            ACCEPT ws-range-end-year
+           DISPLAY "Ending month  (01-12) : " WITH NO ADVANCING
+            ACCEPT ws-range-end-month
+           DISPLAY "Output file name      : " WITH NO ADVANCING
+            ACCEPT ws-CalendarFile-name
+
+           OPEN OUTPUT CalendarFile
+
+           MOVE ws-range-start-year  TO ws-range-cur-year
+           MOVE ws-range-start-month TO ws-range-cur-month
+
+           PERFORM UNTIL ws-range-cur-year  IS GREATER THAN
+                         ws-range-end-year
+                    OR  (ws-range-cur-year  IS EQUAL TO
+                         ws-range-end-year
+                    AND  ws-range-cur-month IS GREATER THAN
+                         ws-range-end-month)
+
+              MOVE ws-range-cur-year  TO ws-date-year  OF ws-date-input
+              MOVE ws-range-cur-month TO ws-date-month OF ws-date-input
+              MOVE cte-01             TO ws-date-day   OF ws-date-input
+
+              PERFORM Print-One-Month
+
+              ADD cte-01 TO ws-range-cur-month
+              IF ws-range-cur-month IS GREATER THAN cte-12
+                 MOVE cte-01 TO ws-range-cur-month
+                 ADD cte-01  TO ws-range-cur-year
+              END-IF
+
+           END-PERFORM
+
+           CLOSE CalendarFile
+
+           DISPLAY "Calendar written to [" ws-CalendarFile-name "].".
+
+       Print-One-Month.
+           IF ws-date-month OF ws-date-input IS EQUAL TO cte-02
+              PERFORM Check-Leap-Year
+           END-IF
+
+           SET idx-month-names-array
+            TO ws-date-month          OF ws-date-input
+
+           PERFORM Get-Day-Of-Week
+
+           MOVE SPACES TO ws-calendar-grid-line
+           STRING FUNCTION TRIM
+                 (
+                   ws-month-names-array-nameofmonth
+                  (idx-month-names-array)
+                 )
+                  SPACE
+                   ws-date-year OF ws-date-input
+                  DELIMITED BY SIZE
+                  INTO ws-calendar-grid-line
+           WRITE calendar-rec FROM ws-calendar-grid-line
+
+           MOVE "Sat Sun Mon Tue Wed Thu Fri"
+             TO ws-calendar-grid-line
+           WRITE calendar-rec FROM ws-calendar-grid-line
+
+           PERFORM Build-And-Write-Month-Grid
+
+           MOVE SPACES TO ws-calendar-grid-line
+           WRITE calendar-rec FROM ws-calendar-grid-line.
+
+       Build-And-Write-Month-Grid.
+           MOVE cte-01 TO ws-cal-day-counter
+
+           MOVE ws-date-dayofweek-aux TO ws-cal-col-start
+           ADD cte-01                 TO ws-cal-col-start
+
+           PERFORM UNTIL ws-cal-day-counter IS GREATER THAN
+                         ws-month-names-array-totaldays
+                        (idx-month-names-array)
+
+              PERFORM VARYING ws-cal-col-sub FROM cte-01 BY cte-01
+                 UNTIL ws-cal-col-sub IS GREATER THAN cte-07
+                 MOVE SPACES TO ws-cal-day-slot (ws-cal-col-sub)
+              END-PERFORM
+
+              PERFORM VARYING ws-cal-col-sub FROM ws-cal-col-start
+                 BY cte-01
+                 UNTIL ws-cal-col-sub IS GREATER THAN cte-07
+                    OR ws-cal-day-counter IS GREATER THAN
+                       ws-month-names-array-totaldays
+                      (idx-month-names-array)
+
+                 MOVE ws-cal-day-counter  TO ws-cal-day-edit
+                 MOVE ws-cal-day-edit     TO
+                      ws-cal-day-slot (ws-cal-col-sub)
+                 ADD cte-01 TO ws-cal-day-counter
+
+              END-PERFORM
+
+              PERFORM Write-Calendar-Grid-Row
+
+              MOVE cte-01 TO ws-cal-col-start
+
+           END-PERFORM.
+
+       Write-Calendar-Grid-Row.
+           MOVE SPACES TO ws-calendar-grid-line
+           STRING ws-cal-day-slot (1) SPACE
+                  ws-cal-day-slot (2) SPACE
+                  ws-cal-day-slot (3) SPACE
+                  ws-cal-day-slot (4) SPACE
+                  ws-cal-day-slot (5) SPACE
+                  ws-cal-day-slot (6) SPACE
+                  ws-cal-day-slot (7)
+                  DELIMITED BY SIZE
+                  INTO ws-calendar-grid-line
+           WRITE calendar-rec FROM ws-calendar-grid-line.
+
        END PROGRAM Calendar.
