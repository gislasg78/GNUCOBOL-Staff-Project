@@ -17,14 +17,18 @@
        DATA DIVISION.
        FILE SECTION.
        FD  RrnFile
-           RECORD CONTAINS 15 CHARACTERS.
+           RECORD CONTAINS 22 CHARACTERS.
 
        01  RrnFile-rec.
            03  RrnFile-rec-code-employee   PIC 9(06)       VALUE ZEROES.
-           03  RrnFile-rec-salary-employee PIC S9(06)V9(02) 
+           03  RrnFile-rec-salary-employee PIC S9(06)V9(02)
                                            SIGN IS LEADING
                                            SEPARATE CHARACTER
                                                            VALUE ZEROES.
+           03  RrnFile-rec-status          PIC X(01)       VALUE "A".
+               88  RrnFile-rec-active                      VALUE "A".
+               88  RrnFile-rec-free                        VALUE "D".
+           03  RrnFile-rec-next-free       PIC 9(06)       VALUE ZEROES.
 
        WORKING-STORAGE SECTION.
        77  fs-RrnFile                     PIC X(02)        VALUE SPACES.
@@ -42,6 +46,10 @@
                                                       SIGN IS LEADING
                                                   SEPARATE CHARACTER
                                                      VALUE ZEROES.
+           03  ws-RrnFile-rec-status                       PIC X(01)
+                                                           VALUE "A".
+           03  ws-RrnFile-rec-next-free                    PIC 9(06)
+                                                           VALUE ZEROES.
 
        PROCEDURE DIVISION.
        DECLARATIVES.
@@ -85,6 +93,11 @@
                       MOVE ws-RrnFile-rec-salary-employee
                         TO RrnFile-rec-salary-employee
 
+                   MOVE "A"     TO ws-RrnFile-rec-status
+                                   RrnFile-rec-status
+                   MOVE ZEROES  TO ws-RrnFile-rec-next-free
+                                   RrnFile-rec-next-free
+
                    DISPLAY SPACE
                    WRITE RrnFile-rec        FROM ws-RrnFile-rec
                          INVALID KEY
@@ -94,7 +107,7 @@
                          DISPLAY "Record saved successfully."
                          DISPLAY "Record Number # : [" ws-key-RrnFile
                                  "]."
-                         DISPLAY "Employee code   : [" 
+                         DISPLAY "Employee code   : ["
                                  ws-RrnFile-rec-code-employee "] = ["
                                  RrnFile-rec-code-employee "]."
                          DISPLAY "Salary Employee : ["
