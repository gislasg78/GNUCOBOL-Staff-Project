@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RrnToIdx.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           NUMERIC SIGN IS TRAILING SEPARATE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL RrnFile ASSIGN TO ws-name-RrnFile
+                  ORGANIZATION IS RELATIVE
+                  ACCESS MODE  IS SEQUENTIAL
+                  RELATIVE KEY IS ws-key-RrnFile
+                  FILE STATUS  IS fs-RrnFile.
+
+           SELECT OPTIONAL IdxFile ASSIGN TO ws-name-IdxFile
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD   KEY IS f-IdxFile-rec-code-employee
+                  ALTERNATE RECORD KEY IS f-IdxFile-rec-salary-employee
+                            WITH DUPLICATES
+                  FILE STATUS  IS fs-IdxFile.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RrnFile
+           RECORD CONTAINS 22 CHARACTERS.
+
+       01  RrnFile-rec.
+           03  RrnFile-rec-code-employee   PIC 9(06)       VALUE ZEROES.
+           03  RrnFile-rec-salary-employee PIC S9(06)V9(02)
+                                           SIGN IS LEADING
+                                           SEPARATE CHARACTER
+                                                           VALUE ZEROES.
+           03  RrnFile-rec-status          PIC X(01)       VALUE "A".
+               88  RrnFile-rec-active                      VALUE "A".
+               88  RrnFile-rec-free                        VALUE "D".
+           03  RrnFile-rec-next-free       PIC 9(06)       VALUE ZEROES.
+
+       FD  IdxFile.
+
+       01  f-IdxFile-rec.
+           03  f-IdxFile-rec-code-employee   PIC 9(06)     VALUE ZEROES.
+           03  f-IdxFile-rec-salary-employee PIC S9(06)V9(02)
+                                             SIGN IS LEADING
+                                             SEPARATE CHARACTER
+                                                           VALUE ZEROES.
+
+       WORKING-STORAGE SECTION.
+       77  fs-RrnFile                     PIC X(02)        VALUE SPACES.
+       77  fs-IdxFile                     PIC X(02)        VALUE SPACES.
+
+       77  ws-key-RrnFile                 PIC 9(06)        VALUE ZEROES.
+       77  ws-name-RrnFile                PIC X(12)        VALUE SPACES.
+       77  ws-name-IdxFile                PIC X(12)        VALUE SPACES.
+
+       77  ws-RrnFile-EOF                 PIC A(01)        VALUE SPACE.
+           88  sw-RrnFile-EOF-Y                            VALUE 'Y'.
+
+       77  ws-migrated-records            PIC 9(06)        VALUE ZEROES.
+       77  ws-skipped-records             PIC 9(06)        VALUE ZEROES.
+       77  ws-deleted-records             PIC 9(06)        VALUE ZEROES.
+
+       01  ws-RrnFile-rec.
+           03  ws-RrnFile-rec-code-employee                PIC 9(06)
+                                                           VALUE ZEROES.
+           03  ws-RrnFile-rec-salary-employee          PIC S9(06)V9(02)
+                                                      SIGN IS LEADING
+                                                  SEPARATE CHARACTER
+                                                     VALUE ZEROES.
+           03  ws-RrnFile-rec-status                       PIC X(01)
+                                                            VALUE "A".
+               88  ws-RrnFile-rec-active                   VALUE "A".
+               88  ws-RrnFile-rec-free                     VALUE "D".
+           03  ws-RrnFile-rec-next-free                    PIC 9(06)
+                                                           VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       File-Handler SECTION.
+           USE AFTER ERROR PROCEDURE ON RrnFile.
+       Status-Check.
+           DISPLAY SPACE
+           DISPLAY "File status information."
+           DISPLAY "+ File   Name: [" ws-name-RrnFile "]."
+           DISPLAY "+ Status Code: [" fs-RrnFile "].".
+
+       Idx-Handler SECTION.
+           USE AFTER ERROR PROCEDURE ON IdxFile.
+       Idx-Status-Check.
+           DISPLAY SPACE
+           DISPLAY "File status information."
+           DISPLAY "+ File   Name: [" ws-name-IdxFile "]."
+           DISPLAY "+ Status Code: [" fs-IdxFile "].".
+       END DECLARATIVES.
+
+       MAIN-PARAGRAPH.
+           DISPLAY "Migrate a relative file into an indexed file."
+           DISPLAY "Enter the relative file name : " WITH NO ADVANCING
+           ACCEPT ws-name-RrnFile
+
+           DISPLAY "Enter the indexed  file name : " WITH NO ADVANCING
+           ACCEPT ws-name-IdxFile
+
+           OPEN INPUT RrnFile
+           DISPLAY "Opening. Status Code: [" fs-RrnFile "]."
+
+           OPEN I-O IdxFile
+           DISPLAY "Opening. Status Code: [" fs-IdxFile "]."
+
+           IF fs-IdxFile IS EQUAL TO 35
+              OPEN OUTPUT IdxFile
+              CLOSE IdxFile
+              OPEN I-O IdxFile
+              DISPLAY "Creating. Status Code: [" fs-IdxFile "]."
+           END-IF
+
+           PERFORM UNTIL sw-RrnFile-EOF-Y
+                      OR fs-RrnFile IS NOT EQUAL TO ZEROES
+
+                   READ RrnFile NEXT RECORD    INTO ws-RrnFile-rec
+                        AT END
+                           SET sw-RrnFile-EOF-Y  TO TRUE
+                           DISPLAY "End Of File!"
+
+                    NOT AT END
+                           IF ws-key-RrnFile IS EQUAL TO 1
+                              CONTINUE
+                           ELSE
+                              IF ws-RrnFile-rec-active
+                                 PERFORM Migrate-One-Record
+                              ELSE
+                                 ADD 1 TO ws-deleted-records
+                              END-IF
+                           END-IF
+
+                   END-READ
+           END-PERFORM
+
+           CLOSE RrnFile
+           DISPLAY "Closing. Status Code: [" fs-RrnFile "]."
+
+           CLOSE IdxFile
+           DISPLAY "Closing. Status Code: [" fs-IdxFile "]."
+
+           DISPLAY SPACE
+           DISPLAY "Migration complete."
+           DISPLAY "Records migrated: [" ws-migrated-records "]."
+           DISPLAY "Records skipped : [" ws-skipped-records "]."
+           DISPLAY "Records deleted : [" ws-deleted-records
+                   "] (not migrated)."
+
+           STOP RUN.
+
+       Migrate-One-Record.
+           MOVE ws-RrnFile-rec-code-employee   TO
+                f-IdxFile-rec-code-employee
+           MOVE ws-RrnFile-rec-salary-employee TO
+                f-IdxFile-rec-salary-employee
+
+           WRITE f-IdxFile-rec
+                 INVALID KEY
+                         ADD 1 TO ws-skipped-records
+                         DISPLAY "Skipped. Employee code ["
+                                 f-IdxFile-rec-code-employee
+                                 "] already on file."
+
+                 NOT INVALID KEY
+                         ADD 1 TO ws-migrated-records
+                         DISPLAY "Migrated record # ["
+                                 ws-key-RrnFile "]. Employee code ["
+                                 f-IdxFile-rec-code-employee "]."
+           END-WRITE.
+
+       END PROGRAM RrnToIdx.
