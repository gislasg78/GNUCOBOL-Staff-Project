@@ -14,32 +14,73 @@
                   RELATIVE KEY IS ws-key-rrnFile
                   FILE STATUS  IS fs-rrnFile.
 
+           SELECT OPTIONAL compactFile ASSIGN TO ws-name-compactFile
+                  ORGANIZATION IS RELATIVE
+                  ACCESS MODE  IS SEQUENTIAL
+                  RELATIVE KEY IS ws-key-compactFile
+                  FILE STATUS  IS fs-compactFile.
+
        DATA DIVISION.
        FILE SECTION.
        FD  rrnFile
            DATA RECORD IS rrnFile-rec
-           RECORD CONTAINS 15 CHARACTERS.
+           RECORD CONTAINS 16 CHARACTERS.
 
        01  rrnFile-rec.
            03  rrnFile-rec-code-employee   PIC 9(06)       VALUE ZEROES.
-           03  rrnFile-rec-salary-employee PIC S9(06)V9(02) 
+           03  rrnFile-rec-salary-employee PIC S9(06)V9(02)
                                            SIGN IS LEADING
                                            SEPARATE CHARACTER
                                                            VALUE ZEROES.
+           03  rrnFile-rec-status          PIC X(01)       VALUE "A".
+               88  rrnFile-rec-active                      VALUE "A".
+               88  rrnFile-rec-free                        VALUE "D".
+
+       FD  compactFile
+           DATA RECORD IS compactFile-rec
+           RECORD CONTAINS 16 CHARACTERS.
+
+       01  compactFile-rec.
+           03  compactFile-rec-code-employee   PIC 9(06)   VALUE ZEROES.
+           03  compactFile-rec-salary-employee PIC S9(06)V9(02)
+                                               SIGN IS LEADING
+                                               SEPARATE CHARACTER
+                                                           VALUE ZEROES.
+           03  compactFile-rec-status          PIC X(01)   VALUE "A".
 
        WORKING-STORAGE SECTION.
        77  fs-rrnFile                     PIC 9(02)        VALUE ZEROES.
+       77  fs-compactFile                 PIC 9(02)        VALUE ZEROES.
 
        77  ws-continue-response           PIC A(01)        VALUE SPACE.
            88  sw-continue-response-N     VALUES ARE 'N' 'n'.
 
+       77  ws-delete-response             PIC A(01)        VALUE SPACE.
+           88  sw-delete-response-Y       VALUES ARE 'Y' 'y'.
+
+       77  ws-compact-response            PIC A(01)        VALUE SPACE.
+           88  sw-compact-response-Y      VALUES ARE 'Y' 'y'.
+
        77  ws-key-rrnFile                 PIC 9(06)        VALUE ZEROES.
        77  ws-name-rrnFile                PIC X(12)        VALUE SPACES.
 
+       77  ws-key-compactFile             PIC 9(06)        VALUE ZEROES.
+       77  ws-name-compactFile            PIC X(12)        VALUE SPACES.
+
        77  ws-rrnFile-EOF                 PIC A(01)        VALUE SPACE.
            88  sw-rrnFile-EOF-N                            VALUE 'N'.
            88  sw-rrnFile-EOF-Y                            VALUE 'Y'.
 
+       77  ws-delete-code-employee        PIC 9(06)        VALUE ZEROES.
+       77  ws-delete-found                PIC A(01)        VALUE "N".
+           88  ws-delete-found-Y                           VALUE "Y".
+
+       77  ws-compacted-records           PIC 9(06)        VALUE ZEROES.
+       77  ws-discarded-records           PIC 9(06)        VALUE ZEROES.
+
+       77  ws-compact-EOF                 PIC A(01)        VALUE SPACE.
+           88  sw-compact-EOF-Y                            VALUE 'Y'.
+
        01  ws-rrnFile-rec.
            03  ws-rrnFile-rec-code-employee                PIC 9(06)
                                                            VALUE ZEROES.
@@ -47,6 +88,10 @@
                                                       SIGN IS LEADING
                                                   SEPARATE CHARACTER
                                                      VALUE ZEROES.
+           03  ws-rrnFile-rec-status                       PIC X(01)
+                                                           VALUE "A".
+               88  ws-rrnFile-rec-active                   VALUE "A".
+               88  ws-rrnFile-rec-free                     VALUE "D".
 
        PROCEDURE DIVISION.
        DECLARATIVES.
@@ -59,6 +104,15 @@
            DISPLAY "File   Name: [" ws-name-rrnFile "]."
            DISPLAY "Status Code: [" fs-rrnFile "].".
 
+       Compact-File-Handler SECTION.
+           USE AFTER ERROR PROCEDURE ON compactFile.
+
+       Compact-Status-Check.
+           DISPLAY SPACE
+           DISPLAY "File status information."
+           DISPLAY "File   Name: [" ws-name-compactFile "]."
+           DISPLAY "Status Code: [" fs-compactFile "].".
+
        END DECLARATIVES.
 
        MAIN-PARAGRAPH.
@@ -80,7 +134,7 @@
                    DISPLAY "Employee data capture."
                    DISPLAY "Employee code   : " WITH NO ADVANCING
                    ACCEPT ws-rrnFile-rec-code-employee
-                   MOVE ws-rrnFile-rec-code-employee 
+                   MOVE ws-rrnFile-rec-code-employee
                      TO rrnFile-rec-code-employee
 
                    DISPLAY "Salary Employee : " WITH NO ADVANCING
@@ -88,6 +142,9 @@
                    MOVE ws-rrnFile-rec-salary-employee
                      TO rrnFile-rec-salary-employee
 
+                   MOVE "A"                TO rrnFile-rec-status
+                                               ws-rrnFile-rec-status
+
                    WRITE rrnFile-rec        FROM ws-rrnFile-rec
                          INVALID KEY
                          DISPLAY "Invalid Key!"
@@ -97,7 +154,7 @@
                          DISPLAY SPACE
                          DISPLAY "Record Number # : [" ws-key-rrnFile
                                  "]."
-                         DISPLAY "Employee code   : [" 
+                         DISPLAY "Employee code   : ["
                                  ws-rrnFile-rec-code-employee "] = ["
                                  rrnFile-rec-code-employee "]."
                          DISPLAY "Salary Employee : ["
@@ -115,6 +172,24 @@
            CLOSE rrnFile
            DISPLAY "Closing. Status Code: [" fs-rrnFile "]."
 
+           DISPLAY SPACE
+           DISPLAY "Do you want to delete a record? (y/n): "
+                   WITH NO ADVANCING
+           ACCEPT ws-delete-response
+
+           IF sw-delete-response-Y
+              PERFORM Delete-Record-By-Code
+           END-IF
+
+           DISPLAY SPACE
+           DISPLAY "Do you want to compact the file now? (y/n): "
+                   WITH NO ADVANCING
+           ACCEPT ws-compact-response
+
+           IF sw-compact-response-Y
+              PERFORM Compact-RrnFile
+           END-IF
+
            DISPLAY SPACE
            DISPLAY "Reading sequential file."
 
@@ -136,18 +211,20 @@
                     NOT AT END
                            SET sw-rrnFile-EOF-N TO TRUE
 
-                           DISPLAY SPACE
-                           DISPLAY "Record # [" ws-key-rrnFile "]."
-                           DISPLAY "Employee code   : [" 
-                                   ws-rrnFile-rec-code-employee
-                                   "] = ["
-                                   rrnFile-rec-code-employee
-                                   "]."
-                           DISPLAY "Salary Employee : ["
-                                   ws-rrnFile-rec-salary-employee
-                                   "] = ["
-                                   rrnFile-rec-salary-employee
-                                   "]."
+                           IF ws-rrnFile-rec-active
+                              DISPLAY SPACE
+                              DISPLAY "Record # [" ws-key-rrnFile "]."
+                              DISPLAY "Employee code   : ["
+                                      ws-rrnFile-rec-code-employee
+                                      "] = ["
+                                      rrnFile-rec-code-employee
+                                      "]."
+                              DISPLAY "Salary Employee : ["
+                                      ws-rrnFile-rec-salary-employee
+                                      "] = ["
+                                      rrnFile-rec-salary-employee
+                                      "]."
+                           END-IF
 
                    END-READ
                    DISPLAY "Reading. Status Code: [" fs-rrnFile "]."
@@ -161,4 +238,100 @@
 
            STOP RUN.
 
+       Delete-Record-By-Code.
+           DISPLAY "Employee code to delete: " WITH NO ADVANCING
+           ACCEPT ws-delete-code-employee
+
+           OPEN I-O rrnFile
+           DISPLAY "Opening. Status Code: [" fs-rrnFile "]."
+
+           MOVE "N"                      TO ws-delete-found
+
+           PERFORM UNTIL fs-rrnFile IS NOT EQUAL TO ZEROES
+                         OR ws-delete-found-Y
+
+                   READ rrnFile NEXT RECORD    INTO ws-rrnFile-rec
+                        AT END
+                           CONTINUE
+
+                    NOT AT END
+                           IF ws-rrnFile-rec-active
+                              AND ws-rrnFile-rec-code-employee
+                                  IS EQUAL TO ws-delete-code-employee
+                                 SET ws-delete-found-Y  TO TRUE
+                           END-IF
+                   END-READ
+           END-PERFORM
+
+           IF ws-delete-found-Y
+              MOVE "D"                     TO rrnFile-rec-status
+              REWRITE rrnFile-rec
+                     INVALID KEY
+                             DISPLAY "Invalid Key!"
+                     NOT INVALID KEY
+                             DISPLAY "Record deleted. Slot ["
+                                     ws-key-rrnFile "] marked free."
+              END-REWRITE
+           ELSE
+              DISPLAY "Employee code not found: ["
+                      ws-delete-code-employee "]."
+           END-IF
+
+           CLOSE rrnFile
+           DISPLAY "Closing. Status Code: [" fs-rrnFile "].".
+
+       Compact-RrnFile.
+           DISPLAY "Enter the compacted file name: " WITH NO ADVANCING
+           ACCEPT ws-name-compactFile
+
+           MOVE ZEROES                   TO ws-compacted-records
+                                             ws-discarded-records
+
+           OPEN INPUT rrnFile
+           DISPLAY "Opening. Status Code: [" fs-rrnFile "]."
+
+           OPEN OUTPUT compactFile
+           DISPLAY "Opening. Status Code: [" fs-compactFile "]."
+
+           MOVE SPACE                      TO ws-compact-EOF
+
+           PERFORM UNTIL sw-compact-EOF-Y
+                      OR fs-rrnFile IS NOT EQUAL TO ZEROES
+
+                   READ rrnFile NEXT RECORD    INTO ws-rrnFile-rec
+                        AT END
+                           SET sw-compact-EOF-Y  TO TRUE
+
+                    NOT AT END
+                           IF ws-rrnFile-rec-active
+                              MOVE ws-rrnFile-rec-code-employee TO
+                                   compactFile-rec-code-employee
+                              MOVE ws-rrnFile-rec-salary-employee TO
+                                   compactFile-rec-salary-employee
+                              MOVE "A"  TO compactFile-rec-status
+
+                              WRITE compactFile-rec
+                                    INVALID KEY
+                                            DISPLAY "Invalid Key!"
+                                    NOT INVALID KEY
+                                            ADD 1 TO
+                                                ws-compacted-records
+                              END-WRITE
+                           ELSE
+                              ADD 1 TO ws-discarded-records
+                           END-IF
+                   END-READ
+           END-PERFORM
+
+           CLOSE rrnFile
+           DISPLAY "Closing. Status Code: [" fs-rrnFile "]."
+
+           CLOSE compactFile
+           DISPLAY "Closing. Status Code: [" fs-compactFile "]."
+
+           DISPLAY SPACE
+           DISPLAY "Compaction complete."
+           DISPLAY "Records kept     : [" ws-compacted-records "]."
+           DISPLAY "Records discarded: [" ws-discarded-records "].".
+
        END PROGRAM RrnFileSeq.
