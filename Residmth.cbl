@@ -4,6 +4,7 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        78  cte-100                                         VALUE 100.
+       78  cte-saturation-threshold                        VALUE 80.
 
        01  ws-adjustment-factor-calculation.
            03  ws-code-data                   UNSIGNED-INT VALUE ZEROES.
@@ -46,6 +47,25 @@
            DISPLAY "+ Estimated file density    : "
                    "[" ws-estimate-file-density "]."
 
+           DISPLAY SPACE
+           DISPLAY "File organization recommendation."
+           IF ws-key-saturation-percentage GREATER
+              cte-saturation-threshold
+              DISPLAY "+ At [" ws-key-saturation-percentage
+                      "%] saturation, a relative file is a poor fit "
+              DISPLAY "  above [" cte-saturation-threshold
+                      "%] saturation - collisions will drive too "
+              DISPLAY "  many records off their home slot. Consider "
+                      "an IdxFile-style indexed"
+              DISPLAY "  organization instead of the RrnFile family "
+                      "for this key."
+           ELSE
+              DISPLAY "+ At [" ws-key-saturation-percentage
+                      "%] saturation, a relative file organization "
+              DISPLAY "  (the RrnFile family) remains a good fit for "
+                      "this key."
+           END-IF
+
            DIVIDE ws-estimate-file-density INTO ws-code-data
                   GIVING ws-saturation-percent-quotient
                   REMAINDER ws-relative-address-position
