@@ -40,6 +40,12 @@
            88  sw-IdxFile-EOF-N                            VALUE 'N'.
            88  sw-IdxFile-EOF-Y                            VALUE 'Y'.
 
+       77  ws-preflight-EOF                  PIC A(01)     VALUE SPACE.
+           88  sw-preflight-EOF-Y                          VALUE 'Y'.
+
+       77  ws-preflight-record-count         PIC 9(06)     VALUE ZEROES.
+       77  ws-preflight-bad-count            PIC 9(06)     VALUE ZEROES.
+
        01  ws-f-IdxFile-rec.
            03  ws-f-IdxFile-rec-code-employee              PIC 9(06)
                                                            VALUE ZEROES.
@@ -116,6 +122,8 @@
 
 
 
+           PERFORM Preflight-Count-And-Validate
+
            DISPLAY SPACE
            DISPLAY "Sequential read to an indexed sequential file."
 
@@ -181,4 +189,48 @@
 
            STOP RUN.
 
+       Preflight-Count-And-Validate.
+           MOVE SPACE  TO ws-preflight-EOF
+           MOVE ZEROES TO ws-preflight-record-count
+                          ws-preflight-bad-count
+
+           OPEN INPUT IdxFile
+           DISPLAY "Opening. Status Code: [" fs-IdxFile "]."
+
+           PERFORM UNTIL sw-preflight-EOF-Y
+                      OR fs-IdxFile IS NOT EQUAL TO ZEROES
+
+                   READ IdxFile NEXT RECORD   INTO ws-f-IdxFile-rec
+                        AT END
+                           SET sw-preflight-EOF-Y TO TRUE
+
+                    NOT AT END
+                           ADD 1 TO ws-preflight-record-count
+                           IF ws-f-IdxFile-rec-salary-employee
+                              IS NOT GREATER THAN ZEROES
+                              ADD 1 TO ws-preflight-bad-count
+                              DISPLAY "Bad row. Employee code ["
+                                      ws-f-IdxFile-rec-code-employee
+                                      "] has a salary that is zero "
+                                      "or negative."
+                           END-IF
+                   END-READ
+           END-PERFORM
+
+           CLOSE IdxFile
+           DISPLAY "Closing. Status Code: [" fs-IdxFile "]."
+
+           DISPLAY SPACE
+           DISPLAY "Pre-flight integrity check."
+           DISPLAY "+ Records counted : ["
+                   ws-preflight-record-count "]."
+           DISPLAY "+ Bad rows found  : ["
+                   ws-preflight-bad-count "]."
+
+           IF ws-preflight-bad-count IS GREATER THAN ZEROES
+              DISPLAY SPACE
+              DISPLAY "Warning: bad rows were found above. The "
+                      "sequential run below depends on a positive "
+                      "salary per record.".
+
        END PROGRAM IdxFileSeq.
