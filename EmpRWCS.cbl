@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmpRWCS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           REPOSITORY. FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL IdxFile   ASSIGN TO DISK ws-IdxFile-name
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS f-IdxFile-rec-cod-employee
+                  FILE STATUS  IS fs-IdxFile.
+
+           SELECT report-file ASSIGN TO DISPLAY
+                              LINE SEQUENTIAL.
+
+           SELECT sort-file   ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IdxFile
+           RECORD CONTAINS 68 CHARACTERS
+           RECORDING  MODE IS FIXED.
+
+       01  f-IdxFile-rec.
+           03  f-IdxFile-rec-cod-employee       PIC 9(06)  VALUE ZEROES.
+           03  f-IdxFile-rec-salary-employee    PIC S9(06)V9(02)
+                                                    SIGN  IS LEADING
+                                                    SEPARATE CHARACTER
+                                                           VALUE ZEROES.
+           03  f-IdxFile-rec-name-employee       PIC X(20) VALUE SPACES.
+           03  f-IdxFile-rec-hire-date-employee  PIC 9(08) VALUE ZEROES.
+           03  f-IdxFile-rec-status-employee      PIC X(01)
+                                                           VALUE "A".
+           03  f-IdxFile-rec-reason-employee      PIC X(20)
+                                                           VALUE SPACES.
+           03  f-IdxFile-rec-cod-cat-employee    PIC 9(04) VALUE ZEROES.
+
+       FD  report-file
+           REPORT IS Employee-Report.
+
+       SD  sort-file.
+       01  sort-rec.
+           03  F-SR-Cod-Employee    PIC 9(06).
+           03  F-SR-Salary-Employee PIC S9(06)V9(02)
+                                        SIGN  IS LEADING
+                                        SEPARATE CHARACTER.
+           03  F-SR-Name-Employee   PIC X(20).
+           03  F-SR-Hire-Date       PIC 9(08).
+           03  F-SR-Cod-Cat         PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+       77  ws-IdxFile-name          PIC X(12) VALUE SPACES.
+       77  fs-IdxFile               PIC X(02) VALUE SPACES.
+
+       01  WS-Date                  PIC 9(08).
+
+       01  WS-Flags.
+           03  WS-F-EOF             PIC X(01).
+
+       01  WS-One-Const             PIC 9(01) VALUE 1.
+
+       01  WS-Category-Counters.
+           03  WS-CC-AVE            PIC S9(06)V9(02)      COMP-3.
+           03  WS-CC-Qty            BINARY-LONG.
+           03  WS-CC-Total-NUM      PIC S9(08)V9(02)      COMP-3.
+
+       01  WS-Overall-Counters.
+           03  WS-OC-AVE            PIC S9(06)V9(02)      COMP-3.
+           03  WS-OC-Qty            BINARY-LONG.
+           03  WS-OC-Total-NUM      PIC S9(08)V9(02)      COMP-3.
+
+       01  WS-Underline-lines.
+           03  WS-Equality-Signs    PIC X(44) VALUE ALL X'3D'.
+           03  WS-Starz             PIC X(44) VALUE ALL X'2A'.
+           03  WS-Y                 PIC A(01) VALUE X'59'.
+
+       REPORT SECTION.
+       RD  Employee-Report
+           CONTROLS ARE FINAL
+                        F-SR-Cod-Cat
+
+           PAGE LIMIT IS 25 LINES
+                HEADING 1
+                FIRST DETAIL 6
+                LAST DETAIL 25.
+
+       01  TYPE IS PAGE HEADING.
+           03  LINE NUMBER PLUS 1.
+               05  COL 1  SOURCE WS-Starz             PIC X(44).
+           03  LINE NUMBER PLUS 1.
+               05  COL 1  SOURCE WS-Date               PIC 9999/99/99.
+               05  COL 14 VALUE 'Employee Report (Salary, High to Low)'.
+               05  COL 55 VALUE 'Page:'.
+               05  COL 61 SOURCE PAGE-COUNTER          PIC Z9.
+           03  LINE NUMBER PLUS 1.
+               05  COL 1  SOURCE WS-Starz              PIC X(44).
+           03  LINE NUMBER PLUS 1.
+               05  COL 1  VALUE 'Code'.
+               05  COL 8  VALUE 'Name'.
+               05  COL 30 VALUE 'Salary'.
+               05  COL 42 VALUE 'Hire Date'.
+               05  COL 54 VALUE 'Cat'.
+           03  LINE NUMBER PLUS 1.
+               05  COL 1  SOURCE WS-Equality-Signs     PIC X(44).
+
+       01  TYPE CONTROL HEADING F-SR-Cod-Cat.
+           03  LINE NUMBER PLUS 2.
+               05  COL 1  VALUE 'Category:'.
+               05  COL 11 PIC 9(04)        SOURCE F-SR-Cod-Cat.
+
+       01  Detail-Line TYPE IS DETAIL.
+           03  LINE NUMBER PLUS 1.
+               05  COL 1  PIC 9(06)      SOURCE F-SR-Cod-Employee.
+               05  COL 8  PIC X(20)      SOURCE F-SR-Name-Employee.
+               05  COL 30 PIC -ZZZ,ZZ9.99
+                                          SOURCE F-SR-Salary-Employee.
+               05  COL 42 PIC 9999/99/99 SOURCE F-SR-Hire-Date.
+               05  COL 54 PIC 9(04)      SOURCE F-SR-Cod-Cat.
+
+       01  End-Category TYPE IS CONTROL FOOTING F-SR-Cod-Cat.
+           03  LINE NUMBER PLUS 1.
+               05  COL 8                 VALUE 'Ave...'.
+               05  COL 14 PIC -ZZZ,ZZ9.99 SOURCE WS-CC-AVE.
+               05  COL 28                VALUE '('.
+               05  COL 29 PIC ZZ9        SUM    WS-One-Const.
+               05  COL 33                VALUE 'Cat. Employees)'.
+
+       01  End-Overall  TYPE IS CONTROL FOOTING FINAL.
+           03  LINE NUMBER PLUS 1.
+               05  COL 1                 SOURCE WS-Starz PIC X(44).
+           03  LINE NUMBER PLUS 1.
+               05  COL 8                 VALUE 'Ave...'.
+               05  COL 14 PIC -ZZZ,ZZ9.99 SOURCE WS-OC-AVE.
+               05  COL 28                VALUE '('.
+               05  COL 29 PIC ZZ9        SUM    WS-One-Const.
+               05  COL 33                VALUE 'Employees)'.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       000-End-Category SECTION.
+           USE BEFORE REPORTING End-Category.
+       1.  IF WS-CC-Qty > ZERO
+              COMPUTE WS-CC-AVE = WS-CC-Total-NUM / WS-CC-Qty
+           ELSE
+              MOVE ZERO TO WS-CC-AVE
+           END-IF
+           MOVE ZERO    TO WS-CC-Qty
+                           WS-CC-Total-NUM.
+
+       000-End-Overall SECTION.
+           USE BEFORE REPORTING End-Overall.
+       1.  IF WS-OC-Qty > ZERO
+              COMPUTE WS-OC-AVE = WS-OC-Total-NUM / WS-OC-Qty
+           ELSE
+              MOVE ZERO TO WS-OC-AVE
+           END-IF
+           MOVE ZERO    TO WS-OC-Qty
+                           WS-OC-Total-NUM.
+
+       END DECLARATIVES.
+
+       010-Main SECTION.
+       1.  ACCEPT WS-Date FROM DATE YYYYMMDD
+
+           DISPLAY "Employee Report Generator."
+           DISPLAY "Enter the name of the employee index file: "
+              WITH NO ADVANCING
+            ACCEPT ws-IdxFile-name
+
+           SORT sort-file
+                ASCENDING  KEY   F-SR-Cod-Cat
+                DESCENDING KEY   F-SR-Salary-Employee
+                ASCENDING  KEY   F-SR-Cod-Employee
+                INPUT PROCEDURE  100-Pre-Process-Data
+                OUTPUT PROCEDURE 200-Generate-Report
+
+           STOP RUN.
+
+       100-Pre-Process-Data SECTION.
+       1.  OPEN INPUT IdxFile
+           PERFORM FOREVER
+                   READ IdxFile NEXT RECORD
+                     AT END
+                        EXIT PERFORM
+                   END-READ
+
+                   MOVE SPACES                        TO sort-rec
+                   MOVE f-IdxFile-rec-cod-employee     TO
+                        F-SR-Cod-Employee
+                   MOVE f-IdxFile-rec-salary-employee  TO
+                        F-SR-Salary-Employee
+                   MOVE f-IdxFile-rec-name-employee    TO
+                        F-SR-Name-Employee
+                   MOVE f-IdxFile-rec-hire-date-employee TO
+                        F-SR-Hire-Date
+                   MOVE f-IdxFile-rec-cod-cat-employee TO
+                        F-SR-Cod-Cat
+
+                   RELEASE sort-rec
+           END-PERFORM
+           CLOSE IdxFile.
+
+       200-Generate-Report SECTION.
+       1.  INITIALIZE WS-Category-Counters
+                      WS-Overall-Counters
+                      WS-Flags
+
+           OPEN OUTPUT report-file
+
+           INITIATE Employee-Report
+
+           RETURN sort-file
+               AT END
+                  MOVE WS-Y    TO WS-F-EOF
+           END-RETURN
+
+           PERFORM UNTIL WS-F-EOF = WS-Y
+                   GENERATE Detail-Line
+                   ADD WS-One-Const           TO WS-CC-Qty
+                                                  WS-OC-Qty
+                   ADD F-SR-Salary-Employee   TO WS-CC-Total-NUM
+                                                  WS-OC-Total-NUM
+
+                   RETURN sort-file
+                       AT END
+                          MOVE WS-Y   TO WS-F-EOF
+                   END-RETURN
+           END-PERFORM
+
+           TERMINATE Employee-Report
+
+           CLOSE report-file.
+
+       END PROGRAM EmpRWCS.
