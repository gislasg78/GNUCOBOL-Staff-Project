@@ -0,0 +1,132 @@
+      *****************************************************************
+      * Shared date-validation constants, date fields, leap-year     *
+      * residue-calculation fields, and day/month name lookup tables *
+      * common to the date utilities (Val_Date, Calendar, and any    *
+      * future date-validating program that COPYs this layout).      *
+      *****************************************************************
+       78  cte-01                                     VALUE 01.
+       78  cte-02                                     VALUE 02.
+       78  cte-03                                     VALUE 03.
+       78  cte-04                                     VALUE 04.
+       78  cte-05                                     VALUE 05.
+       78  cte-06                                     VALUE 06.
+       78  cte-07                                     VALUE 07.
+       78  cte-12                                     VALUE 12.
+       78  cte-31                                     VALUE 31.
+       78  cte-100                                    VALUE 100.
+       78  cte-400                                    VALUE 400.
+       78  cte-1582                                   VALUE 1582.
+
+       01  ws-date-input.
+           05  ws-date-year             PIC 9(04) VALUE ZEROES.
+               88  sw-date-year-1582-to-9999
+                                        VALUES 1582 THRU 9999.
+           05  ws-date-month            PIC 9(02) VALUE ZEROES.
+               88  sw-date-month-01-to-12
+                                        VALUES 01   THRU 12.
+           05  ws-date-day              PIC 9(02) VALUE ZEROES.
+               88  sw-date-day-01-to-31 VALUES 01   THRU 31.
+
+       01  ws-residues-calculation-leap-year.
+           05  ws-residues-calc-lp-constants.
+               07  ws-cte-04            PIC 9(01) VALUE 4.
+               07  ws-cte-100           PIC 9(03) VALUE 100.
+               07  ws-cte-400           PIC 9(03) VALUE 400.
+           05  ws-residues-calc-lp-quottients.
+               07  ws-quottient-04      PIC 9(03) VALUE ZEROES.
+               07  ws-quottient-100     PIC 9(03) VALUE ZEROES.
+               07  ws-quottient-400     PIC 9(03) VALUE ZEROES.
+           05  ws-residues-calc-lp-residues.
+               07  ws-residue-04        PIC 9(03) VALUE ZEROES.
+               07  ws-residue-100       PIC 9(03) VALUE ZEROES.
+               07  ws-residue-400       PIC 9(03) VALUE ZEROES.
+
+       01  ws-day-names-tables.
+           03  ws-day-names-Saturday.
+               05  FILLER                   PIC 9(01) VALUE ZERO.
+               05  FILLER                   PIC A(09) VALUE "Saturday".
+           03  ws-day-names-Sunday.
+               05  FILLER                   PIC 9(01) VALUE 1.
+               05  FILLER                   PIC A(09) VALUE "Sunday".
+           03  ws-day-names-Monday.
+               05  FILLER                   PIC 9(01) VALUE 2.
+               05  FILLER                   PIC A(09) VALUE "Monday".
+           03  ws-day-names-Tuesday.
+               05  FILLER                   PIC 9(01) VALUE 3.
+               05  FILLER                   PIC A(09) VALUE "Tuesday".
+           03  ws-day-names-Wednesday.
+               05  FILLER                   PIC 9(01) VALUE 4.
+               05  FILLER                   PIC A(09) VALUE "Wednesday".
+           03  ws-day-names-Thursday.
+               05  FILLER                   PIC 9(01) VALUE 5.
+               05  FILLER                   PIC A(09) VALUE "Thursday".
+           03  ws-day-names-Friday.
+               05  FILLER                   PIC 9(01) VALUE 6.
+               05  FILLER                   PIC A(09) VALUE "Friday".
+       01  ws-day-names-tables-redef REDEFINES ws-day-names-tables.
+           03  ws-day-names-array           OCCURS    cte-12 TIMES
+                     ASCENDING KEY ws-day-names-array-numberday
+                     INDEXED    BY idx-day-names-array.
+               05  ws-day-names-array-numberday       PIC 9(01).
+               05  ws-day-names-array-nameofday       PIC A(09).
+
+       01  ws-month-names-tables.
+           03  ws-month-names-January.
+               05  FILLER                   PIC 9(02) VALUE 01.
+               05  FILLER                   PIC A(09) VALUE "January".
+               05  FILLER                   PIC 9(02) VALUE 31.
+           03  ws-month-names-February.
+               05  FILLER                   PIC 9(02) VALUE 02.
+               05  FILLER                   PIC A(09) VALUE "February".
+               05  FILLER                   PIC 9(02) VALUE 28.
+           03  ws-month-names-March.
+               05  FILLER                   PIC 9(02) VALUE 03.
+               05  FILLER                   PIC A(09) VALUE "March".
+               05  FILLER                   PIC 9(02) VALUE 31.
+           03  ws-month-names-April.
+               05  FILLER                   PIC 9(02) VALUE 04.
+               05  FILLER                   PIC A(09) VALUE "April".
+               05  FILLER                   PIC 9(02) VALUE 30.
+           03  ws-month-names-May.
+               05  FILLER                   PIC 9(02) VALUE 05.
+               05  FILLER                   PIC A(09) VALUE "May".
+               05  FILLER                   PIC 9(02) VALUE 31.
+           03  ws-month-names-June.
+               05  FILLER                   PIC 9(02) VALUE 06.
+               05  FILLER                   PIC A(09) VALUE "June".
+               05  FILLER                   PIC 9(02) VALUE 30.
+           03  ws-month-names-July.
+               05  FILLER                   PIC 9(02) VALUE 07.
+               05  FILLER                   PIC A(09) VALUE "July".
+               05  FILLER                   PIC 9(02) VALUE 31.
+           03  ws-month-names-August.
+               05  FILLER                   PIC 9(02) VALUE 08.
+               05  FILLER                   PIC A(09) VALUE "August".
+               05  FILLER                   PIC 9(02) VALUE 31.
+           03  ws-month-names-September.
+               05  FILLER                   PIC 9(02) VALUE 09.
+               05  FILLER                   PIC A(09) VALUE "September".
+               05  FILLER                   PIC 9(02) VALUE 30.
+           03  ws-month-names-October.
+               05  FILLER                   PIC 9(02) VALUE 10.
+               05  FILLER                   PIC A(09) VALUE "October".
+               05  FILLER                   PIC 9(02) VALUE 31.
+           03  ws-month-names-November.
+               05  FILLER                   PIC 9(02) VALUE 11.
+               05  FILLER                   PIC A(09) VALUE "November".
+               05  FILLER                   PIC 9(02) VALUE 30.
+           03  ws-month-names-December.
+               05  FILLER                   PIC 9(02) VALUE 12.
+               05  FILLER                   PIC A(09) VALUE "December".
+               05  FILLER                   PIC 9(02) VALUE 31.
+       01  ws-month-names-tables-redef REDEFINES ws-month-names-tables.
+           03  ws-month-names-array         OCCURS    cte-12 TIMES
+                     ASCENDING KEY ws-month-names-array-numbermonth
+                     INDEXED    BY idx-month-names-array.
+               05  ws-month-names-array-numbermonth   PIC 9(02).
+               05  ws-month-names-array-nameofmonth   PIC A(09).
+               05  ws-month-names-array-totaldays     PIC 9(02).
+                   88  sw-month-names-array-totaldays-Feb-Norm
+                                                      VALUE 28.
+                   88  sw-month-names-array-totaldays-Feb-Leap
+                                                      VALUE 29.
