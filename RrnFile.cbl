@@ -10,6 +10,7 @@
        FILE-CONTROL.
            SELECT OPTIONAL relFile ASSIGN TO ws-name-relFile
                   ORGANIZATION IS RELATIVE
+                  ACCESS MODE  IS DYNAMIC
                   RELATIVE KEY IS ws-key-relFile
                   FILE STATUS  IS fs-relFile.
 
@@ -17,11 +18,21 @@
        FILE SECTION.
        FD  relFile
            DATA RECORD IS relFile-rec
-           RECORD CONTAINS 15 CHARACTERS.
+           RECORD CONTAINS 22 CHARACTERS.
 
        01  relFile-rec.
            03  relFile-rec-code       PIC 9(06)        VALUE ZEROES.
            03  relFile-rec-salary     PIC S9(06)V9(02) VALUE ZEROES.
+           03  relFile-rec-status     PIC X(01)        VALUE "A".
+               88  relFile-rec-active                  VALUE "A".
+               88  relFile-rec-free                    VALUE "D".
+           03  relFile-rec-next-free  PIC 9(06)        VALUE ZEROES.
+
+       01  relFile-ctl-rec REDEFINES relFile-rec.
+           03  relFile-ctl-high-water PIC 9(06).
+           03  FILLER                 PIC X(09).
+           03  FILLER                 PIC X(01).
+           03  relFile-ctl-free-head  PIC 9(06).
 
        WORKING-STORAGE SECTION.
        77  fs-relfile                 PIC 9(02)        VALUE ZEROES.
@@ -36,9 +47,30 @@
            88  sw-relFile-EOF-N                        VALUE 'N'.
            88  sw-relFile-EOF-Y                        VALUE 'Y'.
 
+       77  ws-menu-choice             PIC 9(01)        VALUE ZEROES.
+       77  ws-delete-code             PIC 9(06)        VALUE ZEROES.
+       77  ws-delete-found            PIC A(01)        VALUE "N".
+           88  ws-delete-found-Y                       VALUE "Y".
+
        01  ws-relFile-rec.
            03  ws-relFile-rec-code    PIC 9(06)        VALUE ZEROES.
            03  ws-relFile-rec-salary  PIC S9(06)V9(02) VALUE ZEROES.
+           03  ws-relFile-rec-status  PIC X(01)        VALUE "A".
+               88  ws-relFile-rec-active                VALUE "A".
+               88  ws-relFile-rec-free                  VALUE "D".
+           03  ws-relFile-rec-next-free PIC 9(06)      VALUE ZEROES.
+
+       01  ws-ctl-rec.
+           03  ws-relFile-ctl-high-water PIC 9(06) VALUE ZEROES.
+           03  FILLER                    PIC X(09) VALUE SPACES.
+           03  FILLER                    PIC X(01) VALUE SPACES.
+           03  ws-relFile-ctl-free-head  PIC 9(06) VALUE ZEROES.
+
+       01  ws-scan-rec.
+           03  ws-scan-rec-code       PIC 9(06)        VALUE ZEROES.
+           03  ws-scan-rec-salary     PIC S9(06)V9(02) VALUE ZEROES.
+           03  ws-scan-rec-status     PIC X(01)        VALUE SPACES.
+           03  ws-scan-rec-next-free  PIC 9(06)        VALUE ZEROES.
 
        PROCEDURE DIVISION.
        DECLARATIVES.
@@ -58,46 +90,26 @@
            DISPLAY "Enter the file name: " WITH NO ADVANCING
            ACCEPT ws-name-relFile
 
-           OPEN EXTEND relFile
-           DISPLAY "Opening. Status Code: [" fs-relFile "]."
+           PERFORM Open-File-For-Maintenance
 
            PERFORM UNTIL sw-continue-response-N
-                      OR fs-relFile IS NOT EQUAL TO ZEROES
-
-                   INITIALIZE relFile-rec
-                              ws-relFile-rec
 
                    DISPLAY SPACE
-                   DISPLAY "Employee data capture."
-                   DISPLAY "Employee code   : " WITH NO ADVANCING
-                   ACCEPT ws-relFile-rec-code
-                   MOVE ws-relFile-rec-code   TO relFile-rec-code
-
-                   DISPLAY "Salary Employee : " WITH NO ADVANCING
-                   ACCEPT ws-relFile-rec-salary
-                   MOVE ws-relFile-rec-salary TO relFile-rec-salary
-
-                   WRITE relFile-rec        FROM ws-relFile-rec
-                         INVALID KEY
-                         DISPLAY "Invalid Key!"
-
-                     NOT INVALID KEY
-                         DISPLAY "Record saved successfully."
-                         DISPLAY SPACE
-                         DISPLAY "Record Number # : [" ws-key-relFile
-                                 "]."
-                         DISPLAY "Employee code   : [" 
-                                 ws-relFile-rec-code "] = ["
-                                 relFile-rec-code "]."
-                         DISPLAY "Salary Employee : ["
-                                 ws-relFile-rec-salary "] = ["
-                                 relFile-rec-salary "]"
-
-                   END-WRITE
-
-                   DISPLAY "Do you want to capture more records? (y/n) "
-                           ": " WITH NO ADVANCING
-                   ACCEPT ws-continue-response
+                   DISPLAY "[1]. Add a record."
+                   DISPLAY "[2]. Delete a record."
+                   DISPLAY "[3]. Finish maintenance."
+                   DISPLAY "Enter your choice: " WITH NO ADVANCING
+                   ACCEPT ws-menu-choice
+
+                   IF ws-menu-choice IS EQUAL TO 1
+                      PERFORM Capture-New-Record
+                   ELSE
+                      IF ws-menu-choice IS EQUAL TO 2
+                         PERFORM Delete-Record-By-Code
+                      ELSE
+                         SET sw-continue-response-N TO TRUE
+                      END-IF
+                   END-IF
            END-PERFORM
 
            CLOSE relFile
@@ -120,20 +132,22 @@
                     NOT AT END
                            SET sw-relFile-EOF-N TO TRUE
 
-                           DISPLAY SPACE
-                           DISPLAY "Record # [" ws-key-relFile "]."
-                           DISPLAY "Employee code   : [" 
-                                   ws-relFile-rec-code
-                                   "] = ["
-                                   relFile-rec-code
-                                   "]."
-                           DISPLAY "Salary Employee : ["
-                                   ws-relFile-rec-salary
-                                   "] = ["
-                                   relFile-rec-salary
-                                   "]."
-                           DISPLAY "Press ENTER to continue..."
-                           ACCEPT OMITTED
+                           IF ws-key-relFile IS NOT EQUAL TO 1
+                              AND NOT ws-relFile-rec-free
+
+                              DISPLAY SPACE
+                              DISPLAY "Record # [" ws-key-relFile "]."
+                              DISPLAY "Employee code   : ["
+                                      ws-relFile-rec-code
+                                      "] = ["
+                                      relFile-rec-code
+                                      "]."
+                              DISPLAY "Salary Employee : ["
+                                      ws-relFile-rec-salary
+                                      "] = ["
+                                      relFile-rec-salary
+                                      "]."
+                           END-IF
 
            END-PERFORM
 
@@ -142,4 +156,147 @@
 
            STOP RUN.
 
+       Open-File-For-Maintenance.
+           OPEN I-O relFile
+           DISPLAY "Opening. Status Code: [" fs-relFile "]."
+
+           IF fs-relFile IS EQUAL TO 35
+              OPEN OUTPUT relFile
+              CLOSE relFile
+              OPEN I-O relFile
+              DISPLAY "Creating. Status Code: [" fs-relFile "]."
+           END-IF
+
+           MOVE 1                         TO ws-key-relFile
+           READ relFile INTO ws-ctl-rec
+                INVALID KEY
+                        MOVE 1            TO ws-relFile-ctl-high-water
+                        MOVE ZEROES       TO ws-relFile-ctl-free-head
+                        PERFORM Save-Control-Record
+
+                NOT INVALID KEY
+                        CONTINUE
+           END-READ.
+
+       Save-Control-Record.
+           MOVE 1                          TO ws-key-relFile
+           MOVE ws-relFile-ctl-high-water  TO relFile-ctl-high-water
+           MOVE ws-relFile-ctl-free-head   TO relFile-ctl-free-head
+
+           WRITE relFile-rec
+                 INVALID KEY
+                         REWRITE relFile-rec
+                 NOT INVALID KEY
+                         CONTINUE
+           END-WRITE.
+
+       Capture-New-Record.
+           INITIALIZE relFile-rec
+                      ws-relFile-rec
+
+           DISPLAY SPACE
+           DISPLAY "Employee data capture."
+           DISPLAY "Employee code   : " WITH NO ADVANCING
+           ACCEPT ws-relFile-rec-code
+           MOVE ws-relFile-rec-code   TO relFile-rec-code
+
+           DISPLAY "Salary Employee : " WITH NO ADVANCING
+           ACCEPT ws-relFile-rec-salary
+
+           IF ws-relFile-ctl-free-head IS GREATER THAN ZEROES
+              MOVE ws-relFile-ctl-free-head   TO ws-key-relFile
+              READ relFile INTO ws-scan-rec
+                   INVALID KEY
+                           DISPLAY "Invalid Key on free slot!"
+              END-READ
+              MOVE ws-scan-rec-next-free      TO
+                   ws-relFile-ctl-free-head
+
+              MOVE ws-relFile-rec-code        TO relFile-rec-code
+              MOVE ws-relFile-rec-salary      TO relFile-rec-salary
+              MOVE "A"                        TO relFile-rec-status
+              MOVE ZEROES                     TO relFile-rec-next-free
+
+              REWRITE relFile-rec
+           ELSE
+              ADD 1                           TO
+                  ws-relFile-ctl-high-water
+              MOVE ws-relFile-ctl-high-water  TO ws-key-relFile
+
+              MOVE ws-relFile-rec-code        TO relFile-rec-code
+              MOVE ws-relFile-rec-salary      TO relFile-rec-salary
+              MOVE "A"                        TO relFile-rec-status
+              MOVE ZEROES                     TO relFile-rec-next-free
+
+              WRITE relFile-rec
+           END-IF
+
+           IF fs-relFile IS EQUAL TO ZEROES
+              DISPLAY "Record saved successfully."
+              DISPLAY SPACE
+              DISPLAY "Record Number # : [" ws-key-relFile "]."
+              DISPLAY "Employee code   : ["
+                      ws-relFile-rec-code "] = ["
+                      relFile-rec-code "]."
+              DISPLAY "Salary Employee : ["
+                      ws-relFile-rec-salary "] = ["
+                      relFile-rec-salary "]"
+           ELSE
+              DISPLAY "Invalid Key!"
+           END-IF
+
+           PERFORM Save-Control-Record.
+
+       Delete-Record-By-Code.
+           DISPLAY "Employee code to delete: " WITH NO ADVANCING
+           ACCEPT ws-delete-code
+
+           MOVE "N"                      TO ws-delete-found
+           MOVE 2                        TO ws-key-relFile
+
+           PERFORM UNTIL ws-key-relFile > ws-relFile-ctl-high-water
+                         OR ws-delete-found-Y
+
+                   READ relFile INTO ws-scan-rec
+                        INVALID KEY
+                                CONTINUE
+                   END-READ
+
+                   IF fs-relFile IS EQUAL TO ZEROES
+                      IF ws-scan-rec-status IS EQUAL TO "A"
+                         AND ws-scan-rec-code IS EQUAL TO
+                             ws-delete-code
+                            SET ws-delete-found-Y  TO TRUE
+                      END-IF
+                   END-IF
+
+                   IF NOT ws-delete-found-Y
+                      ADD 1 TO ws-key-relFile
+                   END-IF
+           END-PERFORM
+
+           IF ws-delete-found-Y
+              MOVE "D"                        TO relFile-rec-status
+              MOVE ws-relFile-ctl-free-head    TO
+                   relFile-rec-next-free
+              MOVE ws-scan-rec-code            TO relFile-rec-code
+              MOVE ws-scan-rec-salary          TO relFile-rec-salary
+
+              REWRITE relFile-rec
+                     INVALID KEY
+                             DISPLAY "Invalid Key!"
+                     NOT INVALID KEY
+                             MOVE ws-key-relFile   TO
+                                  ws-relFile-ctl-free-head
+                             DISPLAY "Record deleted. Slot ["
+                                     ws-key-relFile
+                                     "] queued for reuse."
+              END-REWRITE
+
+              PERFORM Save-Control-Record
+           ELSE
+              DISPLAY "Employee code not found: ["
+                      ws-delete-code "]."
+           END-IF.
+
        END PROGRAM RrnFile.
