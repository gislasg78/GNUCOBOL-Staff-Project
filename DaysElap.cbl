@@ -1,8 +1,21 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DaysElap.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL holidayfile ASSIGN TO ws-name-holidayfile
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS fs-holidayfile.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  holidayfile.
+       01  holiday-record                     PIC X(10).
+
        WORKING-STORAGE SECTION.
+       78  cte-07                  VALUE 07.
+       78  cte-9999                VALUE 9999.
        01  ws-environmental-variables.
            03  ws-common-accumulators.
                05  ws-tot-leap-days        PIC 9(09)  VALUE ZEROES.
@@ -37,6 +50,92 @@
                05  ws-year-goal            PIC 9(04)  VALUE ZEROES.
                05  ws-year-inc             PIC 9(04)  VALUE ZEROES.
 
+           03  ws-business-day-calculations.
+               05  ws-full-weeks           PIC 9(09)  VALUE ZEROES.
+               05  ws-weekend-days         PIC 9(09)  VALUE ZEROES.
+               05  ws-holiday-count        PIC 9(05)  VALUE ZEROES.
+               05  ws-business-days        PIC 9(09)  VALUE ZEROES.
+               05  ws-business-days-edited PIC +,+++,+++,++9
+                                           VALUE ZEROES.
+               05  ws-holiday-count-edited PIC +,+++9 VALUE ZEROES.
+               05  ws-bizday-remainder     PIC 9(01)  VALUE ZEROES.
+               05  ws-bizday-start-dow     PIC 9(02)  VALUE ZEROES.
+               05  ws-bizday-day-offset    PIC 9(02)  VALUE ZEROES.
+               05  ws-bizday-raw-dow       PIC 9(02)  VALUE ZEROES.
+               05  ws-bizday-quot          PIC 9(02)  VALUE ZEROES.
+               05  ws-bizday-this-dow      PIC 9(02)  VALUE ZEROES.
+
+           03  ws-holiday-validation.
+               05  ws-holiday-date-num         PIC 9(08).
+               05  ws-holiday-date-redef   REDEFINES
+                   ws-holiday-date-num.
+                   07  ws-holiday-year         PIC 9(04).
+                   07  ws-holiday-month        PIC 9(02).
+                   07  ws-holiday-day          PIC 9(02).
+               05  ws-holiday-days-in-month    PIC 9(02)
+                                               VALUE ZEROES.
+               05  ws-holiday-valid-sw         PIC X(01) VALUE 'N'.
+                   88  sw-holiday-valid-Y               VALUE 'Y'.
+               05  ws-holiday-weekend-sw       PIC X(01) VALUE 'N'.
+                   88  sw-holiday-weekend-Y              VALUE 'Y'.
+               05  ws-holiday-duplicate-sw     PIC X(01) VALUE 'N'.
+                   88  sw-holiday-duplicate-Y            VALUE 'Y'.
+
+               05  ws-zeller-century          PIC 9(02).
+               05  ws-zeller-yy                PIC 9(02).
+               05  ws-zeller-month             PIC 9(02).
+               05  ws-zeller-year              PIC 9(04).
+               05  ws-zeller-term-1            PIC 9(04).
+               05  ws-zeller-term-2            PIC 9(04).
+               05  ws-zeller-term-3            PIC 9(04).
+               05  ws-zeller-term-4            PIC 9(04).
+               05  ws-zeller-sum                PIC S9(04).
+               05  ws-zeller-quot              PIC 9(04).
+               05  ws-zeller-dow               PIC 9(02).
+
+               05  ws-holiday-tbl-cnt          PIC 9(04) VALUE ZEROES.
+               05  ws-holiday-tbl.
+                   07  ws-holiday-tbl-date     PIC 9(08)
+                                               OCCURS 9999 TIMES.
+               05  idx-holiday-tbl             PIC 9(04)
+                                               VALUE ZEROES.
+
+       77  fs-holidayfile              PIC X(02) VALUE SPACES.
+       77  ws-name-holidayfile         PIC X(40) VALUE SPACES.
+       77  ws-eof-holidayfile          PIC X(01) VALUE 'N'.
+           88  sw-eof-holidayfile-Y             VALUE 'Y'.
+       77  ws-bizday-resp              PIC X(01) VALUE 'N'.
+           88  sw-bizday-resp-Y                 VALUE 'Y'.
+
+       01  ws-service-calculations.
+           03  ws-today-date-num           PIC 9(08)  VALUE ZEROES.
+           03  ws-today-date-redef REDEFINES ws-today-date-num.
+               05  ws-today-year           PIC 9(04).
+               05  ws-today-month          PIC 9(02).
+               05  ws-today-day            PIC 9(02).
+
+           03  ws-hire-year                PIC 9(04)  VALUE ZEROES.
+           03  ws-hire-month               PIC 9(02)  VALUE ZEROES.
+           03  ws-hire-day                 PIC 9(02)  VALUE ZEROES.
+
+           03  ws-days-to-hire             PIC 9(09)  VALUE ZEROES.
+           03  ws-days-to-today            PIC 9(09)  VALUE ZEROES.
+           03  ws-service-days             PIC 9(09)  VALUE ZEROES.
+           03  ws-service-years            PIC 9(04)  VALUE ZEROES.
+           03  ws-service-years-edited     PIC +,+++9 VALUE ZEROES.
+           03  ws-service-days-edited      PIC +,+++,+++,++9
+                                            VALUE ZEROES.
+
+           03  ws-dayofyear-calculations.
+               05  ws-dayofyear-month          PIC 9(02) VALUE ZEROES.
+               05  ws-dayofyear-day            PIC 9(02) VALUE ZEROES.
+               05  ws-dayofyear-feb-days       PIC 9(02) VALUE ZEROES.
+               05  ws-dayofyear-month-idx      PIC 9(02) VALUE ZEROES.
+               05  ws-dayofyear-result         PIC 9(03) VALUE ZEROES.
+
+       77  ws-svc-resp                 PIC X(01) VALUE 'N'.
+           88  sw-svc-resp-Y                     VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
            DISPLAY "Program that determines days elapsed since 1582."
@@ -52,6 +151,34 @@
            PERFORM 200000-begin-show-final-report
               THRU 200000-end-show-final-report
 
+           PERFORM 300000-begin-capture-business-day-option
+              THRU 300000-end-capture-business-day-option
+
+           IF sw-bizday-resp-Y
+              PERFORM 310000-begin-load-holiday-file
+                 THRU 310000-end-load-holiday-file
+
+              PERFORM 320000-begin-calc-business-days
+                 THRU 320000-end-calc-business-days
+
+              PERFORM 330000-begin-show-business-day-report
+                 THRU 330000-end-show-business-day-report
+           END-IF
+
+           PERFORM 400000-begin-capture-service-option
+              THRU 400000-end-capture-service-option
+
+           IF sw-svc-resp-Y
+              PERFORM 410000-begin-capture-hire-date
+                 THRU 410000-end-capture-hire-date
+
+              PERFORM 420000-begin-calc-service
+                 THRU 420000-end-calc-service
+
+              PERFORM 430000-begin-show-service-report
+                 THRU 430000-end-show-service-report
+           END-IF
+
            STOP RUN.
 
        100000-begin-count-elapsed-days.
@@ -125,4 +252,336 @@
        200000-end-show-final-report.
            EXIT.
 
+       300000-begin-capture-business-day-option.
+           DISPLAY SPACE
+           DISPLAY "Also calculate business days elapsed "
+                   "(excluding weekends and holidays)? "
+                   "(Y/N): " WITH NO ADVANCING
+           ACCEPT ws-bizday-resp.
+       300000-end-capture-business-day-option.
+           EXIT.
+
+       310000-begin-load-holiday-file.
+           DISPLAY "Holiday date file, one date per line "
+                   "(blank for none): " WITH NO ADVANCING
+           ACCEPT ws-name-holidayfile
+
+           IF ws-name-holidayfile EQUAL SPACES
+              GO TO 310000-end-load-holiday-file
+           END-IF
+
+           OPEN INPUT holidayfile
+
+           IF fs-holidayfile NOT EQUAL "00"
+              DISPLAY "*** WARNING: holiday file could not be "
+                      "opened. No holidays will be excluded. ***"
+              GO TO 310000-end-load-holiday-file
+           END-IF
+
+           PERFORM 315000-begin-read-holiday-record
+              THRU 315000-end-read-holiday-record
+             UNTIL sw-eof-holidayfile-Y
+
+           CLOSE holidayfile.
+       310000-end-load-holiday-file.
+           EXIT.
+
+       315000-begin-read-holiday-record.
+           READ holidayfile RECORD
+             AT END
+                SET sw-eof-holidayfile-Y TO TRUE
+
+            NOT AT END
+                PERFORM 315100-begin-validate-holiday-record
+                   THRU 315100-end-validate-holiday-record
+
+                IF sw-holiday-valid-Y
+                   PERFORM 315200-begin-check-holiday-weekend
+                      THRU 315200-end-check-holiday-weekend
+
+                   PERFORM 315300-begin-check-holiday-duplicate
+                      THRU 315300-end-check-holiday-duplicate
+
+                   IF NOT sw-holiday-weekend-Y
+                  AND NOT sw-holiday-duplicate-Y
+                       ADD ws-cte-01 TO ws-holiday-count
+
+                       IF ws-holiday-tbl-cnt IS LESS THAN cte-9999
+                          ADD ws-cte-01 TO ws-holiday-tbl-cnt
+                          MOVE ws-holiday-date-num
+                            TO ws-holiday-tbl-date
+                                  (ws-holiday-tbl-cnt)
+                       END-IF
+                   END-IF
+                ELSE
+                   DISPLAY "*** WARNING: holiday record ["
+                           holiday-record "] is not a valid "
+                           "CCYYMMDD date - ignored. ***"
+                END-IF
+           END-READ.
+       315000-end-read-holiday-record.
+           EXIT.
+
+       315100-begin-validate-holiday-record.
+           MOVE 'N'    TO ws-holiday-valid-sw
+           MOVE ZEROES TO ws-holiday-date-num
+
+           IF holiday-record (1:8) IS NOT NUMERIC
+              GO TO 315100-end-validate-holiday-record
+           END-IF
+
+           MOVE holiday-record (1:8) TO ws-holiday-date-num
+
+           CALL "Val_Date" USING
+                ws-holiday-year
+                ws-holiday-month
+                ws-holiday-day
+                ws-holiday-valid-sw.
+       315100-end-validate-holiday-record.
+           EXIT.
+
+       315200-begin-check-holiday-weekend.
+           MOVE 'N'              TO ws-holiday-weekend-sw
+           MOVE ws-holiday-month TO ws-zeller-month
+           MOVE ws-holiday-year  TO ws-zeller-year
+
+           IF ws-zeller-month IS LESS THAN OR EQUAL TO 02
+              ADD 12             TO ws-zeller-month
+              SUBTRACT ws-cte-01 FROM ws-zeller-year
+           END-IF
+
+           DIVIDE ws-zeller-year BY ws-cte-100
+             GIVING ws-zeller-century REMAINDER ws-zeller-yy
+
+           COMPUTE ws-zeller-term-1 =
+                   (13 * (ws-zeller-month + 1)) / 5
+           COMPUTE ws-zeller-term-2 = ws-zeller-yy      / 4
+           COMPUTE ws-zeller-term-3 = ws-zeller-century / 4
+           COMPUTE ws-zeller-term-4 = ws-zeller-century * 2
+
+           COMPUTE ws-zeller-sum =
+                   ws-holiday-day   + ws-zeller-term-1
+                 + ws-zeller-yy     + ws-zeller-term-2
+                 + ws-zeller-term-3 - ws-zeller-term-4
+                 + 700
+
+           DIVIDE ws-zeller-sum BY cte-07
+             GIVING ws-zeller-quot REMAINDER ws-zeller-dow
+
+           IF ws-zeller-dow EQUAL ZEROES
+           OR ws-zeller-dow EQUAL 01
+              SET sw-holiday-weekend-Y TO TRUE
+           END-IF.
+       315200-end-check-holiday-weekend.
+           EXIT.
+
+       315300-begin-check-holiday-duplicate.
+           MOVE 'N'    TO ws-holiday-duplicate-sw
+           MOVE ZEROES TO idx-holiday-tbl
+
+           PERFORM 315310-begin-scan-holiday-table
+              THRU 315310-end-scan-holiday-table
+             VARYING idx-holiday-tbl FROM ws-cte-01 BY ws-cte-01
+               UNTIL idx-holiday-tbl IS GREATER THAN
+                     ws-holiday-tbl-cnt
+                  OR sw-holiday-duplicate-Y.
+       315300-end-check-holiday-duplicate.
+           EXIT.
+
+       315310-begin-scan-holiday-table.
+           IF ws-holiday-tbl-date (idx-holiday-tbl)
+              EQUAL ws-holiday-date-num
+              SET sw-holiday-duplicate-Y TO TRUE
+           END-IF.
+       315310-end-scan-holiday-table.
+           EXIT.
+
+       320000-begin-calc-business-days.
+           DIVIDE ws-total-days BY cte-07
+              GIVING ws-full-weeks REMAINDER ws-bizday-remainder
+
+           COMPUTE ws-weekend-days = ws-full-weeks * 2
+
+           MOVE ws-cte-1582 TO ws-holiday-year
+           MOVE ws-cte-01   TO ws-holiday-month
+           MOVE ws-cte-01   TO ws-holiday-day
+
+           PERFORM 315200-begin-check-holiday-weekend
+              THRU 315200-end-check-holiday-weekend
+
+           MOVE ws-zeller-dow TO ws-bizday-start-dow
+
+           PERFORM 320100-begin-check-remainder-day
+              THRU 320100-end-check-remainder-day
+             VARYING ws-bizday-day-offset FROM ZEROES BY ws-cte-01
+               UNTIL ws-bizday-day-offset IS GREATER THAN OR EQUAL TO
+                     ws-bizday-remainder
+
+           COMPUTE ws-business-days =
+                   ws-total-days - ws-weekend-days
+                 - ws-holiday-count.
+       320000-end-calc-business-days.
+           EXIT.
+
+       320100-begin-check-remainder-day.
+           COMPUTE ws-bizday-raw-dow =
+                   ws-bizday-start-dow + ws-bizday-day-offset
+
+           DIVIDE ws-bizday-raw-dow BY cte-07
+             GIVING ws-bizday-quot REMAINDER ws-bizday-this-dow
+
+           IF ws-bizday-this-dow EQUAL ZEROES
+           OR ws-bizday-this-dow EQUAL 01
+              ADD ws-cte-01 TO ws-weekend-days
+           END-IF.
+       320100-end-check-remainder-day.
+           EXIT.
+
+       330000-begin-show-business-day-report.
+           DISPLAY SPACE
+           DISPLAY "Business days elapsed (calendar days minus "
+                   "weekends and holidays)."
+
+           MOVE ws-holiday-count      TO ws-holiday-count-edited
+           DISPLAY "Holidays excluded : [" ws-holiday-count-edited
+                   "]."
+
+           MOVE ws-business-days      TO ws-business-days-edited
+           DISPLAY "Business days     : [" ws-business-days-edited
+                   "].".
+       330000-end-show-business-day-report.
+           EXIT.
+
+       400000-begin-capture-service-option.
+           DISPLAY SPACE
+           DISPLAY "Calculate years of service from a hire date? "
+                   "(Y/N): " WITH NO ADVANCING
+           ACCEPT ws-svc-resp.
+       400000-end-capture-service-option.
+           EXIT.
+
+       410000-begin-capture-hire-date.
+           DISPLAY "Hire year  (1582 ->) : " WITH NO ADVANCING
+           ACCEPT ws-hire-year
+           DISPLAY "Hire month (01 - 12) : " WITH NO ADVANCING
+           ACCEPT ws-hire-month
+           DISPLAY "Hire day   (01 - 31) : " WITH NO ADVANCING
+           ACCEPT ws-hire-day
+
+           ACCEPT ws-today-date-num FROM DATE YYYYMMDD.
+       410000-end-capture-hire-date.
+           EXIT.
+
+       420000-begin-calc-service.
+           MOVE ZEROES TO ws-common-accumulators
+                          ws-leap-years
+                          ws-stnd-years
+
+           PERFORM 100000-begin-count-elapsed-days
+              THRU 100000-end-count-elapsed-days
+           VARYING ws-year-inc
+              FROM ws-cte-1582 BY ws-cte-01
+             UNTIL ws-year-inc IS GREATER THAN OR EQUAL TO ws-hire-year
+
+           MOVE ws-hire-year  TO ws-year-inc
+           MOVE ws-hire-month TO ws-dayofyear-month
+           MOVE ws-hire-day   TO ws-dayofyear-day
+
+           PERFORM 425000-begin-calc-day-of-year
+              THRU 425000-end-calc-day-of-year
+
+           COMPUTE ws-days-to-hire =
+                   ws-total-days + ws-dayofyear-result
+
+           MOVE ZEROES TO ws-common-accumulators
+                          ws-leap-years
+                          ws-stnd-years
+
+           PERFORM 100000-begin-count-elapsed-days
+              THRU 100000-end-count-elapsed-days
+           VARYING ws-year-inc
+              FROM ws-cte-1582 BY ws-cte-01
+             UNTIL ws-year-inc IS GREATER THAN OR EQUAL TO ws-today-year
+
+           MOVE ws-today-year  TO ws-year-inc
+           MOVE ws-today-month TO ws-dayofyear-month
+           MOVE ws-today-day   TO ws-dayofyear-day
+
+           PERFORM 425000-begin-calc-day-of-year
+              THRU 425000-end-calc-day-of-year
+
+           COMPUTE ws-days-to-today =
+                   ws-total-days + ws-dayofyear-result
+
+           COMPUTE ws-service-days =
+                   ws-days-to-today - ws-days-to-hire
+
+           COMPUTE ws-service-years = ws-today-year - ws-hire-year
+
+           IF  ws-today-month IS LESS THAN ws-hire-month
+           OR (ws-today-month IS EQUAL TO ws-hire-month
+          AND  ws-today-day   IS LESS THAN ws-hire-day)
+               SUBTRACT ws-cte-01 FROM ws-service-years
+           END-IF.
+       420000-end-calc-service.
+           EXIT.
+
+       425000-begin-calc-day-of-year.
+           MOVE ZEROES TO ws-dayofyear-result
+
+           PERFORM 110000-begin-determine-leap-year
+              THRU 110000-end-determine-leap-year
+
+           IF (ws-residue-004 IS EQUAL     TO ZEROES
+           AND ws-residue-100 IS NOT EQUAL TO ZEROES)
+            OR ws-residue-400 IS EQUAL     TO ZEROES
+               MOVE 29 TO ws-dayofyear-feb-days
+           ELSE
+               MOVE 28 TO ws-dayofyear-feb-days
+           END-IF
+
+           PERFORM 425100-begin-add-whole-month
+              THRU 425100-end-add-whole-month
+             VARYING ws-dayofyear-month-idx FROM ws-cte-01 BY ws-cte-01
+               UNTIL ws-dayofyear-month-idx IS GREATER THAN OR EQUAL TO
+                     ws-dayofyear-month
+
+           ADD ws-dayofyear-day TO ws-dayofyear-result.
+       425000-end-calc-day-of-year.
+           EXIT.
+
+       425100-begin-add-whole-month.
+           EVALUATE ws-dayofyear-month-idx
+               WHEN 01 ADD 31               TO ws-dayofyear-result
+               WHEN 02 ADD ws-dayofyear-feb-days
+                                             TO ws-dayofyear-result
+               WHEN 03 ADD 31               TO ws-dayofyear-result
+               WHEN 04 ADD 30               TO ws-dayofyear-result
+               WHEN 05 ADD 31               TO ws-dayofyear-result
+               WHEN 06 ADD 30               TO ws-dayofyear-result
+               WHEN 07 ADD 31               TO ws-dayofyear-result
+               WHEN 08 ADD 31               TO ws-dayofyear-result
+               WHEN 09 ADD 30               TO ws-dayofyear-result
+               WHEN 10 ADD 31               TO ws-dayofyear-result
+               WHEN 11 ADD 30               TO ws-dayofyear-result
+           END-EVALUATE.
+       425100-end-add-whole-month.
+           EXIT.
+
+       430000-begin-show-service-report.
+           DISPLAY SPACE
+           DISPLAY "Years of service, based on hire date ["
+                    ws-hire-year "/" ws-hire-month "/" ws-hire-day
+                   "]."
+
+           MOVE ws-service-days       TO ws-service-days-edited
+           DISPLAY "Total days of service  : ["
+                    ws-service-days-edited "]."
+
+           MOVE ws-service-years      TO ws-service-years-edited
+           DISPLAY "Full years of service  : ["
+                    ws-service-years-edited "].".
+       430000-end-show-service-report.
+           EXIT.
+
        END PROGRAM DaysElap.
