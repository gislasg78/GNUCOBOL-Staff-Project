@@ -8,6 +8,10 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS  IS fs-carsalesfile.
 
+           SELECT OPTIONAL quotafile    ASSIGN TO ws-name-quotafile
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS fs-quotafile.
+
        DATA DIVISION.
        FILE SECTION.
        FD  carsalesfile.
@@ -23,10 +27,45 @@
                05  q4-sales	     PIC 9(05)V9(02).
            03  cartotal              PIC 9(07)V9(02).
 
+       FD  quotafile.
+       01  quota-record.
+           88  endofquotafile  VALUE HIGH-VALUES.
+           03  qf-salespersonname.
+               05  qf-lastname       PIC X(15).
+               05  qf-firstname      PIC X(10).
+           03  qf-quota              PIC 9(08)V9(02).
+
        WORKING-STORAGE SECTION.
        77  fs-carsalesfile           PIC 9(02)         VALUE ZEROES.
        77  ws-name-carsalesfile      PIC X(12)         VALUE SPACES.
 
+       77  fs-quotafile              PIC 9(02)         VALUE ZEROES.
+       77  ws-name-quotafile         PIC X(12)         VALUE SPACES.
+       77  ws-eof-quotafile          PIC X(01)         VALUE 'N'.
+           88  sw-eof-quotafile-Y                      VALUE 'Y'.
+       77  ws-quota-tbl-count        PIC 9(04)         VALUE ZEROES.
+       77  ws-quota-tbl-max-lim      PIC 9(04)         VALUE 9999.
+       77  ws-quota-tbl-full         PIC X(01)         VALUE 'N'.
+           88  sw-quota-tbl-full-Y                     VALUE 'Y'.
+       77  ws-salesperson-quota      PIC 9(08)V9(02)   VALUE ZEROES.
+       77  ws-quota-total            PIC 9(12)V9(04)   VALUE ZEROES.
+       77  ws-pct-of-quota           PIC 9(03)V9(01)   VALUE ZEROES.
+       77  ws-tot-pct-of-quota       PIC 9(03)V9(01)   VALUE ZEROES.
+
+       77  ws-rank-tbl-count         PIC 9(04)         VALUE ZEROES.
+       77  ws-rank-tbl-max-lim       PIC 9(04)         VALUE 9999.
+       77  ws-rank-top-n             PIC 9(02)         VALUE 10.
+       77  ws-rank-tbl-full          PIC X(01)         VALUE 'N'.
+           88  sw-rank-tbl-full-Y                      VALUE 'Y'.
+       77  ws-rank-tmp-fname         PIC X(10)         VALUE SPACES.
+       77  ws-rank-tmp-lname         PIC X(15)         VALUE SPACES.
+       77  ws-rank-tmp-cartotal      PIC 9(12)V9(04)   VALUE ZEROES.
+
+       77  ws-eof-carsalesfile       PIC X(01)         VALUE 'N'.
+           88  sw-eof-carsalesfile-Y                   VALUE 'Y'.
+       77  ws-files-read             PIC 9(03)         VALUE ZEROES.
+       77  ws-salesrecords-skipped   PIC 9(06)         VALUE ZEROES.
+
        78  cte-01                    VALUE 01.
 
        01  ws-car-sales.
@@ -34,6 +73,42 @@
            05  ws-salesrecords-read  PIC 9(06)         VALUE ZEROES.
            05  ws-salesperson-yearly PIC 9(08)V9(04)   VALUE ZEROES.
            05  ws-yearly-sales       PIC 9(12)V9(04)   VALUE ZEROES.
+           05  ws-salesperson-commission
+                                     PIC 9(08)V9(04)   VALUE ZEROES.
+           05  ws-commission-total   PIC 9(12)V9(04)   VALUE ZEROES.
+           05  ws-commission-idx     PIC 9(01)         VALUE ZEROES.
+
+       01  ws-commission-rates-values.
+           05  FILLER                PIC 9(08)V9(04)   VALUE
+               00050000.0000.
+           05  FILLER                PIC 9(01)V9(04)   VALUE 0.0300.
+           05  FILLER                PIC 9(08)V9(04)   VALUE
+               00100000.0000.
+           05  FILLER                PIC 9(01)V9(04)   VALUE 0.0500.
+           05  FILLER                PIC 9(08)V9(04)   VALUE
+               99999999.9999.
+           05  FILLER                PIC 9(01)V9(04)   VALUE 0.0700.
+
+       01  ws-commission-rates REDEFINES ws-commission-rates-values.
+           05  ws-commission-tier    OCCURS 3 TIMES.
+               10  ws-commission-threshold  PIC 9(08)V9(04).
+               10  ws-commission-rate       PIC 9(01)V9(04).
+
+       01  ws-quota-table            OCCURS  0001 TO 9999 TIMES
+                                     DEPENDING ON ws-quota-tbl-count
+                                     INDEXED   BY idx-quota.
+           05  ws-quota-fname        PIC X(10).
+           05  ws-quota-lname        PIC X(15).
+           05  ws-quota-amount       PIC 9(08)V9(02).
+
+       01  ws-sales-ranking          OCCURS  0001 TO 9999 TIMES
+                                     DEPENDING ON ws-rank-tbl-count
+                                     INDEXED   BY idx-rank
+                                                   idx-rank-inner
+                                                   idx-rank-ins.
+           05  ws-rank-fname         PIC X(10).
+           05  ws-rank-lname         PIC X(15).
+           05  ws-rank-cartotal      PIC 9(12)V9(04).
 
        01  ws-today.
            05  ws-today-now          PIC 9(08)         VALUE ZEROES.
@@ -58,6 +133,10 @@
            05  FILLER	             PIC X(03)         VALUE SPACES.
            05  FILLER 	             PIC X(12) VALUE 'Yearly Sales'.
            05  FILLER	             PIC X(02)         VALUE SPACES.
+           05  FILLER	             PIC X(08) VALUE '% Quota'.
+           05  FILLER	             PIC X(02)         VALUE SPACES.
+           05  FILLER	             PIC X(10) VALUE 'Commission'.
+           05  FILLER	             PIC X(02)         VALUE SPACES.
 
        01  detail-line.
            05  FILLER                PIC X(05)         VALUE SPACES.
@@ -74,6 +153,11 @@
            05  det-q4-sales          PIC $$$,$$9.99    VALUE ZEROES.
            05  FILLER                PIC X(03)         VALUE SPACES.
            05  det-yearlysales       PIC $,$$$,$$9.99  VALUE ZEROES.
+           05  FILLER                PIC X(03)         VALUE SPACES.
+           05  det-pct-quota         PIC ZZ9.9         VALUE ZEROES.
+           05  FILLER                PIC X(01) VALUE '%'.
+           05  FILLER                PIC X(02)         VALUE SPACES.
+           05  det-commission        PIC $,$$$,$$9.99  VALUE ZEROES.
            05  FILLER                PIC X(19)         VALUE SPACES.
 
        01  detail-total-line.
@@ -89,7 +173,31 @@
            05  det-q4-tot-sales      PIC $$$,$$9.99    VALUE ZEROES.
            05  FILLER                PIC X(02)         VALUE SPACES.
            05  det-tot-yearlysales   PIC $$,$$$,$$9.99 VALUE ZEROES.
-           05  FILLER                PIC X(19)         VALUE SPACES.						
+           05  FILLER                PIC X(02)         VALUE SPACES.
+           05  det-tot-pct-quota     PIC ZZ9.9         VALUE ZEROES.
+           05  FILLER                PIC X(01) VALUE '%'.
+           05  FILLER                PIC X(02)         VALUE SPACES.
+           05  det-tot-commission    PIC $$,$$$,$$9.99 VALUE ZEROES.
+           05  FILLER                PIC X(19)         VALUE SPACES.
+
+       01  rank-heading-line.
+           05  FILLER                PIC X(04) VALUE 'Rank'.
+           05  FILLER                PIC X(02)         VALUE SPACES.
+           05  FILLER                PIC X(10) VALUE 'First Name'.
+           05  FILLER                PIC X(02)         VALUE SPACES.
+           05  FILLER                PIC X(15) VALUE 'Last Name'.
+           05  FILLER                PIC X(05)         VALUE SPACES.
+           05  FILLER                PIC X(11) VALUE 'Total Sales'.
+
+       01  rank-detail-line.
+           05  FILLER                PIC X(02)         VALUE SPACES.
+           05  rank-det-position     PIC Z9            VALUE ZEROES.
+           05  FILLER                PIC X(04)         VALUE SPACES.
+           05  rank-det-fname        PIC X(10)         VALUE SPACES.
+           05  FILLER                PIC X(02)         VALUE SPACES.
+           05  rank-det-lname        PIC X(15)         VALUE SPACES.
+           05  FILLER                PIC X(05)         VALUE SPACES.
+           05  rank-det-cartotal     PIC $,$$$,$$9.99  VALUE ZEROES.
 
        PROCEDURE DIVISION.
        DECLARATIVES.
@@ -97,23 +205,29 @@
            USE AFTER ERROR PROCEDURE ON carsalesfile.
 
        status-check.
+           ADD  cte-01 TO ws-salesrecords-skipped
+
            DISPLAY "+---+----+---+----+---+----+"
            DISPLAY "| File Status Information. |"
            DISPLAY "+---+----+---+----+---+----+"
            DISPLAY "| + Name of File : [" ws-name-carsalesfile "]."
            DISPLAY "| + Status Code  : [" fs-carsalesfile "]."
+           DISPLAY "| + Bad Record   : [" salespersonname "]."
            DISPLAY "+---+----+---+----+---+----+"
-           STOP "An exception has occurred. Press ENTER to continue...".
+           DISPLAY "Skipping this record and continuing with the "
+              "rest of the file.".
        END DECLARATIVES.
 
        MAIN-PARAGRAPH.
            PERFORM 100-begin-start-program
               THRU 100-end-start-program
 
-           PERFORM 200-begin-process-sales-records
-              THRU 200-end-process-sales-records
-             UNTIL endofsalesfile
-                OR fs-carsalesfile IS NOT EQUAL TO ZEROES
+           PERFORM 150-begin-process-one-file
+              THRU 150-end-process-one-file
+             UNTIL ws-name-carsalesfile EQUAL SPACES
+
+           PERFORM 220-begin-show-consolidated-total-lines
+              THRU 220-end-show-consolidated-total-lines
 
            PERFORM 300-begin-finish-program
               THRU 300-end-finish-program
@@ -122,32 +236,116 @@
 
        100-begin-start-program.
            DISPLAY "Sales Report Generator."
-           DISPLAY "Enter the name of the input file: "
-              WITH NO ADVANCING
-            ACCEPT ws-name-carsalesfile
+           DISPLAY "Enter one or more quarterly input files, one at a "
+           DISPLAY "time, to accumulate a year-to-date total. Press "
+           DISPLAY "ENTER with no file name when there are no more "
+           DISPLAY "files to add."
 
             ACCEPT  ws-today-now FROM DATE YYYYMMDD
               MOVE  ws-today-now   TO ws-today-now-fmt
 
-           OPEN INPUT carsalesfile
-
            DISPLAY SPACE
            DISPLAY "Today: [" ws-today-now-fmt "]."
-           DISPLAY "Opening. Status Code: [" fs-carsalesfile "]."
 
            DISPLAY SPACE
            DISPLAY heading-line
 
-           DISPLAY SPACE.
+           DISPLAY SPACE
+
+           DISPLAY "Enter the name of the salesperson quota file "
+              "(blank for none): " WITH NO ADVANCING
+           ACCEPT ws-name-quotafile
+
+           PERFORM 110-BEGIN-LOAD-QUOTA-FILE
+              THRU 110-END-LOAD-QUOTA-FILE
+
+           DISPLAY "Enter the name of the input file "
+              "(blank when finished): " WITH NO ADVANCING
+           ACCEPT ws-name-carsalesfile.
        100-end-start-program.
            EXIT.
 
+       110-begin-load-quota-file.
+           IF ws-name-quotafile EQUAL SPACES
+              GO TO 110-end-load-quota-file
+           END-IF
+
+           OPEN INPUT quotafile
+
+           DISPLAY "Opening. Status Code: [" fs-quotafile "]."
+
+           IF fs-quotafile NOT EQUAL "00"
+              DISPLAY "*** WARNING: quota file could not be opened. "
+                 "Percent-of-quota will show 0.0% for all "
+                 "salespeople. ***"
+              GO TO 110-end-load-quota-file
+           END-IF
+
+           MOVE 'N' TO ws-eof-quotafile
+
+           PERFORM 115-BEGIN-READ-QUOTA-RECORD
+              THRU 115-END-READ-QUOTA-RECORD
+             UNTIL sw-eof-quotafile-Y
+
+           CLOSE quotafile.
+       110-end-load-quota-file.
+           EXIT.
+
+       115-begin-read-quota-record.
+           READ quotafile RECORD
+             AT END
+                SET sw-eof-quotafile-Y TO TRUE
+
+            NOT AT END
+                IF ws-quota-tbl-count LESS ws-quota-tbl-max-lim
+                   ADD  cte-01 TO ws-quota-tbl-count
+                   SET  idx-quota TO ws-quota-tbl-count
+
+                   MOVE qf-firstname TO ws-quota-fname (idx-quota)
+                   MOVE qf-lastname  TO ws-quota-lname (idx-quota)
+                   MOVE qf-quota     TO ws-quota-amount (idx-quota)
+                ELSE
+                   IF NOT sw-quota-tbl-full-Y
+                      DISPLAY SPACE
+                      DISPLAY "*** WARNING: quota table is full at ["
+                         ws-quota-tbl-max-lim
+                         "] salespeople. Remaining quota records "
+                      DISPLAY "will be ignored. ***"
+                      SET sw-quota-tbl-full-Y TO TRUE
+                   END-IF
+                END-IF
+
+           END-READ.
+       115-end-read-quota-record.
+           EXIT.
+
+       150-begin-process-one-file.
+           ADD  cte-01 TO ws-files-read
+           MOVE 'N'    TO ws-eof-carsalesfile
+
+           OPEN INPUT carsalesfile
+
+           DISPLAY "Opening. Status Code: [" fs-carsalesfile "]."
+
+           PERFORM 200-begin-process-sales-records
+              THRU 200-end-process-sales-records
+             UNTIL sw-eof-carsalesfile-Y
+                OR fs-carsalesfile IS NOT EQUAL TO ZEROES
+
+           CLOSE carsalesfile
+
+           DISPLAY "Closing. Status Code: [" fs-carsalesfile "]."
+
+           DISPLAY "Enter the name of the input file "
+              "(blank when finished): " WITH NO ADVANCING
+           ACCEPT ws-name-carsalesfile.
+       150-end-process-one-file.
+           EXIT.
+
        200-begin-process-sales-records.
            READ carsalesfile RECORD
              AT END
-                SET endofsalesfile    TO TRUE
-                PERFORM 220-BEGIN-SHOW-CONSOLIDATED-TOTAL-LINES
-                   THRU 220-END-SHOW-CONSOLIDATED-TOTAL-LINES
+                SET sw-eof-carsalesfile-Y TO TRUE
 
             NOT AT END
                 PERFORM 210-BEGIN-GENERATE-SALES-detail-line
@@ -178,10 +376,106 @@
 
            ADD  ws-salesperson-yearly TO ws-yearly-sales
 
+           PERFORM 215-BEGIN-CALC-SALES-COMMISSION
+              THRU 215-END-CALC-SALES-COMMISSION
+
+           PERFORM 217-BEGIN-ADD-RANK-ENTRY
+              THRU 217-END-ADD-RANK-ENTRY
+
+           PERFORM 218-BEGIN-CALC-PERCENT-OF-QUOTA
+              THRU 218-END-CALC-PERCENT-OF-QUOTA
+
            DISPLAY detail-line.
         210-end-generate-sales-detail-line.
            EXIT.
 
+        215-begin-calc-sales-commission.
+           MOVE ZEROES TO ws-commission-idx
+
+           PERFORM 216-BEGIN-FIND-COMMISSION-TIER
+              THRU 216-END-FIND-COMMISSION-TIER
+             VARYING ws-commission-idx FROM cte-01 BY cte-01
+               UNTIL ws-commission-idx GREATER 3
+                  OR ws-salesperson-yearly
+                     NOT GREATER ws-commission-threshold
+                                 (ws-commission-idx)
+
+           IF ws-commission-idx GREATER 3
+              MOVE 3 TO ws-commission-idx
+           END-IF
+
+           COMPUTE ws-salesperson-commission ROUNDED =
+                   ws-salesperson-yearly
+                 * ws-commission-rate (ws-commission-idx)
+
+           MOVE ws-salesperson-commission TO det-commission
+
+           ADD  ws-salesperson-commission TO ws-commission-total.
+        215-end-calc-sales-commission.
+           EXIT.
+
+        216-begin-find-commission-tier.
+           CONTINUE.
+        216-end-find-commission-tier.
+           EXIT.
+
+        217-begin-add-rank-entry.
+           IF ws-rank-tbl-count LESS ws-rank-tbl-max-lim
+              ADD  cte-01 TO ws-rank-tbl-count
+              SET  idx-rank-ins TO ws-rank-tbl-count
+
+              MOVE firstname
+                               TO ws-rank-fname    (idx-rank-ins)
+              MOVE lastname
+                               TO ws-rank-lname    (idx-rank-ins)
+              MOVE ws-salesperson-yearly
+                               TO ws-rank-cartotal (idx-rank-ins)
+           ELSE
+              IF NOT sw-rank-tbl-full-Y
+                 DISPLAY SPACE
+                 DISPLAY "*** WARNING: ranking table is full at ["
+                    ws-rank-tbl-max-lim
+                    "] salespeople. Top-performer ranking will be "
+                 DISPLAY "limited to the first captured records. ***"
+                 SET sw-rank-tbl-full-Y TO TRUE
+              END-IF
+           END-IF.
+        217-end-add-rank-entry.
+           EXIT.
+
+        218-begin-calc-percent-of-quota.
+           MOVE ZEROES TO ws-salesperson-quota
+           MOVE ZEROES TO ws-pct-of-quota
+
+           SET  idx-quota TO 1
+
+           PERFORM 219-BEGIN-FIND-QUOTA-ENTRY
+              THRU 219-END-FIND-QUOTA-ENTRY
+             VARYING idx-quota FROM cte-01 BY cte-01
+               UNTIL idx-quota GREATER ws-quota-tbl-count
+                  OR (ws-quota-fname (idx-quota) EQUAL firstname
+                 AND  ws-quota-lname (idx-quota) EQUAL lastname)
+
+           IF idx-quota NOT GREATER ws-quota-tbl-count
+              MOVE ws-quota-amount (idx-quota) TO ws-salesperson-quota
+           END-IF
+
+           IF ws-salesperson-quota GREATER ZEROES
+              COMPUTE ws-pct-of-quota ROUNDED =
+                      (ws-salesperson-yearly / ws-salesperson-quota)
+                      * 100
+              ADD  ws-salesperson-quota TO ws-quota-total
+           END-IF
+
+           MOVE ws-pct-of-quota TO det-pct-quota.
+        218-end-calc-percent-of-quota.
+           EXIT.
+
+        219-begin-find-quota-entry.
+           CONTINUE.
+        219-end-find-quota-entry.
+           EXIT.
+
         220-begin-show-consolidated-total-lines.
            MOVE ws-salesperson-yearly TO cartotal
 
@@ -190,12 +484,89 @@
            MOVE ws-q3-sales           TO det-q3-tot-sales
            MOVE ws-q4-sales           TO det-q4-tot-sales
            MOVE ws-yearly-sales       TO det-tot-yearlysales
+           MOVE ws-commission-total   TO det-tot-commission
+
+           IF ws-quota-total GREATER ZEROES
+              COMPUTE ws-tot-pct-of-quota ROUNDED =
+                      (ws-yearly-sales / ws-quota-total) * 100
+           END-IF
+
+           MOVE ws-tot-pct-of-quota   TO det-tot-pct-quota
 
            DISPLAY SPACE
-           DISPLAY detail-total-line.
+           DISPLAY detail-total-line
+
+           PERFORM 225-BEGIN-RANK-TOP-PERFORMERS
+              THRU 225-END-RANK-TOP-PERFORMERS.
         220-end-show-consolidated-total-lines.
            EXIT.
 
+        225-begin-rank-top-performers.
+           PERFORM 226-BEGIN-SORT-PASS
+              THRU 226-END-SORT-PASS
+             VARYING idx-rank FROM cte-01 BY cte-01
+               UNTIL idx-rank NOT LESS ws-rank-tbl-count
+
+           DISPLAY SPACE
+           DISPLAY "Top Performers"
+           DISPLAY SPACE
+           DISPLAY rank-heading-line
+           DISPLAY SPACE
+
+           PERFORM 227-BEGIN-SHOW-RANK-LINE
+              THRU 227-END-SHOW-RANK-LINE
+             VARYING idx-rank FROM cte-01 BY cte-01
+               UNTIL idx-rank GREATER ws-rank-top-n
+                  OR idx-rank GREATER ws-rank-tbl-count.
+        225-end-rank-top-performers.
+           EXIT.
+
+        226-begin-sort-pass.
+           PERFORM 228-BEGIN-COMPARE-SWAP
+              THRU 228-END-COMPARE-SWAP
+             VARYING idx-rank-inner FROM cte-01 BY cte-01
+               UNTIL idx-rank-inner NOT LESS ws-rank-tbl-count.
+        226-end-sort-pass.
+           EXIT.
+
+        227-begin-show-rank-line.
+           MOVE idx-rank                      TO rank-det-position
+           MOVE ws-rank-fname    (idx-rank)   TO rank-det-fname
+           MOVE ws-rank-lname    (idx-rank)   TO rank-det-lname
+           MOVE ws-rank-cartotal (idx-rank)   TO rank-det-cartotal
+
+           DISPLAY rank-detail-line.
+        227-end-show-rank-line.
+           EXIT.
+
+        228-begin-compare-swap.
+           SET  idx-rank-ins TO idx-rank-inner
+           SET  idx-rank-ins UP BY cte-01
+
+           IF ws-rank-cartotal (idx-rank-inner) LESS
+              ws-rank-cartotal (idx-rank-ins)
+              MOVE ws-rank-fname    (idx-rank-inner)
+                               TO ws-rank-tmp-fname
+              MOVE ws-rank-lname    (idx-rank-inner)
+                               TO ws-rank-tmp-lname
+              MOVE ws-rank-cartotal (idx-rank-inner)
+                               TO ws-rank-tmp-cartotal
+
+              MOVE ws-rank-fname    (idx-rank-ins)
+                               TO ws-rank-fname    (idx-rank-inner)
+              MOVE ws-rank-lname    (idx-rank-ins)
+                               TO ws-rank-lname    (idx-rank-inner)
+              MOVE ws-rank-cartotal (idx-rank-ins)
+                               TO ws-rank-cartotal (idx-rank-inner)
+
+              MOVE ws-rank-tmp-fname    TO ws-rank-fname (idx-rank-ins)
+              MOVE ws-rank-tmp-lname    TO ws-rank-lname (idx-rank-ins)
+              MOVE ws-rank-tmp-cartotal
+                               TO ws-rank-cartotal (idx-rank-ins)
+           END-IF.
+        228-end-compare-swap.
+           EXIT.
+
        300-begin-finish-program.
            DIVIDE ws-salesrecords-read      INTO ws-yearly-sales
            GIVING ws-average-estimated   ROUNDED
@@ -207,14 +578,12 @@
 
            DISPLAY SPACE
            DISPLAY "Summary"
+           DISPLAY "Files consolidated      : [" ws-files-read "]"
            DISPLAY "Average estimated sales : [" ws-average-estimated"]"
            DISPLAY "Recovered sales records : [" ws-salesrecords-read"]"
-           DISPLAY "Total sales calculated  : [" ws-yearly-sales "]"
-
-           CLOSE carsalesfile
-
-           DISPLAY SPACE
-           DISPLAY "Closing. Status Code: [" fs-carsalesfile "].".
+           DISPLAY "Skipped bad records     : ["
+              ws-salesrecords-skipped "]"
+           DISPLAY "Total sales calculated  : [" ws-yearly-sales "]".
        300-end-finish-program.
            EXIT.
 
