@@ -30,11 +30,37 @@
                   ACCESS MODE  IS SEQUENTIAL
                   FILE STATUS  IS fs-OutFile.
 
+           SELECT OPTIONAL CsvFile ASSIGN TO ws-CsvFile-name
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS fs-CsvFile.
+
+           SELECT OPTIONAL BatchFile ASSIGN TO ws-BatchFile-name
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS fs-BatchFile.
+
+           SELECT OPTIONAL AuditFile ASSIGN TO ws-AuditFile-name
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS fs-AuditFile.
+
+           SELECT OPTIONAL CategoryFile ASSIGN TO ws-CategoryFile-name
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS fs-CategoryFile.
+
+           SELECT OPTIONAL TransFile ASSIGN TO ws-TransFile-name
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  PADDING CHARACTER IS asterisk
+                  FILE STATUS  IS fs-TransFile.
+
        DATA DIVISION.
        FILE SECTION.
        FD  IdxFile
            BLOCK  CONTAINS 05 TO 10 RECORDS
-           RECORD CONTAINS 15 CHARACTERS
+           RECORD CONTAINS 68 CHARACTERS
            RECORDING  MODE IS FIXED.
 
        01  f-IdxFile-rec.
@@ -44,6 +70,16 @@
                                                     SIGN  IS LEADING
                                                     SEPARATE CHARACTER
                                                            VALUE ZEROES.
+           03  f-IdxFile-rec-name-employee       PIC X(20) VALUE SPACES.
+           03  f-IdxFile-rec-hire-date-employee  PIC 9(08) VALUE ZEROES.
+           03  f-IdxFile-rec-status-employee      PIC X(01)
+                                                           VALUE "A".
+               88  sw-f-IdxFile-rec-status-active           VALUE "A".
+               88  sw-f-IdxFile-rec-status-terminated       VALUE "T".
+               88  sw-f-IdxFile-rec-status-on-leave         VALUE "L".
+           03  f-IdxFile-rec-reason-employee      PIC X(20)
+                                                           VALUE SPACES.
+           03  f-IdxFile-rec-cod-cat-employee    PIC 9(04) VALUE ZEROES.
 
        FD  OutFile
            BLOCK CONTAINS  05 TO 10 RECORDS
@@ -54,18 +90,99 @@
             LINES AT TOP     ws-linage-top
             LINES AT BOTTOM  ws-linage-bottom.
 
-       01  f-OutFile-rec                        PIC X(31)  VALUE SPACES.
+       01  f-OutFile-rec                        PIC X(65)  VALUE SPACES.
            88  sw-f-OutFile-rec-empty                      VALUE SPACES.
 
+       FD  CsvFile
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE  IS FIXED.
+
+       01  f-CsvFile-rec                        PIC X(80)  VALUE SPACES.
+
+       FD  BatchFile
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE  IS FIXED.
+
+       01  f-BatchFile-rec                      PIC X(80)  VALUE SPACES.
+
+       FD  AuditFile
+           RECORD CONTAINS 420 CHARACTERS
+           RECORDING MODE  IS FIXED.
+
+       01  f-AuditFile-rec                      PIC X(420) VALUE SPACES.
+
+       FD  CategoryFile
+           RECORD CONTAINS 42 CHARACTERS.
+
+       01  cat-rec.
+           03  cat-rec-cod                 PIC 9(04)      VALUE ZEROES.
+           03  cat-rec-name                PIC X(20)      VALUE SPACES.
+           03  cat-rec-pol-min             PIC S9(6)V9(2)
+                                            SIGN IS LEADING
+                                            SEPARATE CHARACTER
+                                                           VALUE ZEROES.
+           03  cat-rec-pol-max             PIC S9(6)V9(2)
+                                            SIGN IS LEADING
+                                            SEPARATE CHARACTER
+                                                           VALUE ZEROES.
+
+       FD  TransFile
+           RECORD IS VARYING IN SIZE FROM 17 TO 49 CHARACTERS
+                   DEPENDING ON ws-f-TransFile-r-size.
+
+       01  f-TransFile-rec.
+           03  f-TransFile-rec-type            PIC X(02).
+               88  trans-type-hire                     VALUE "HI".
+               88  trans-type-terminate                VALUE "TE".
+               88  trans-type-raise                    VALUE "RA".
+           03  f-TransFile-rec-cod-employee    PIC 9(06).
+           03  f-TransFile-rec-detail.
+               05  f-TransFile-rec-hire-detail.
+                   07  f-TransFile-rec-hire-name       PIC X(20).
+                   07  f-TransFile-rec-hire-salary
+                                                PIC S9(06)V9(02)
+                                                SIGN IS LEADING
+                                                SEPARATE CHARACTER.
+                   07  f-TransFile-rec-hire-date       PIC 9(08).
+                   07  f-TransFile-rec-hire-cat        PIC 9(04).
+               05  f-TransFile-rec-term-detail
+                                                REDEFINES
+                   f-TransFile-rec-hire-detail.
+                   07  f-TransFile-rec-term-reason     PIC X(20).
+               05  f-TransFile-rec-raise-detail
+                                                REDEFINES
+                   f-TransFile-rec-hire-detail.
+                   07  f-TransFile-rec-raise-salary
+                                                PIC S9(06)V9(02)
+                                                SIGN IS LEADING
+                                                SEPARATE CHARACTER.
+
        WORKING-STORAGE SECTION.
        01  ws-work-section-begins               PIC X(42)  VALUE
            "The working storage section begins here...".
 
        77  fs-IdxFile                           PIC X(02)  VALUE SPACES.
        77  fs-OutFile                           PIC X(02)  VALUE SPACES.
+       77  fs-CsvFile                           PIC X(02)  VALUE SPACES.
+       77  fs-BatchFile                         PIC X(02)  VALUE SPACES.
+       77  fs-AuditFile                         PIC X(02)  VALUE SPACES.
+       77  fs-CategoryFile                      PIC X(02)  VALUE SPACES.
+       77  fs-TransFile                         PIC X(02)  VALUE SPACES.
+       77  ws-f-TransFile-r-size                PIC 9(02)  VALUE ZEROES.
 
        78  cte-01                                          VALUE 01.
+       78  cte-10                                          VALUE 10.
        78  cte-34                                          VALUE 34.
+       78  cte-50                                          VALUE 50.
+       78  cte-80                                          VALUE 80.
+       78  cte-trans-hire-len                              VALUE 49.
+       78  cte-trans-term-len                              VALUE 28.
+       78  cte-trans-raise-len                             VALUE 17.
+
+       01  ws-lowercase-letters  PIC X(26)
+                           VALUE "abcdefghijklmnopqrstuvwxyz".
+       01  ws-uppercase-letters  PIC X(26)
+                           VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
 
        01  ws-environmental-variables.
            03  ws-current-date-and-time.
@@ -122,12 +239,25 @@
                05  ws-f-IdxFile-rec-salary-employee-ed
                                                 PIC $-,---,--9.99
                                                            VALUE ZEROES.
+               05  ws-f-IdxFile-rec-hire-date-employee-ed
+                                                PIC 9(04)/99/99
+                                                           VALUE ZEROES.
                05  ws-IdxFile-EOF               PIC A(01)  VALUE SPACE.
                    88  sw-IdxFile-EOF-Y                    VALUE 'Y'.
                    88  sw-IdxFile-EOF-N                    VALUE 'N'.
                05  ws-IdxFile-record-found      PIC A(01)  VALUE SPACE.
                    88  sw-IdxFile-record-found-N           VALUE 'N'.
                    88  sw-IdxFile-record-found-Y           VALUE 'Y'.
+               05  ws-hire-date-valid-sw        PIC X(01)  VALUE 'N'.
+                   88  sw-hire-date-valid-Y                VALUE 'Y'.
+                   88  sw-hire-date-valid-N                VALUE 'N'.
+               05  ws-store-unattended-sw       PIC X(01)  VALUE 'N'.
+                   88  sw-store-unattended-Y               VALUE 'Y'.
+                   88  sw-store-unattended-N               VALUE 'N'.
+               05  ws-name-field-accountants.
+                   07  ws-name-field-str-len    PIC 9(03)  VALUE ZEROES.
+                   07  ws-name-field-front-len  PIC 9(03)  VALUE ZEROES.
+                   07  ws-name-field-back-len   PIC 9(03)  VALUE ZEROES.
 
            03  ws-Files-records.
                05  ws-f-IdxFile-rec.
@@ -138,6 +268,31 @@
                                                 SIGN  IS LEADING
                                                 SEPARATE CHARACTER
                                                            VALUE ZEROES.
+                   07  ws-f-IdxFile-rec-name-employee      PIC X(20)
+                                                           VALUE SPACES.
+                   07  ws-f-IdxFile-rec-hire-date-employee PIC 9(08)
+                                                           VALUE ZEROES.
+                   07  ws-f-IdxFile-rec-hire-date-employee-r
+                                                REDEFINES
+                       ws-f-IdxFile-rec-hire-date-employee.
+                       09  ws-f-IdxFile-rec-hire-date-employee-yr
+                                                PIC 9(04).
+                       09  ws-f-IdxFile-rec-hire-date-employee-mo
+                                                PIC 9(02).
+                       09  ws-f-IdxFile-rec-hire-date-employee-dy
+                                                PIC 9(02).
+                   07  ws-f-IdxFile-rec-status-employee    PIC X(01)
+                                                           VALUE "A".
+                       88  sw-ws-IdxFile-rec-status-active
+                                                           VALUE "A".
+                       88  sw-ws-IdxFile-rec-status-terminated
+                                                           VALUE "T".
+                       88  sw-ws-IdxFile-rec-status-on-leave
+                                                           VALUE "L".
+                   07  ws-f-IdxFile-rec-reason-employee    PIC X(20)
+                                                           VALUE SPACES.
+                   07  ws-f-IdxFile-rec-cod-cat-employee   PIC 9(04)
+                                                           VALUE ZEROES.
                05  ws-f-OutFile-rec.
                    07  ws-f-OutFile-rec-record-counter     PIC Z(11)
                                                            VALUE ZEROES.
@@ -149,20 +304,160 @@
                                                            VALUE SPACE.
                    07  ws-f-OutFile-rec-salary-employee PIC -,---,--9.99
                                                            VALUE ZEROES.
+                   07  FILLER                              PIC X(01)
+                                                           VALUE SPACE.
+                   07  ws-f-OutFile-rec-name-employee      PIC X(20)
+                                                           VALUE SPACES.
+                   07  FILLER                              PIC X(01)
+                                                           VALUE SPACE.
+                   07  ws-f-OutFile-rec-hire-date-employee
+                                                   PIC 9(04)/99/99
+                                                           VALUE ZEROES.
+                   07  FILLER                              PIC X(01)
+                                                           VALUE SPACE.
+                   07  ws-f-OutFile-rec-status-employee    PIC X(01)
+                                                           VALUE "A".
 
            03  ws-Files-names.
                05  ws-IdxFile-name              PIC X(12)  VALUE SPACES.
                05  ws-OutFile-name              PIC X(12)  VALUE SPACES.
+               05  ws-CsvFile-name              PIC X(12)  VALUE SPACES.
+               05  ws-BatchFile-name            PIC X(12)  VALUE SPACES.
+               05  ws-AuditFile-name            PIC X(12)  VALUE SPACES.
+               05  ws-CategoryFile-name         PIC X(12)  VALUE
+                                                      "CategoryFile".
+               05  ws-TransFile-name            PIC X(12)  VALUE SPACES.
                05  ws-TempFile-name             PIC X(12)  VALUE SPACES.
+               05  ws-TempFile-envvar-name      PIC X(20)  VALUE SPACES.
+
+           03  ws-audit-work-fields.
+               05  ws-operator-id             PIC X(08) VALUE SPACES.
+               05  ws-audit-operation         PIC X(08) VALUE SPACES.
+               05  ws-audit-before-code       PIC 9(06) VALUE ZEROES.
+               05  ws-audit-before-salary     PIC S9(06)V9(02)
+                                               SIGN IS LEADING
+                                               SEPARATE CHARACTER
+                                                   VALUE ZEROES.
+               05  ws-audit-before-salary-ed  PIC -9(06).99
+                                                   VALUE ZEROES.
+               05  ws-audit-before-name       PIC X(20) VALUE SPACES.
+               05  ws-audit-before-hire-date  PIC 9(08) VALUE ZEROES.
+               05  ws-audit-after-code        PIC 9(06) VALUE ZEROES.
+               05  ws-audit-after-salary      PIC S9(06)V9(02)
+                                               SIGN IS LEADING
+                                               SEPARATE CHARACTER
+                                                   VALUE ZEROES.
+               05  ws-audit-after-salary-ed   PIC -9(06).99
+                                                   VALUE ZEROES.
+               05  ws-audit-after-name        PIC X(20) VALUE SPACES.
+               05  ws-audit-after-hire-date   PIC 9(08) VALUE ZEROES.
+               05  ws-audit-before-status     PIC X(01) VALUE "A".
+               05  ws-audit-before-reason     PIC X(20) VALUE SPACES.
+               05  ws-audit-after-status      PIC X(01) VALUE "A".
+               05  ws-audit-after-reason      PIC X(20) VALUE SPACES.
+               05  ws-audit-before-cat        PIC 9(04) VALUE ZEROES.
+               05  ws-audit-after-cat         PIC 9(04) VALUE ZEROES.
+
+           03  ws-csv-work-fields.
+               05  ws-csv-salary-employee-ed    PIC -9(06).99
+                                                           VALUE ZEROES.
+               05  ws-csv-rec-counter           PIC S9(06) VALUE ZEROES.
+
+           03  ws-batch-work-fields.
+               05  ws-batch-code-txt            PIC X(06)  VALUE SPACES.
+               05  ws-batch-salary-txt          PIC X(12)  VALUE SPACES.
+               05  ws-batch-added-records       PIC S9(06) VALUE ZEROES.
+               05  ws-batch-skipped-records     PIC S9(06) VALUE ZEROES.
+
+           03  ws-trans-work-fields.
+               05  ws-trans-hired-records       PIC S9(06) VALUE ZEROES.
+               05  ws-trans-terminated-records  PIC S9(06) VALUE ZEROES.
+               05  ws-trans-raised-records      PIC S9(06) VALUE ZEROES.
+               05  ws-trans-rejected-records    PIC S9(06) VALUE ZEROES.
+               05  ws-trans-rec-truncated-sw    PIC X(01)  VALUE 'N'.
+                   88  sw-trans-rec-truncated-Y            VALUE 'Y'.
+                   88  sw-trans-rec-truncated-N            VALUE 'N'.
+
+           03  ws-salarydup-work-fields.
+               05  ws-salarydup-previous-salary PIC S9(06)V9(02)
+                                                 SIGN IS LEADING
+                                                 SEPARATE CHARACTER
+                                                     VALUE ZEROES.
+               05  ws-salarydup-previous-sal-ed PIC -9(06).99
+                                                     VALUE ZEROES.
+               05  ws-salarydup-group-count     PIC 9(03) VALUE ZEROES.
+               05  ws-salarydup-actual-count    PIC 9(05) VALUE ZEROES.
+               05  ws-salarydup-groups-found    PIC 9(05) VALUE ZEROES.
+               05  ws-salarydup-code-table OCCURS cte-50 TIMES
+                                   INDEXED BY idx-salarydup-code.
+                   07  ws-salarydup-code         PIC 9(06) VALUE ZEROES.
+
+           03  ws-termination-work-fields.
+               05  ws-termination-status        PIC X(01)
+                                                           VALUE "T".
+                   88  sw-termination-status-terminated   VALUE "T".
+                   88  sw-termination-status-on-leave     VALUE "L".
+               05  ws-termination-reason        PIC X(20) VALUE SPACES.
+
+           03  ws-salaryrange-work-fields.
+               05  ws-salaryrange-low-salary    PIC S9(06)V9(02)
+                                                 SIGN IS LEADING
+                                                 SEPARATE CHARACTER
+                                                     VALUE ZEROES.
+               05  ws-salaryrange-high-salary   PIC S9(06)V9(02)
+                                                 SIGN IS LEADING
+                                                 SEPARATE CHARACTER
+                                                     VALUE ZEROES.
+               05  ws-salaryrange-match-count   PIC S9(06) VALUE ZEROES.
+               05  ws-salaryrange-total-salary  PIC S9(08)V9(02)
+                                                 SIGN IS LEADING
+                                                 SEPARATE CHARACTER
+                                                     VALUE ZEROES.
+               05  ws-salaryrange-total-sal-ed  PIC -9(08).99
+                                                     VALUE ZEROES.
+               05  ws-salaryrange-average-sal   PIC S9(06)V9(02)
+                                                 SIGN IS LEADING
+                                                 SEPARATE CHARACTER
+                                                     VALUE ZEROES.
+               05  ws-salaryrange-average-sl-ed PIC -9(06).99
+                                                     VALUE ZEROES.
+
+           03  ws-rebuild-work-fields.
+               05  ws-rebuild-timestamp-txt     PIC X(24)  VALUE SPACES.
+               05  ws-rebuild-operator-txt      PIC X(08)  VALUE SPACES.
+               05  ws-rebuild-operation-txt     PIC X(08)  VALUE SPACES.
+               05  ws-rebuild-code-before-txt   PIC X(06)  VALUE SPACES.
+               05  ws-rebuild-code-after-txt    PIC X(06)  VALUE SPACES.
+               05  ws-rebuild-salary-before-txt PIC X(12)  VALUE SPACES.
+               05  ws-rebuild-salary-after-txt  PIC X(12)  VALUE SPACES.
+               05  ws-rebuild-name-before-txt   PIC X(20)  VALUE SPACES.
+               05  ws-rebuild-name-after-txt    PIC X(20)  VALUE SPACES.
+               05  ws-rebuild-hiredate-before-txt
+                                              PIC X(08) VALUE SPACES.
+               05  ws-rebuild-hiredate-after-txt
+                                              PIC X(08) VALUE SPACES.
+               05  ws-rebuild-status-before-txt PIC X(01)  VALUE SPACES.
+               05  ws-rebuild-status-after-txt  PIC X(01)  VALUE SPACES.
+               05  ws-rebuild-reason-before-txt PIC X(20)  VALUE SPACES.
+               05  ws-rebuild-reason-after-txt  PIC X(20)  VALUE SPACES.
+               05  ws-rebuild-cat-before-txt    PIC X(04)  VALUE SPACES.
+               05  ws-rebuild-cat-after-txt     PIC X(04)  VALUE SPACES.
 
            03  ws-menu-standard-options-performance.
-               05  ws-menu-option               PIC 9(01)  VALUE ZERO.
+               05  ws-menu-option               PIC 9(02)  VALUE ZERO.
                    88  sw-menu-option-add                  VALUE 1.
                    88  sw-menu-option-delete               VALUE 2.
                    88  sw-menu-option-modify               VALUE 3.
                    88  sw-menu-option-look-for-one         VALUE 4.
                    88  sw-menu-option-look-for-all         VALUE 5.
-                   88  sw-menu-option-exit                 VALUE 6.
+                   88  sw-menu-option-export-csv           VALUE 6.
+                   88  sw-menu-option-batch-add             VALUE 7.
+                   88  sw-menu-option-salary-dups           VALUE 8.
+                   88  sw-menu-option-salary-range          VALUE 9.
+                   88  sw-menu-option-rebuild-idx           VALUE 10.
+                   88  sw-menu-option-full-screen           VALUE 11.
+                   88  sw-menu-option-trans-import          VALUE 12.
+                   88  sw-menu-option-exit                 VALUE 13.
 
                05  ws-menu-mode-modify-option   PIC 9(01)  VALUE ZERO.
                    88  sw-menu-mode-modify-emp-salary      VALUE 1.
@@ -189,7 +484,8 @@
                    88  sw-menu-mode-r-o-r-forward          VALUE 08.
                    88  sw-menu-mode-r-o-prev-rcrd          VALUE 09.
                    88  sw-menu-mode-r-o-next-rcrd          VALUE 10.
-                   88  sw-menu-mode-r-o-exitmenu           VALUE 11.
+                   88  sw-menu-mode-r-o-browse-paged       VALUE 11.
+                   88  sw-menu-mode-r-o-exitmenu           VALUE 12.
 
                05  ws-menu-mode-read-opt-givkey PIC 9(01)  VALUE ZEROES.
                    88  sw-menu-mode-r-o-givenkey-ngt       VALUE 1.
@@ -200,6 +496,11 @@
                    88  sw-menu-mode-r-o-givenkey-lteq      VALUE 6.
                    88  sw-menu-mode-r-o-givenkey-exit      VALUE 7.
 
+               05  ws-browse-page-response      PIC A(01)  VALUE SPACE.
+                   88  sw-browse-page-r-d-next     VALUES ARE 'N', 'n'.
+                   88  sw-browse-page-r-d-previous VALUES ARE 'P', 'p'.
+                   88  sw-browse-page-r-d-quit     VALUES ARE 'Q', 'q'.
+
                05  ws-operation-class           PIC A(13)  VALUE SPACES.
                    88  sw-op-class-CLOSE        VALUE "CLOSE".
                    88  sw-op-class-DELETE       VALUE "DELETE".
@@ -226,6 +527,8 @@
            "Do you want to continue doing this same operation? (y/n): ".
                88  sw-question-print-rec-msg    VALUE
            "Do you want to save this previously retrieved log? (y/n): ".
+               88  sw-rebuild-confirm-msg       VALUE
+           "Erase IdxFile and replay audit log now? (y/n): ".
 
            03  ws-realization-questions.
                05  ws-captured-answer           PIC A(01)  VALUE SPACE.
@@ -241,6 +544,77 @@
                    88  sw-question-print-rec-N  VALUES ARE 'N', 'n'.
                    88  sw-question-print-rec-Y  VALUES ARE 'Y', 'y'.
 
+           03  ws-form-screen-coords.
+               05  ws-form-screen-bounds.
+                   07  ws-form-bottom-row        PIC 9(02) VALUE 01.
+                   07  ws-form-top-row           PIC 9(02) VALUE 16.
+                   07  ws-form-left-col          PIC 9(02) VALUE 01.
+                   07  ws-form-right-col         PIC 9(02) VALUE 60.
+               05  ws-form-screen-char           PIC X(01) VALUE SPACE.
+               05  ws-form-screen-row            PIC 9(02) VALUE ZEROES.
+               05  ws-form-screen-col            PIC 9(02) VALUE ZEROES.
+
+           03  ws-browse-page-controls.
+               05  ws-browse-page-size           PIC 9(02) VALUE 10.
+               05  ws-browse-line-add            PIC 9(02) VALUE ZEROES
+                                                            COMP-3.
+               05  ws-browse-row-count           PIC 9(02) VALUE ZEROES.
+               05  ws-browse-row-start           PIC 9(02) VALUE ZEROES.
+               05  ws-browse-row-last            PIC 9(02) VALUE ZEROES.
+               05  ws-browse-page-number         PIC 9(03) VALUE ZEROES.
+               05  ws-browse-page-first-key      PIC 9(06) VALUE ZEROES.
+               05  ws-browse-page-bof-sw         PIC X(01) VALUE 'N'.
+                   88  sw-browse-page-bof-Y                VALUE 'Y'.
+                   88  sw-browse-page-bof-N                VALUE 'N'.
+
+           03  ws-salary-policy-band.
+               05  ws-CategoryFile-EOF-sw        PIC A(01) VALUE 'N'.
+                   88  sw-CategoryFile-EOF-Y                VALUE 'Y'.
+                   88  sw-CategoryFile-EOF-N                VALUE 'N'.
+               05  ws-cat-policy-found-sw        PIC X(01) VALUE 'N'.
+                   88  sw-cat-policy-found-Y               VALUE 'Y'.
+                   88  sw-cat-policy-found-N               VALUE 'N'.
+               05  ws-cat-policy-pol-min         PIC S9(06)V9(02)
+                                                   SIGN IS LEADING
+                                                   SEPARATE CHARACTER
+                                                         VALUE ZEROES.
+               05  ws-cat-policy-pol-max         PIC S9(06)V9(02)
+                                                   SIGN IS LEADING
+                                                   SEPARATE CHARACTER
+                                                         VALUE ZEROES.
+               05  ws-salary-out-of-band-sw      PIC X(01) VALUE 'N'.
+                   88  sw-salary-out-of-band-Y              VALUE 'Y'.
+                   88  sw-salary-out-of-band-N              VALUE 'N'.
+               05  ws-salary-override-response   PIC A(01) VALUE SPACE.
+                   88  sw-salary-override-r-d-yes VALUES ARE 'Y', 'y'.
+                   88  sw-salary-override-r-d-no  VALUES ARE 'N', 'n'.
+
+           03  ws-emp-code-block-check.
+               05  ws-cat-block-found-sw         PIC X(01) VALUE 'N'.
+                   88  sw-cat-block-found-Y                VALUE 'Y'.
+                   88  sw-cat-block-found-N                VALUE 'N'.
+               05  ws-cat-block-start            PIC 9(06) VALUE ZEROES.
+               05  ws-cat-block-end              PIC 9(06) VALUE ZEROES.
+               05  ws-code-out-of-block-sw       PIC X(01) VALUE 'N'.
+                   88  sw-code-out-of-block-Y              VALUE 'Y'.
+                   88  sw-code-out-of-block-N              VALUE 'N'.
+
+       01  ws-cat-code-block-table.
+           03  ws-ccb-entry                OCCURS 4 TIMES
+                                            ASCENDING KEY ws-ccb-cat-cod
+                                            INDEXED BY idx-ccb.
+               05  ws-ccb-cat-cod          PIC 9(04) VALUE ZEROES.
+               05  ws-ccb-blk-start        PIC 9(06) VALUE ZEROES.
+               05  ws-ccb-blk-end          PIC 9(06) VALUE ZEROES.
+
+       01  ws-browse-page-table.
+           03  ws-browse-page-row  OCCURS cte-10 TIMES
+                                   INDEXED BY idx-browse-row.
+               05  ws-browse-row-code       PIC 9(06).
+               05  ws-browse-row-name       PIC X(20).
+               05  ws-browse-row-salary     PIC S9(06)V9(02).
+               05  ws-browse-row-category   PIC 9(04).
+
        01  ws-statistics-processed-records.
            03  ws-eliminated-records            PIC S9(06) VALUE ZEROES.
            03  ws-last-printed-report-line      PIC S9(06) VALUE ZEROES.
@@ -251,6 +625,7 @@
            03  ws-reporting-written-records-pag PIC S9(06) VALUE ZEROES.
            03  ws-reporting-written-records-sum PIC S9(06) VALUE ZEROES.
            03  ws-repositioning-records         PIC S9(06) VALUE ZEROES.
+           03  ws-rebuilt-records               PIC S9(06) VALUE ZEROES.
            03  ws-rewritten-records             PIC S9(06) VALUE ZEROES.
            03  ws-written-records               PIC S9(06) VALUE ZEROES.
 
@@ -444,7 +819,13 @@
                05  FILLER                       PIC X(05)  VALUE SPACES.
                05  FILLER                       PIC A(06)
                                                 VALUE "Salary".
-               05  FILLER                       PIC X(52)  VALUE SPACES.
+               05  FILLER                       PIC X(07)  VALUE SPACES.
+               05  FILLER                       PIC A(04)  VALUE "Name".
+               05  FILLER                       PIC X(17)  VALUE SPACES.
+               05  FILLER                       PIC A(09)
+                                                VALUE "Hire Date".
+               05  FILLER                       PIC X(06)  VALUE SPACES.
+               05  FILLER                       PIC A(02)  VALUE "St".
            03  ws-rep-page-heading-fourth-underlines.
                05  FILLER                       PIC X(01)  VALUE SPACE.
                05  FILLER                       PIC X(10)
@@ -455,7 +836,15 @@
                05  FILLER                       PIC X(01)  VALUE SPACE.
                05  FILLER                       PIC X(12)
                                                 VALUE ALL X'3D'.
-               05  FILLER                       PIC X(48)  VALUE SPACES.
+               05  FILLER                       PIC X(01)  VALUE SPACE.
+               05  FILLER                       PIC X(20)
+                                                VALUE ALL X'3D'.
+               05  FILLER                       PIC X(01)  VALUE SPACE.
+               05  FILLER                       PIC X(10)
+                                                VALUE ALL X'3D'.
+               05  FILLER                       PIC X(01)  VALUE SPACE.
+               05  FILLER                       PIC X(02)
+                                                VALUE ALL X'3D'.
            03  ws-rep-page-footing.
                05  FILLER                       PIC X(01)  VALUE SPACE.
                05  FILLER                       PIC X(01)  VALUE X'5B'.
@@ -465,10 +854,83 @@
                05  FILLER                       PIC A(17)  VALUE
                    "records processed".
                05  FILLER                       PIC X(06)  VALUE SPACES.
+           03  ws-rep-statistics-heading.
+               05  FILLER                       PIC X(08)  VALUE SPACES.
+               05  FILLER                       PIC X(24)
+                                   VALUE "End-Of-Run Statistics".
+               05  FILLER                       PIC X(33)  VALUE SPACES.
+           03  ws-rep-statistics-line.
+               05  FILLER                       PIC X(01)  VALUE SPACE.
+               05  ws-rep-stat-label            PIC X(20)  VALUE SPACES.
+               05  FILLER                       PIC X(01)  VALUE X'5B'.
+               05  ws-rep-stat-count            PIC +9(06) VALUE ZEROES.
+               05  FILLER                       PIC X(01)  VALUE X'5D'.
+               05  FILLER                       PIC X(01)  VALUE X'2E'.
+               05  FILLER                       PIC X(34)  VALUE SPACES.
 
        01  ws-work-section-ends                 PIC X(42)  VALUE
            "The working storage section ends here...".
 
+       SCREEN SECTION.
+       01  scr-employee-full-form.
+           03  LINE 02 COLUMN 04 VALUE "Employee Maintenance Form.".
+           03  LINE 03 COLUMN 04
+               VALUE "--------------------------".
+           03  LINE 05.
+               05  COLUMN 04     VALUE "Employee Code        : ".
+               05  COLUMN 28     PIC 9(06)
+                                 FROM ws-f-IdxFile-rec-cod-employee.
+           03  LINE 07.
+               05  COLUMN 04     VALUE "Employee Salary      : ".
+               05  COLUMN 28     PIC S9(06)V9(02)
+                                 USING ws-f-IdxFile-rec-salary-employee.
+           03  LINE 09.
+               05  COLUMN 04     VALUE "Employee Name        : ".
+               05  COLUMN 28     PIC X(20)
+                                 USING ws-f-IdxFile-rec-name-employee.
+           03  LINE 11.
+               05  COLUMN 04     VALUE "Hire Date (CCYYMMDD) : ".
+               05  COLUMN 28     PIC 9(08)
+                             USING ws-f-IdxFile-rec-hire-date-employee.
+           03  LINE 13.
+               05  COLUMN 04     VALUE "Category (code)      : ".
+               05  COLUMN 28     PIC 9(04)
+                               USING ws-f-IdxFile-rec-cod-cat-employee.
+
+       01  scr-employee-salary-highlight.
+           03  LINE 07.
+               05  COLUMN 04     VALUE "Employee Salary      : ".
+               05  COLUMN 28     PIC S9(06)V9(02)
+                                 USING ws-f-IdxFile-rec-salary-employee
+                                 REVERSE-VIDEO HIGHLIGHT.
+
+       01  scr-employee-browse-header.
+           03  LINE 01 COLUMN 04 VALUE "Employee Browse - Page: ".
+           03  COLUMN PLUS 1     PIC 9(03)
+                                 FROM ws-browse-page-number.
+           03  LINE 02 COLUMN 04
+               VALUE "Code    Name                  Salary     Cat.".
+           03  LINE 03 COLUMN 04
+               VALUE "------  --------------------  ---------  ----".
+
+       01  scr-employee-browse-row.
+           03  LINE 04.
+               05  LINE PLUS ws-browse-line-add.
+                   07  COLUMN 04  PIC 9(06)
+                          FROM ws-browse-row-code     (idx-browse-row).
+                   07  COLUMN 12  PIC X(20)
+                          FROM ws-browse-row-name     (idx-browse-row).
+                   07  COLUMN 34  PIC Z(06)9.99
+                          FROM ws-browse-row-salary   (idx-browse-row).
+                   07  COLUMN 45  PIC 9(04)
+                          FROM ws-browse-row-category (idx-browse-row).
+
+       01  scr-employee-browse-footer.
+           03  LINE 15 COLUMN 04
+               VALUE "[N]ext page  [P]revious page  [Q]uit: ".
+           03  COLUMN PLUS 1     PIC A(01)
+                                 TO ws-browse-page-response.
+
        PROCEDURE DIVISION.
        DECLARATIVES.
        IdxFile-Handler SECTION.
@@ -491,7 +953,9 @@
            PERFORM 000300-check-file-status-code
 
            PERFORM 000400-preliminary-review-employee-code-contents
-           PERFORM 000500-preliminary-review-employee-salary-contents.
+           PERFORM 000420-preliminary-review-employee-name-contents
+           PERFORM 000500-preliminary-review-employee-salary-contents
+           PERFORM 000520-preliminary-review-employee-hire-date-content.
        000000-finish-status-IdxFile-check.
            EXIT SECTION.
 
@@ -515,7 +979,9 @@
            PERFORM 000300-check-file-status-code
 
            PERFORM 000400-preliminary-review-employee-code-contents
-           PERFORM 000500-preliminary-review-employee-salary-contents.
+           PERFORM 000420-preliminary-review-employee-name-contents
+           PERFORM 000500-preliminary-review-employee-salary-contents
+           PERFORM 000520-preliminary-review-employee-hire-date-content.
        000000-finish-status-OutFile-check.
            EXIT SECTION.
 
@@ -622,6 +1088,39 @@
                     asterisk
             PERFORM 000600-press-enter-key-to-continue.
 
+       000420-preliminary-review-employee-name-contents.
+            DISPLAY SPACE
+            DISPLAY asterisk
+                    " Information on the last record processed and"
+                    " reached. "
+                    asterisk
+            DISPLAY asterisk
+                    " Name Employee: ["
+                    ws-f-IdxFile-rec-name-employee
+                    "] = ["
+                    f-IdxFile-rec-name-employee
+                    "]. "
+                    asterisk
+            PERFORM 000600-press-enter-key-to-continue.
+
+       000520-preliminary-review-employee-hire-date-content.
+            MOVE ws-f-IdxFile-rec-hire-date-employee
+              TO ws-f-IdxFile-rec-hire-date-employee-ed
+
+            DISPLAY SPACE
+            DISPLAY asterisk
+                    " Information on the last record processed and"
+                    " reached. "
+                    asterisk
+            DISPLAY asterisk
+                    " Hire Date Employee: ["
+                    ws-f-IdxFile-rec-hire-date-employee-ed
+                    "] = ["
+                    f-IdxFile-rec-hire-date-employee
+                    "]. "
+                    asterisk
+            PERFORM 000600-press-enter-key-to-continue.
+
        000600-press-enter-key-to-continue.
            DISPLAY "Press the ENTER key to continue..."
               WITH NO ADVANCING
@@ -651,14 +1150,34 @@
            STOP RUN.
 
        100000-start-begin-program.
+           PERFORM 105000-start-capture-operator-id
+              THRU 105000-finish-capture-operator-id
+
            PERFORM 110000-start-open-IdxFile
               THRU 110000-finish-open-IdxFile
 
            PERFORM 120000-start-open-OutFile
-              THRU 120000-finish-open-OutFile.
+              THRU 120000-finish-open-OutFile
+
+           PERFORM 130000-start-open-AuditFile
+              THRU 130000-finish-open-AuditFile
+
+           PERFORM 135000-start-load-code-block-table
+              THRU 135000-finish-load-code-block-table.
        100000-finish-begin-program.
            EXIT.
 
+        105000-start-capture-operator-id.
+           DISPLAY SPACE
+           DISPLAY asterisk " Enter your operator id: " WITH NO
+                   ADVANCING
+            ACCEPT ws-operator-id
+
+           DISPLAY "Operator Id: [" ws-operator-id "]."
+           DISPLAY SPACE.
+        105000-finish-capture-operator-id.
+           EXIT.
+
         110000-start-open-IdxFile.
            DISPLAY SPACE
            DISPLAY "+---+----+---+----+---+----+---+"
@@ -666,6 +1185,7 @@
            DISPLAY "+---+----+---+----+---+----+---+"
 
            MOVE SPACES                  TO ws-TempFile-name
+           MOVE "IDXFILE_NAME"          TO ws-TempFile-envvar-name
            PERFORM 111000-start-capture-name-file
               THRU 111000-finish-capture-name-file
            MOVE ws-TempFile-name        TO ws-IdxFile-name
@@ -680,8 +1200,33 @@
            EXIT.
 
          111000-start-capture-name-file.
-           DISPLAY asterisk " Enter the file name: " WITH NO ADVANCING
-            ACCEPT ws-TempFile-name
+           IF ws-TempFile-envvar-name IS NOT EQUAL TO SPACES
+              DISPLAY ws-TempFile-envvar-name UPON ENVIRONMENT-NAME
+              MOVE SPACES                  TO ws-TempFile-name
+              ACCEPT ws-TempFile-name FROM ENVIRONMENT-VALUE
+
+              IF ws-TempFile-name IS EQUAL TO SPACES
+                 DISPLAY asterisk asterisk
+                         "Environment variable ["
+                         FUNCTION TRIM(ws-TempFile-envvar-name)
+                         "] not set."
+                         asterisk asterisk
+                 PERFORM 111050-start-prompt-name-file
+                    THRU 111050-finish-prompt-name-file
+              ELSE
+                 DISPLAY asterisk
+                         "File name taken from environment "
+                         "variable ["
+                         FUNCTION TRIM(ws-TempFile-envvar-name)
+                         "]."
+                         asterisk
+              END-IF
+           ELSE
+              PERFORM 111050-start-prompt-name-file
+                 THRU 111050-finish-prompt-name-file
+           END-IF
+
+           MOVE SPACES                  TO ws-TempFile-envvar-name
 
            DISPLAY SPACE
            DISPLAY "Working File Name: [" ws-TempFile-name "]".
@@ -706,6 +1251,12 @@
          111000-finish-capture-name-file.
            EXIT.
 
+         111050-start-prompt-name-file.
+           DISPLAY asterisk " Enter the file name: " WITH NO ADVANCING
+            ACCEPT ws-TempFile-name.
+         111050-finish-prompt-name-file.
+           EXIT.
+
         120000-start-open-OutFile.
            INITIALIZE f-OutFile-rec
                       ws-f-OutFile-rec
@@ -716,6 +1267,7 @@
            DISPLAY "+---+----+---+----+---+----+---+"
 
            MOVE SPACES                     TO ws-TempFile-name
+           MOVE "OUTFILE_NAME"             TO ws-TempFile-envvar-name
            PERFORM 111000-start-capture-name-file
               THRU 111000-finish-capture-name-file
            MOVE ws-TempFile-name           TO ws-OutFile-name
@@ -736,6 +1288,51 @@
         120000-finish-open-OutFile.
            EXIT.
 
+        130000-start-open-AuditFile.
+           DISPLAY SPACE
+           DISPLAY "+---+----+---+----+---+----+---+"
+           DISPLAY "|        Audit Trail File.     |"
+           DISPLAY "+---+----+---+----+---+----+---+"
+
+           MOVE SPACES                     TO ws-TempFile-name
+           MOVE "AUDITFILE_NAME"           TO ws-TempFile-envvar-name
+           PERFORM 111000-start-capture-name-file
+              THRU 111000-finish-capture-name-file
+           MOVE ws-TempFile-name           TO ws-AuditFile-name
+
+           DISPLAY "Audit File to work on: [" ws-AuditFile-name "]."
+
+           SET sw-op-class-OPEN            TO TRUE
+           OPEN EXTEND AuditFile
+
+           DISPLAY "Opening. Status Code: [" fs-AuditFile "].".
+        130000-finish-open-AuditFile.
+           EXIT.
+
+        135000-start-load-code-block-table.
+           SET idx-ccb               TO 1
+
+           MOVE 0001 TO ws-ccb-cat-cod   (idx-ccb)
+           MOVE 000001 TO ws-ccb-blk-start (idx-ccb)
+           MOVE 099999 TO ws-ccb-blk-end   (idx-ccb)
+
+           SET idx-ccb               UP BY 1
+           MOVE 0002 TO ws-ccb-cat-cod   (idx-ccb)
+           MOVE 100000 TO ws-ccb-blk-start (idx-ccb)
+           MOVE 199999 TO ws-ccb-blk-end   (idx-ccb)
+
+           SET idx-ccb               UP BY 1
+           MOVE 0003 TO ws-ccb-cat-cod   (idx-ccb)
+           MOVE 200000 TO ws-ccb-blk-start (idx-ccb)
+           MOVE 299999 TO ws-ccb-blk-end   (idx-ccb)
+
+           SET idx-ccb               UP BY 1
+           MOVE 0004 TO ws-ccb-cat-cod   (idx-ccb)
+           MOVE 300000 TO ws-ccb-blk-start (idx-ccb)
+           MOVE 399999 TO ws-ccb-blk-end   (idx-ccb).
+        135000-finish-load-code-block-table.
+           EXIT.
+
          121000-start-printout-headlines.
            MOVE SPACES                     TO f-OutFile-rec
                                               ws-f-OutFile-rec
@@ -874,7 +1471,14 @@
            DISPLAY "| [3]. Modify a record...      |"
            DISPLAY "| [4]. Look for a record...    |"
            DISPLAY "| [5]. Look for all records... |"
-           DISPLAY "| [6]. Exit this program.      |"
+           DISPLAY "| [6]. Export report to CSV.   |"
+           DISPLAY "| [7]. Batch add from file.    |"
+           DISPLAY "| [8]. Salary duplicates rpt...|"
+           DISPLAY "| [9]. Salary range report...  |"
+           DISPLAY "| [10]. Rebuild from audit log.|"
+           DISPLAY "| [11]. Full-screen form...    |"
+           DISPLAY "| [12]. Import HR transactions.|"
+           DISPLAY "| [13]. Exit this program.     |"
            DISPLAY "+===+====+===+====+===+====+===+"
            DISPLAY "Enter your own choice: " WITH NO ADVANCING
             ACCEPT ws-menu-option
@@ -910,6 +1514,35 @@
                        THRU 225000-finish-look-for-all-records
                       UNTIL sw-menu-mode-r-o-exitmenu
 
+               WHEN sw-menu-option-export-csv
+                    PERFORM 226000-start-export-csv-report
+                       THRU 226000-finish-export-csv-report
+
+               WHEN sw-menu-option-batch-add
+                    PERFORM 227000-start-batch-add-records
+                       THRU 227000-finish-batch-add-records
+
+               WHEN sw-menu-option-salary-dups
+                    PERFORM 229000-start-salary-duplicates-report
+                       THRU 229000-finish-salary-duplicates-report
+
+               WHEN sw-menu-option-salary-range
+                    PERFORM 230000-start-salary-range-report
+                       THRU 230000-finish-salary-range-report
+
+               WHEN sw-menu-option-rebuild-idx
+                    PERFORM 231000-start-rebuild-from-audit-log
+                       THRU 231000-finish-rebuild-from-audit-log
+
+               WHEN sw-menu-option-full-screen
+                    PERFORM 240000-start-full-screen-maintenance-form
+                       THRU 240000-finish-full-screen-maintenance-form
+                      UNTIL sw-continue-response-N
+
+               WHEN sw-menu-option-trans-import
+                    PERFORM 232000-start-trans-import-records
+                       THRU 232000-finish-trans-import-records
+
                WHEN sw-menu-option-exit
                     DISPLAY "Leaving this program..."
 
@@ -925,6 +1558,9 @@
                       ws-menu-standard-options-performance
                       ws-realization-questions
 
+           MOVE "A"     TO ws-f-IdxFile-rec-status-employee
+           MOVE SPACES  TO ws-f-IdxFile-rec-reason-employee
+
            PERFORM 221100-start-capture-key-field
               THRU 221100-finish-capture-key-field
 
@@ -941,6 +1577,15 @@
                    PERFORM 221400-start-capture-salary-employee
                       THRU 221400-finish-capture-salary-employee
 
+                   PERFORM 221450-start-capture-name-field
+                      THRU 221450-finish-capture-name-field
+
+                   PERFORM 221470-start-capture-hire-date-field
+                      THRU 221470-finish-capture-hire-date-field
+
+                   PERFORM 221480-start-capture-category-field
+                      THRU 221480-finish-capture-category-field
+
                    PERFORM 221500-start-store-a-record
                       THRU 221500-finish-store-a-record
                ELSE
@@ -986,14 +1631,18 @@
                  INVALID KEY
                          SET sw-IdxFile-record-found-N TO TRUE
                          DISPLAY "Record Not Found!"
-                         PERFORM 000600-press-enter-key-to-continue
+                         IF sw-store-unattended-N
+                            PERFORM 000600-press-enter-key-to-continue
+                         END-IF
 
              NOT INVALID KEY
                          ADD cte-01        TO ws-reading-records
                          SET sw-IdxFile-record-found-Y TO TRUE
                          DISPLAY "Record found successfully!"
 
-                         PERFORM 000600-press-enter-key-to-continue
+                         IF sw-store-unattended-N
+                            PERFORM 000600-press-enter-key-to-continue
+                         END-IF
                          PERFORM 221210-start-show-file-info
                             THRU 221210-finish-show-file-info
                          PERFORM 221220-start-write-report-outp-record
@@ -1009,16 +1658,34 @@
             MOVE ws-f-IdxFile-rec-salary-employee
               TO ws-f-IdxFile-rec-salary-employee-ed
 
+            MOVE ws-f-IdxFile-rec-hire-date-employee
+              TO ws-f-IdxFile-rec-hire-date-employee-ed
+
             DISPLAY SPACE
             DISPLAY "+---+----+---+----+---+----+---+"
             DISPLAY "|     Employee Information.    |"
             DISPLAY "+---+----+---+----+---+----+---+"
-            DISPLAY "| Code   : ["
+            DISPLAY "| Code      : ["
                     ws-f-IdxFile-rec-cod-employee
                     "].           |"
-            DISPLAY "| Salary : ["
+            DISPLAY "| Salary    : ["
                     ws-f-IdxFile-rec-salary-employee-ed
                     "].    |"
+            DISPLAY "| Name      : ["
+                    ws-f-IdxFile-rec-name-employee
+                    "]. |"
+            DISPLAY "| Hire Date : ["
+                    ws-f-IdxFile-rec-hire-date-employee-ed
+                    "]. |"
+            DISPLAY "| Status    : ["
+                    ws-f-IdxFile-rec-status-employee
+                    "]. |"
+            DISPLAY "| Reason    : ["
+                    ws-f-IdxFile-rec-reason-employee
+                    "]. |"
+            DISPLAY "| Category  : ["
+                    ws-f-IdxFile-rec-cod-cat-employee
+                    "].           |"
             DISPLAY "+---+----+---+----+---+----+---+"
 
             PERFORM 000600-press-enter-key-to-continue
@@ -1054,6 +1721,15 @@
                MOVE ws-f-IdxFile-rec-salary-employee
                  TO ws-f-OutFile-rec-salary-employee
 
+               MOVE ws-f-IdxFile-rec-name-employee
+                 TO ws-f-OutFile-rec-name-employee
+
+               MOVE ws-f-IdxFile-rec-hire-date-employee
+                 TO ws-f-OutFile-rec-hire-date-employee
+
+               MOVE ws-f-IdxFile-rec-status-employee
+                 TO ws-f-OutFile-rec-status-employee
+
                PERFORM 121100-start-write-output-report-record
                   THRU 121100-finish-write-output-report-record
             END-IF.
@@ -1124,9 +1800,126 @@
          221400-finish-capture-salary-employee.
             EXIT.
 
+         221450-start-capture-name-field.
+            DISPLAY asterisk " Employee Name   : " WITH NO ADVANCING
+            ACCEPT ws-f-IdxFile-rec-name-employee
+
+            PERFORM 221460-start-normalize-employee-name-field
+               THRU 221460-finish-normalize-employee-name-field
+
+            IF ws-f-IdxFile-rec-name-employee IS NOT EQUAL TO SPACES
+               DISPLAY asterisk asterisk
+                       "The employee name is not blank. OK!"
+                       asterisk asterisk
+            ELSE
+               DISPLAY asterisk asterisk
+                       "The employee name cannot be left blank!"
+                       asterisk asterisk
+            END-IF.
+         221450-finish-capture-name-field.
+            EXIT.
+
+         221460-start-normalize-employee-name-field.
+            MOVE ZEROES TO ws-name-field-accountants
+
+            INSPECT ws-f-IdxFile-rec-name-employee
+               TALLYING ws-name-field-front-len FOR LEADING SPACE
+                         ws-name-field-back-len  FOR TRAILING SPACE
+                         ws-name-field-str-len   FOR CHARACTERS
+
+            IF (ws-name-field-front-len IS GREATER THAN ZEROES) OR
+               (ws-name-field-back-len  IS GREATER THAN ZEROES)
+               MOVE FUNCTION TRIM(ws-f-IdxFile-rec-name-employee)
+                 TO ws-f-IdxFile-rec-name-employee
+            END-IF
+
+            INSPECT ws-f-IdxFile-rec-name-employee
+               CONVERTING ws-lowercase-letters TO ws-uppercase-letters
+
+            MOVE ws-f-IdxFile-rec-name-employee
+              TO f-IdxFile-rec-name-employee.
+         221460-finish-normalize-employee-name-field.
+            EXIT.
+
+         221470-start-capture-hire-date-field.
+            MOVE 'N' TO ws-hire-date-valid-sw
+
+            PERFORM 221475-start-accept-and-validate-hire-date
+               THRU 221475-finish-accept-and-validate-hire-date
+              UNTIL sw-hire-date-valid-Y.
+         221470-finish-capture-hire-date-field.
+            EXIT.
+
+         221475-start-accept-and-validate-hire-date.
+            DISPLAY asterisk " Employee Hire Date (CCYYMMDD): "
+               WITH NO ADVANCING
+            ACCEPT ws-f-IdxFile-rec-hire-date-employee
+
+            MOVE ws-f-IdxFile-rec-hire-date-employee
+              TO f-IdxFile-rec-hire-date-employee
+
+            IF ws-f-IdxFile-rec-hire-date-employee IS GREATER THAN
+               ZEROES
+               DISPLAY asterisk asterisk
+                       "The employee hire date is greater than "
+                       "zeroes. OK!"
+                       asterisk asterisk
+            ELSE
+               DISPLAY asterisk asterisk
+                       "The employee hire date is not greater than "
+                       "zeroes!"
+                       asterisk asterisk
+            END-IF
+
+            CALL "Val_Date" USING
+                 ws-f-IdxFile-rec-hire-date-employee-yr
+                 ws-f-IdxFile-rec-hire-date-employee-mo
+                 ws-f-IdxFile-rec-hire-date-employee-dy
+                 ws-hire-date-valid-sw
+
+            IF sw-hire-date-valid-Y
+               DISPLAY asterisk asterisk
+                       "The employee hire date is a valid calendar "
+                       "date. OK!"
+                       asterisk asterisk
+            ELSE
+               DISPLAY asterisk asterisk
+                       "The employee hire date is not a valid "
+                       "calendar date - please re-enter it."
+                       asterisk asterisk
+            END-IF.
+         221475-finish-accept-and-validate-hire-date.
+            EXIT.
+
+         221480-start-capture-category-field.
+            DISPLAY asterisk " Employee Category (code): "
+               WITH NO ADVANCING
+            ACCEPT ws-f-IdxFile-rec-cod-cat-employee
+
+            MOVE ws-f-IdxFile-rec-cod-cat-employee
+              TO f-IdxFile-rec-cod-cat-employee
+
+            IF ws-f-IdxFile-rec-cod-cat-employee IS GREATER THAN
+               ZEROES
+               DISPLAY asterisk asterisk
+                       "The employee category is greater than "
+                       "zeroes. OK!"
+                       asterisk asterisk
+            ELSE
+               DISPLAY asterisk asterisk
+                       "The employee category is not greater than "
+                       "zeroes!"
+                       asterisk asterisk
+            END-IF.
+         221480-finish-capture-category-field.
+            EXIT.
+
          221500-start-store-a-record.
             SET sw-op-class-WRITE   TO TRUE
 
+            PERFORM 240800-start-check-employee-code-block
+               THRU 240800-finish-check-employee-code-block
+
             PERFORM 000400-preliminary-review-employee-code-contents
 
             WRITE f-IdxFile-rec          FROM ws-f-IdxFile-rec
@@ -1140,11 +1933,38 @@
                                   "Record saved successfully!"
                                   asterisk
 
+                          INITIALIZE ws-audit-before-code
+                                     ws-audit-before-salary
+                                     ws-audit-before-name
+                                     ws-audit-before-hire-date
+                                     ws-audit-before-status
+                                     ws-audit-before-reason
+                                     ws-audit-before-cat
+                          MOVE "ADD"       TO ws-audit-operation
+                          MOVE ws-f-IdxFile-rec-cod-employee
+                            TO ws-audit-after-code
+                          MOVE ws-f-IdxFile-rec-salary-employee
+                            TO ws-audit-after-salary
+                          MOVE ws-f-IdxFile-rec-name-employee
+                            TO ws-audit-after-name
+                          MOVE ws-f-IdxFile-rec-hire-date-employee
+                            TO ws-audit-after-hire-date
+                          MOVE ws-f-IdxFile-rec-status-employee
+                            TO ws-audit-after-status
+                          MOVE ws-f-IdxFile-rec-reason-employee
+                            TO ws-audit-after-reason
+                          MOVE ws-f-IdxFile-rec-cod-cat-employee
+                            TO ws-audit-after-cat
+                          PERFORM 228000-start-write-audit-record
+                             THRU 228000-finish-write-audit-record
+
             END-WRITE
 
             DISPLAY "Writing. Status Code: [" fs-IdxFile "]."
 
-            PERFORM 000600-press-enter-key-to-continue.
+            IF sw-store-unattended-N
+               PERFORM 000600-press-enter-key-to-continue
+            END-IF.
          221500-finish-store-a-record.
             EXIT.
 
@@ -1179,6 +1999,9 @@
                  UNTIL sw-carry-out-sure-Y OR sw-carry-out-sure-N
 
                IF (sw-carry-out-sure-Y)   THEN
+                   PERFORM 222050-start-capture-termination-details
+                      THRU 222050-finish-capture-termination-details
+
                    PERFORM 222100-start-eliminate-a-record
                       THRU 222100-finish-eliminate-a-record
                ELSE
@@ -1193,12 +2016,60 @@
          222000-finish-delete-a-record.
             EXIT.
 
+         222050-start-capture-termination-details.
+            MOVE "T"                      TO ws-termination-status
+
+            DISPLAY asterisk
+                    " Status ([T]=Terminated / [L]=On-Leave) : "
+                    WITH NO ADVANCING
+            ACCEPT ws-termination-status
+
+            IF NOT sw-termination-status-terminated AND
+               NOT sw-termination-status-on-leave
+                DISPLAY asterisk asterisk
+                        "Unrecognized status. Defaulting to "
+                        "Terminated."
+                        asterisk asterisk
+                MOVE "T"                  TO ws-termination-status
+            END-IF
+
+            DISPLAY asterisk " Reason               : "
+                    WITH NO ADVANCING
+            ACCEPT ws-termination-reason.
+         222050-finish-capture-termination-details.
+            EXIT.
+
          222100-start-eliminate-a-record.
-            SET sw-op-class-DELETE  TO TRUE
+            SET sw-op-class-REWRITE  TO TRUE
 
             PERFORM 000400-preliminary-review-employee-code-contents
 
-            DELETE IdxFile RECORD
+            INITIALIZE ws-audit-before-code
+                       ws-audit-before-salary
+                       ws-audit-before-name
+                       ws-audit-before-hire-date
+            MOVE "DELETE"                 TO ws-audit-operation
+            MOVE ws-f-IdxFile-rec-cod-employee
+              TO ws-audit-before-code
+            MOVE ws-f-IdxFile-rec-salary-employee
+              TO ws-audit-before-salary
+            MOVE ws-f-IdxFile-rec-name-employee
+              TO ws-audit-before-name
+            MOVE ws-f-IdxFile-rec-hire-date-employee
+              TO ws-audit-before-hire-date
+            MOVE ws-f-IdxFile-rec-status-employee
+              TO ws-audit-before-status
+            MOVE ws-f-IdxFile-rec-reason-employee
+              TO ws-audit-before-reason
+            MOVE ws-f-IdxFile-rec-cod-cat-employee
+              TO ws-audit-before-cat
+
+            MOVE ws-termination-status
+              TO ws-f-IdxFile-rec-status-employee
+            MOVE ws-termination-reason
+              TO ws-f-IdxFile-rec-reason-employee
+
+            REWRITE f-IdxFile-rec         FROM ws-f-IdxFile-rec
                    INVALID KEY
                            DISPLAY asterisk "Invalid Key!" asterisk
 
@@ -1206,14 +2077,33 @@
                            ADD cte-01      TO ws-eliminated-records
 
                            DISPLAY asterisk
-                                   "Record deleted successfully!"
+                                   "Record terminated successfully!"
                                    asterisk
 
-            END-DELETE
+                           MOVE ws-f-IdxFile-rec-cod-employee
+                             TO ws-audit-after-code
+                           MOVE ws-f-IdxFile-rec-salary-employee
+                             TO ws-audit-after-salary
+                           MOVE ws-f-IdxFile-rec-name-employee
+                             TO ws-audit-after-name
+                           MOVE ws-f-IdxFile-rec-hire-date-employee
+                             TO ws-audit-after-hire-date
+                           MOVE ws-f-IdxFile-rec-status-employee
+                             TO ws-audit-after-status
+                           MOVE ws-f-IdxFile-rec-reason-employee
+                             TO ws-audit-after-reason
+                           MOVE ws-f-IdxFile-rec-cod-cat-employee
+                             TO ws-audit-after-cat
+                           PERFORM 228000-start-write-audit-record
+                              THRU 228000-finish-write-audit-record
+
+            END-REWRITE
 
-            DISPLAY "Deleting. Status Code: [" fs-IdxFile "]."
+            DISPLAY "Terminating. Status Code: [" fs-IdxFile "]."
 
-            PERFORM 000600-press-enter-key-to-continue.
+            IF sw-store-unattended-N
+               PERFORM 000600-press-enter-key-to-continue
+            END-IF.
          222100-finish-eliminate-a-record.
             EXIT.
 
@@ -1279,6 +2169,21 @@
                   UNTIL sw-carry-out-sure-Y OR sw-carry-out-sure-N
 
                 IF (sw-carry-out-sure-Y)   THEN
+                    MOVE ws-f-IdxFile-rec-cod-employee
+                      TO ws-audit-before-code
+                    MOVE ws-f-IdxFile-rec-salary-employee
+                      TO ws-audit-before-salary
+                    MOVE ws-f-IdxFile-rec-name-employee
+                      TO ws-audit-before-name
+                    MOVE ws-f-IdxFile-rec-hire-date-employee
+                      TO ws-audit-before-hire-date
+                    MOVE ws-f-IdxFile-rec-status-employee
+                      TO ws-audit-before-status
+                    MOVE ws-f-IdxFile-rec-reason-employee
+                      TO ws-audit-before-reason
+                    MOVE ws-f-IdxFile-rec-cod-cat-employee
+                      TO ws-audit-before-cat
+
                     PERFORM 221400-start-capture-salary-employee
                        THRU 221400-finish-capture-salary-employee
 
@@ -1295,6 +2200,9 @@
           223211-start-change-a-record.
             SET sw-op-class-REWRITE TO TRUE
 
+            PERFORM 240800-start-check-employee-code-block
+               THRU 240800-finish-check-employee-code-block
+
             PERFORM 000400-preliminary-review-employee-code-contents
 
             REWRITE f-IdxFile-rec        FROM ws-f-IdxFile-rec
@@ -1308,11 +2216,31 @@
                                     "Record changed successfully!"
                                     asterisk
 
+                            MOVE "MODIFY"  TO ws-audit-operation
+                            MOVE ws-f-IdxFile-rec-cod-employee
+                              TO ws-audit-after-code
+                            MOVE ws-f-IdxFile-rec-salary-employee
+                              TO ws-audit-after-salary
+                            MOVE ws-f-IdxFile-rec-name-employee
+                              TO ws-audit-after-name
+                            MOVE ws-f-IdxFile-rec-hire-date-employee
+                              TO ws-audit-after-hire-date
+                            MOVE ws-f-IdxFile-rec-status-employee
+                              TO ws-audit-after-status
+                            MOVE ws-f-IdxFile-rec-reason-employee
+                              TO ws-audit-after-reason
+                            MOVE ws-f-IdxFile-rec-cod-cat-employee
+                              TO ws-audit-after-cat
+                            PERFORM 228000-start-write-audit-record
+                               THRU 228000-finish-write-audit-record
+
             END-REWRITE
 
             DISPLAY "Rewriting. Status Code: [" fs-IdxFile "]."
 
-            PERFORM 000600-press-enter-key-to-continue.
+            IF sw-store-unattended-N
+               PERFORM 000600-press-enter-key-to-continue
+            END-IF.
           223211-finish-change-a-record.
             EXIT.
 
@@ -1635,7 +2563,11 @@
             DISPLAY "| [09]. Read previous record.       |"
             DISPLAY "| [10]. Read next record.           |"
             DISPLAY "+---+----+---+----+---+----+---+---+-"
-            DISPLAY "| [11]. Return to main menu.        |"
+            DISPLAY "|   Paged browsing of records.      |"
+            DISPLAY "+---+----+---+----+---+----+---+---+-"
+            DISPLAY "| [11]. Browse employees (paged)... |"
+            DISPLAY "+---+----+---+----+---+----+---+---+-"
+            DISPLAY "| [12]. Return to main menu.        |"
             DISPLAY "+===+====+===+====+===+====+===+===+="
             DISPLAY "Enter your choice: " WITH NO ADVANCING
              ACCEPT ws-menu-mode-read-option
@@ -1697,7 +2629,11 @@
                      PERFORM 225260-start-menu-mode-read-forwarding
                         THRU 225260-finish-menu-mode-read-forwarding
 
-                WHEN sw-menu-mode-r-o-exitmenu 
+                WHEN sw-menu-mode-r-o-browse-paged
+                     PERFORM 225290-start-menu-mode-browse-paged
+                        THRU 225290-finish-menu-mode-browse-paged
+
+                WHEN sw-menu-mode-r-o-exitmenu
                      DISPLAY "Returning to main menu..."
 
                 WHEN OTHER
@@ -2570,39 +3506,1479 @@
                WITH TEST AFTER
               UNTIL sw-carry-out-sure-Y OR sw-carry-out-sure-N.
           225280-finish-menu-mode-trace-forwarding.
+            EXIT.
 
-       300000-start-end-program.
-           PERFORM 310000-start-close-IdxFile
-              THRU 310000-finish-close-IdxFile
+          225290-start-menu-mode-browse-paged.
+            MOVE ZEROES            TO ws-browse-page-number
+                                       ws-browse-page-first-key
+            SET sw-IdxFile-EOF-N      TO TRUE
+            SET sw-browse-page-bof-N  TO TRUE
+            SET sw-browse-page-r-d-next TO TRUE
+
+            PERFORM 225295-start-browse-paged-one-page
+               THRU 225295-finish-browse-paged-one-page
+              UNTIL sw-browse-page-r-d-quit.
+          225290-finish-menu-mode-browse-paged.
+            EXIT.
 
-           PERFORM 320000-start-close-OutFile
-              THRU 320000-finish-close-OutFile
+          225291-start-browse-fill-page-forward.
+            MOVE ZEROES             TO ws-browse-row-count
+            MOVE cte-01              TO ws-browse-row-start
 
-           PERFORM 330000-start-view-statistics
-              THRU 330000-finish-view-statistics.
-       300000-finish-end-program.
-           EXIT.
+            IF sw-IdxFile-EOF-Y
+               DISPLAY asterisk asterisk
+                       "Already at the last page - no next page."
+                       asterisk asterisk
+               PERFORM 000600-press-enter-key-to-continue
+            ELSE
+               ADD cte-01            TO ws-browse-page-number
+
+               PERFORM 225292-start-browse-read-row-forward
+                  THRU 225292-finish-browse-read-row-forward
+                 VARYING idx-browse-row FROM cte-01 BY cte-01
+                   UNTIL idx-browse-row IS GREATER THAN
+                         ws-browse-page-size
+                      OR sw-IdxFile-EOF-Y
+
+               IF ws-browse-row-count IS GREATER THAN ZEROES
+                  MOVE ws-browse-row-code (cte-01)
+                    TO ws-browse-page-first-key
+               END-IF
+            END-IF
 
-        310000-start-close-IdxFile.
-           INITIALIZE f-IdxFile-rec
-                      ws-f-IdxFile-rec
+            COMPUTE ws-browse-row-last =
+                    ws-browse-row-start + ws-browse-row-count - cte-01.
+          225291-finish-browse-fill-page-forward.
+            EXIT.
 
-           DISPLAY SPACE
-           DISPLAY "+---+----+---+----+---+----+---+"
-           DISPLAY "|   Indexed Sequential File.   |"
-           DISPLAY "+---+----+---+----+---+----+---+"
+          225292-start-browse-read-row-forward.
+            SET sw-op-class-READNEXT TO TRUE
 
-           SET sw-op-class-CLOSE       TO TRUE
-           CLOSE IdxFile
+            READ IdxFile NEXT RECORD    INTO ws-f-IdxFile-rec
+              AT END
+                 SET sw-IdxFile-EOF-Y   TO TRUE
+
+              NOT AT END
+                 SET sw-IdxFile-EOF-N   TO TRUE
+                 ADD cte-01             TO ws-browse-row-count
+
+                 MOVE ws-f-IdxFile-rec-cod-employee
+                   TO ws-browse-row-code     (idx-browse-row)
+                 MOVE ws-f-IdxFile-rec-name-employee
+                   TO ws-browse-row-name     (idx-browse-row)
+                 MOVE ws-f-IdxFile-rec-salary-employee
+                   TO ws-browse-row-salary   (idx-browse-row)
+                 MOVE ws-f-IdxFile-rec-cod-cat-employee
+                   TO ws-browse-row-category (idx-browse-row)
+            END-READ.
+          225292-finish-browse-read-row-forward.
+            EXIT.
 
-           MOVE fs-IdxFile                    TO RETURN-CODE
+          225293-start-browse-fill-page-backward.
+            MOVE ZEROES              TO ws-browse-row-count
+            SET sw-browse-page-bof-N    TO TRUE
+            MOVE ws-browse-page-first-key
+              TO f-IdxFile-rec-cod-employee
+            SET sw-op-class-STARTLT     TO TRUE
 
-           DISPLAY "Closing. Status Code: ["  fs-IdxFile "].".
-        310000-finish-close-IdxFile.
-           EXIT.
+            START IdxFile
+              KEY IS LESS THAN f-IdxFile-rec-cod-employee
+                  INVALID KEY
+                  DISPLAY asterisk asterisk
+                          "Already at the first page - no previous "
+                          "page."
+                          asterisk asterisk
+                  PERFORM 000600-press-enter-key-to-continue
+                  SET sw-browse-page-bof-Y TO TRUE
 
-        320000-start-close-OutFile.
-           INITIALIZE f-OutFile-rec
+                  PERFORM 225298-start-browse-restore-current-page
+                     THRU 225298-finish-browse-restore-current-page
+
+              NOT INVALID KEY
+                  PERFORM 225294-start-browse-read-row-backward
+                     THRU 225294-finish-browse-read-row-backward
+                    VARYING idx-browse-row FROM ws-browse-page-size
+                                            BY -1
+                      UNTIL idx-browse-row IS LESS THAN cte-01
+                         OR sw-browse-page-bof-Y
+
+                  COMPUTE ws-browse-row-start =
+                          ws-browse-page-size - ws-browse-row-count
+                                               + cte-01
+                  COMPUTE ws-browse-row-last =
+                          ws-browse-page-size
+
+                  IF ws-browse-row-count IS GREATER THAN ZEROES
+                     MOVE ws-browse-row-code (ws-browse-row-start)
+                       TO ws-browse-page-first-key
+                     SUBTRACT cte-01     FROM ws-browse-page-number
+                  END-IF
+
+            END-START.
+          225293-finish-browse-fill-page-backward.
+            EXIT.
+
+          225294-start-browse-read-row-backward.
+            SET sw-op-class-READPREV TO TRUE
+
+            READ IdxFile PREVIOUS RECORD    INTO ws-f-IdxFile-rec
+              AT END
+                 SET sw-browse-page-bof-Y TO TRUE
+
+              NOT AT END
+                 SET sw-browse-page-bof-N TO TRUE
+                 ADD cte-01                 TO ws-browse-row-count
+
+                 MOVE ws-f-IdxFile-rec-cod-employee
+                   TO ws-browse-row-code     (idx-browse-row)
+                 MOVE ws-f-IdxFile-rec-name-employee
+                   TO ws-browse-row-name     (idx-browse-row)
+                 MOVE ws-f-IdxFile-rec-salary-employee
+                   TO ws-browse-row-salary   (idx-browse-row)
+                 MOVE ws-f-IdxFile-rec-cod-cat-employee
+                   TO ws-browse-row-category (idx-browse-row)
+            END-READ.
+          225294-finish-browse-read-row-backward.
+            EXIT.
+
+          225295-start-browse-paged-one-page.
+            EVALUATE TRUE
+                WHEN sw-browse-page-r-d-previous
+                     PERFORM 225293-start-browse-fill-page-backward
+                        THRU 225293-finish-browse-fill-page-backward
+
+                WHEN OTHER
+                     PERFORM 225291-start-browse-fill-page-forward
+                        THRU 225291-finish-browse-fill-page-forward
+
+            END-EVALUATE
+
+            IF ws-browse-row-count IS GREATER THAN ZEROES
+               DISPLAY SPACE AT LINE cte-01 COLUMN cte-01
+                    WITH BLANK SCREEN
+               DISPLAY scr-employee-browse-header
+
+               PERFORM 225296-start-browse-display-one-row
+                  THRU 225296-finish-browse-display-one-row
+                 VARYING idx-browse-row FROM ws-browse-row-start
+                                         BY   cte-01
+                   UNTIL idx-browse-row IS GREATER THAN
+                         ws-browse-row-last
+            END-IF
+
+            PERFORM 225297-start-browse-prompt-response
+               THRU 225297-finish-browse-prompt-response
+               WITH TEST AFTER
+              UNTIL sw-browse-page-r-d-next
+                 OR sw-browse-page-r-d-previous
+                 OR sw-browse-page-r-d-quit.
+          225295-finish-browse-paged-one-page.
+            EXIT.
+
+          225296-start-browse-display-one-row.
+            COMPUTE ws-browse-line-add =
+                    idx-browse-row - ws-browse-row-start + cte-01
+            DISPLAY scr-employee-browse-row.
+          225296-finish-browse-display-one-row.
+            EXIT.
+
+          225297-start-browse-prompt-response.
+            MOVE SPACE                 TO ws-browse-page-response
+
+            DISPLAY scr-employee-browse-footer
+             ACCEPT  scr-employee-browse-footer
+
+            IF NOT sw-browse-page-r-d-next
+           AND NOT sw-browse-page-r-d-previous
+           AND NOT sw-browse-page-r-d-quit
+               DISPLAY "Unrecognized option. Please try again!"
+               PERFORM 000600-press-enter-key-to-continue
+            END-IF.
+          225297-finish-browse-prompt-response.
+            EXIT.
+
+          225298-start-browse-restore-current-page.
+            MOVE ws-browse-page-first-key
+              TO f-IdxFile-rec-cod-employee
+            SET sw-op-class-STARTEQ     TO TRUE
+
+            START IdxFile
+              KEY IS EQUAL TO f-IdxFile-rec-cod-employee
+                  INVALID KEY
+                  CONTINUE
+
+              NOT INVALID KEY
+                  MOVE ZEROES            TO ws-browse-row-count
+                  MOVE cte-01            TO ws-browse-row-start
+                  SET sw-IdxFile-EOF-N   TO TRUE
+
+                  PERFORM 225292-start-browse-read-row-forward
+                     THRU 225292-finish-browse-read-row-forward
+                    VARYING idx-browse-row FROM cte-01 BY cte-01
+                      UNTIL idx-browse-row IS GREATER THAN
+                            ws-browse-page-size
+                         OR sw-IdxFile-EOF-Y
+
+                  COMPUTE ws-browse-row-last =
+                          ws-browse-row-start + ws-browse-row-count
+                                               - cte-01
+
+            END-START.
+          225298-finish-browse-restore-current-page.
+            EXIT.
+
+         226000-start-export-csv-report.
+            INITIALIZE f-IdxFile-rec
+                       ws-f-IdxFile-rec
+                       ws-csv-work-fields
+
+            MOVE SPACES                     TO ws-CsvFile-name
+            MOVE "CSVFILE_NAME"             TO ws-TempFile-envvar-name
+            PERFORM 111000-start-capture-name-file
+               THRU 111000-finish-capture-name-file
+            MOVE ws-TempFile-name           TO ws-CsvFile-name
+
+            DISPLAY "CSV File to work on: [" ws-CsvFile-name "]."
+
+            OPEN OUTPUT CsvFile
+
+            DISPLAY "Opening. Status Code: [" fs-CsvFile "]."
+
+            IF fs-CsvFile IS EQUAL TO ZEROES
+               MOVE "Code,Salary,Name,HireDate,Status,Reason"
+                 TO f-CsvFile-rec
+               WRITE f-CsvFile-rec
+
+               START IdxFile FIRST
+                     INVALID KEY
+                             SET sw-IdxFile-EOF-Y TO TRUE
+                 NOT INVALID KEY
+                             SET sw-IdxFile-EOF-N TO TRUE
+               END-START
+
+               PERFORM 226100-start-write-csv-record
+                  THRU 226100-finish-write-csv-record
+                 UNTIL sw-IdxFile-EOF-Y
+
+               CLOSE CsvFile
+               DISPLAY "Closing. Status Code: [" fs-CsvFile "]."
+            ELSE
+               DISPLAY asterisk asterisk
+                       "Could not open the CSV file!"
+                       asterisk asterisk
+            END-IF.
+         226000-finish-export-csv-report.
+            EXIT.
+
+          226100-start-write-csv-record.
+            READ IdxFile NEXT RECORD           INTO ws-f-IdxFile-rec
+                 AT END
+                    SET sw-IdxFile-EOF-Y        TO TRUE
+
+                 NOT AT END
+                    MOVE ws-f-IdxFile-rec-salary-employee
+                      TO ws-csv-salary-employee-ed
+
+                    ADD cte-01 TO ws-csv-rec-counter
+
+                    MOVE SPACES TO f-CsvFile-rec
+
+                    STRING ws-f-IdxFile-rec-cod-employee DELIMITED SIZE
+                           ","                           DELIMITED SIZE
+                           ws-csv-salary-employee-ed      DELIMITED SIZE
+                           ","                           DELIMITED SIZE
+                           FUNCTION TRIM(ws-f-IdxFile-rec-name-employee)
+                                                          DELIMITED SIZE
+                           ","                           DELIMITED SIZE
+                           ws-f-IdxFile-rec-hire-date-employee
+                                                          DELIMITED SIZE
+                           ","                           DELIMITED SIZE
+                           ws-f-IdxFile-rec-status-employee
+                                                          DELIMITED SIZE
+                           ","                           DELIMITED SIZE
+                           FUNCTION TRIM
+                              (ws-f-IdxFile-rec-reason-employee)
+                                                          DELIMITED SIZE
+                      INTO f-CsvFile-rec
+
+                    WRITE f-CsvFile-rec
+
+                    DISPLAY "Writing. Status Code: [" fs-CsvFile "]."
+
+            END-READ.
+          226100-finish-write-csv-record.
+            EXIT.
+
+         227000-start-batch-add-records.
+            INITIALIZE f-IdxFile-rec
+                       ws-f-IdxFile-rec
+                       ws-batch-work-fields
+
+            MOVE SPACES                     TO ws-BatchFile-name
+            MOVE "BATCHFILE_NAME"           TO ws-TempFile-envvar-name
+            PERFORM 111000-start-capture-name-file
+               THRU 111000-finish-capture-name-file
+            MOVE ws-TempFile-name           TO ws-BatchFile-name
+
+            DISPLAY "Batch transaction file to work on: ["
+                    ws-BatchFile-name "]."
+
+            OPEN INPUT BatchFile
+
+            DISPLAY "Opening. Status Code: [" fs-BatchFile "]."
+
+            IF fs-BatchFile IS EQUAL TO ZEROES
+               SET sw-IdxFile-EOF-N           TO TRUE
+               SET sw-store-unattended-Y      TO TRUE
+
+               PERFORM 227100-start-process-batch-record
+                  THRU 227100-finish-process-batch-record
+                 UNTIL sw-IdxFile-EOF-Y
+
+               SET sw-store-unattended-N      TO TRUE
+
+               CLOSE BatchFile
+               DISPLAY "Closing. Status Code: [" fs-BatchFile "]."
+
+               DISPLAY SPACE
+               DISPLAY "+---+----+---+----+---+----+---+"
+               DISPLAY "|      Batch Load Summary.     |"
+               DISPLAY "+---+----+---+----+---+----+---+"
+               DISPLAY "| Added   : [" ws-batch-added-records   "]."
+               DISPLAY "| Skipped : [" ws-batch-skipped-records "]."
+               DISPLAY "+---+----+---+----+---+----+---+"
+            ELSE
+               DISPLAY asterisk asterisk
+                       "Could not open the batch transaction file!"
+                       asterisk asterisk
+            END-IF.
+         227000-finish-batch-add-records.
+            EXIT.
+
+          227100-start-process-batch-record.
+            READ BatchFile
+                 AT END
+                    SET sw-IdxFile-EOF-Y      TO TRUE
+
+                 NOT AT END
+                    INITIALIZE ws-f-IdxFile-rec
+                               f-IdxFile-rec
+                               ws-batch-code-txt
+                               ws-batch-salary-txt
+
+                    UNSTRING f-BatchFile-rec  DELIMITED BY ","
+                        INTO ws-batch-code-txt, ws-batch-salary-txt
+
+                    MOVE ws-batch-code-txt
+                      TO ws-f-IdxFile-rec-cod-employee
+                         f-IdxFile-rec-cod-employee
+
+                    COMPUTE ws-f-IdxFile-rec-salary-employee =
+                            FUNCTION NUMVAL(ws-batch-salary-txt)
+                    MOVE ws-f-IdxFile-rec-salary-employee
+                      TO f-IdxFile-rec-salary-employee
+
+                    PERFORM 221200-start-look-for-a-record
+                       THRU 221200-finish-look-for-a-record
+
+                    IF (sw-IdxFile-record-found-N)
+                       PERFORM 221500-start-store-a-record
+                          THRU 221500-finish-store-a-record
+                       ADD cte-01 TO ws-batch-added-records
+                    ELSE
+                       DISPLAY asterisk
+                               "Batch record skipped. Code already "
+                               "exists: [" ws-batch-code-txt "]."
+                               asterisk
+                       ADD cte-01 TO ws-batch-skipped-records
+                    END-IF
+
+            END-READ.
+          227100-finish-process-batch-record.
+            EXIT.
+
+         228000-start-write-audit-record.
+            MOVE FUNCTION CURRENT-DATE      TO ws-current-date-and-time
+            PERFORM 000210-get-date-and-time-formatted
+
+            MOVE ws-audit-before-salary     TO ws-audit-before-salary-ed
+            MOVE ws-audit-after-salary      TO ws-audit-after-salary-ed
+
+            MOVE SPACES                     TO f-AuditFile-rec
+
+            STRING ws-date-and-time-formatted    DELIMITED SIZE
+                   " | OP="  ws-operator-id       DELIMITED SIZE
+                   " | "     ws-audit-operation   DELIMITED SIZE
+                   " | CODE-BEFORE=" ws-audit-before-code
+                                                   DELIMITED SIZE
+                   " CODE-AFTER="   ws-audit-after-code
+                                                   DELIMITED SIZE
+                   " SALARY-BEFORE=" ws-audit-before-salary-ed
+                                                   DELIMITED SIZE
+                   " SALARY-AFTER="  ws-audit-after-salary-ed
+                                                   DELIMITED SIZE
+                   " NAME-BEFORE=["
+                      FUNCTION TRIM(ws-audit-before-name) "]"
+                                                   DELIMITED SIZE
+                   " NAME-AFTER=["
+                      FUNCTION TRIM(ws-audit-after-name)  "]"
+                                                   DELIMITED SIZE
+                   " HIREDATE-BEFORE=" ws-audit-before-hire-date
+                                                   DELIMITED SIZE
+                   " HIREDATE-AFTER="  ws-audit-after-hire-date
+                                                   DELIMITED SIZE
+                   " STATUS-BEFORE="   ws-audit-before-status
+                                                   DELIMITED SIZE
+                   " STATUS-AFTER="    ws-audit-after-status
+                                                   DELIMITED SIZE
+                   " REASON-BEFORE=["
+                      FUNCTION TRIM(ws-audit-before-reason) "]"
+                                                   DELIMITED SIZE
+                   " REASON-AFTER=["
+                      FUNCTION TRIM(ws-audit-after-reason)  "]"
+                                                   DELIMITED SIZE
+                   " CAT-BEFORE="      ws-audit-before-cat
+                                                   DELIMITED SIZE
+                   " CAT-AFTER="       ws-audit-after-cat
+                                                   DELIMITED SIZE
+              INTO f-AuditFile-rec
+
+            WRITE f-AuditFile-rec
+
+            DISPLAY "Audit write. Status Code: [" fs-AuditFile "].".
+         228000-finish-write-audit-record.
+            EXIT.
+
+         229000-start-salary-duplicates-report.
+            INITIALIZE ws-f-IdxFile-error-status-code-indicators
+                       ws-salarydup-work-fields
+
+            MOVE ZEROES TO f-IdxFile-rec-salary-employee
+
+            DISPLAY SPACE
+            DISPLAY "+===+====+===+====+===+====+===+===+="
+            DISPLAY "|    Salary Duplicates Report.      |"
+            DISPLAY "+===+====+===+====+===+====+===+===+="
+
+            START IdxFile KEY IS GREATER THAN OR EQUAL TO
+                  f-IdxFile-rec-salary-employee
+                  INVALID KEY
+                          SET sw-IdxFile-EOF-Y  TO TRUE
+                          DISPLAY "No records on file to report."
+
+              NOT INVALID KEY
+                          SET sw-IdxFile-EOF-N  TO TRUE
+            END-START
+
+            PERFORM 229100-start-read-salary-duplicate-record
+               THRU 229100-finish-read-salary-duplicate-record
+               UNTIL sw-IdxFile-EOF-Y
+
+            PERFORM 229300-start-flush-salary-duplicate-group
+               THRU 229300-finish-flush-salary-duplicate-group
+
+            IF (ws-salarydup-groups-found = ZEROES)
+                DISPLAY "No duplicate salaries were found."
+            END-IF
+
+            PERFORM 000600-press-enter-key-to-continue.
+         229000-finish-salary-duplicates-report.
+            EXIT.
+
+         229100-start-read-salary-duplicate-record.
+            READ IdxFile NEXT RECORD INTO ws-f-IdxFile-rec
+                 AT END
+                         SET sw-IdxFile-EOF-Y  TO TRUE
+
+                 NOT AT END
+                         PERFORM 229200-start-group-salary-duplicate
+                            THRU 229200-finish-group-salary-duplicate
+            END-READ.
+         229100-finish-read-salary-duplicate-record.
+            EXIT.
+
+         229200-start-group-salary-duplicate.
+            IF (ws-salarydup-group-count = ZEROES) OR
+               (ws-f-IdxFile-rec-salary-employee NOT =
+                   ws-salarydup-previous-salary)
+
+                PERFORM 229300-start-flush-salary-duplicate-group
+                   THRU 229300-finish-flush-salary-duplicate-group
+
+                MOVE ws-f-IdxFile-rec-salary-employee
+                  TO ws-salarydup-previous-salary
+                MOVE cte-01 TO ws-salarydup-group-count
+                                ws-salarydup-actual-count
+                SET idx-salarydup-code TO 1
+                MOVE ws-f-IdxFile-rec-cod-employee
+                  TO ws-salarydup-code (idx-salarydup-code)
+            ELSE
+                ADD cte-01 TO ws-salarydup-actual-count
+                IF (ws-salarydup-group-count < cte-50)
+                    ADD cte-01 TO ws-salarydup-group-count
+                    SET idx-salarydup-code TO ws-salarydup-group-count
+                    MOVE ws-f-IdxFile-rec-cod-employee
+                      TO ws-salarydup-code (idx-salarydup-code)
+                END-IF
+            END-IF.
+         229200-finish-group-salary-duplicate.
+            EXIT.
+
+         229300-start-flush-salary-duplicate-group.
+            IF (ws-salarydup-group-count > cte-01)
+                MOVE ws-salarydup-previous-salary
+                  TO ws-salarydup-previous-sal-ed
+
+                ADD cte-01 TO ws-salarydup-groups-found
+
+                DISPLAY SPACE
+                DISPLAY "Salary: " ws-salarydup-previous-sal-ed
+                        "  Employees sharing this salary: "
+                        ws-salarydup-actual-count
+
+                IF (ws-salarydup-actual-count > cte-50)
+                    DISPLAY "*** WARNING: employee code table is full "
+                            "at [" cte-50 "] records. Only the first "
+                            "[" cte-50 "] codes for this salary are "
+                            "listed below. ***"
+                END-IF
+
+                SET idx-salarydup-code TO 1
+
+                PERFORM 229310-start-display-salary-duplicate-code
+                   THRU 229310-finish-display-salary-duplicate-code
+                   UNTIL idx-salarydup-code > ws-salarydup-group-count
+            END-IF
+
+            MOVE ZEROES TO ws-salarydup-group-count
+                           ws-salarydup-actual-count.
+         229300-finish-flush-salary-duplicate-group.
+            EXIT.
+
+         229310-start-display-salary-duplicate-code.
+            DISPLAY "    Code: "
+                    ws-salarydup-code (idx-salarydup-code)
+            SET idx-salarydup-code UP BY 1.
+         229310-finish-display-salary-duplicate-code.
+            EXIT.
+
+         230000-start-salary-range-report.
+            INITIALIZE ws-f-IdxFile-error-status-code-indicators
+                       ws-salaryrange-work-fields
+
+            DISPLAY asterisk " Low  end of salary range : "
+                    WITH NO ADVANCING
+            ACCEPT ws-salaryrange-low-salary
+
+            DISPLAY asterisk " High end of salary range : "
+                    WITH NO ADVANCING
+            ACCEPT ws-salaryrange-high-salary
+
+            MOVE ws-salaryrange-low-salary
+              TO f-IdxFile-rec-salary-employee
+
+            DISPLAY SPACE
+            DISPLAY "+===+====+===+====+===+====+===+===+="
+            DISPLAY "|      Salary Range Report.         |"
+            DISPLAY "+===+====+===+====+===+====+===+===+="
+
+            START IdxFile KEY IS GREATER THAN OR EQUAL TO
+                  f-IdxFile-rec-salary-employee
+                  INVALID KEY
+                          SET sw-IdxFile-EOF-Y  TO TRUE
+                          DISPLAY "No records found at or above the "
+                                  "low end of the range."
+
+              NOT INVALID KEY
+                          SET sw-IdxFile-EOF-N  TO TRUE
+            END-START
+
+            PERFORM 230100-start-read-salary-range-record
+               THRU 230100-finish-read-salary-range-record
+               UNTIL sw-IdxFile-EOF-Y
+
+            IF (ws-salaryrange-match-count = ZEROES)
+                DISPLAY "No employees were found within that "
+                        "salary range."
+            ELSE
+                COMPUTE ws-salaryrange-average-sal ROUNDED =
+                        ws-salaryrange-total-salary /
+                        ws-salaryrange-match-count
+
+                MOVE ws-salaryrange-total-salary
+                  TO ws-salaryrange-total-sal-ed
+                MOVE ws-salaryrange-average-sal
+                  TO ws-salaryrange-average-sl-ed
+
+                DISPLAY SPACE
+                DISPLAY "Employees matched : "
+                        ws-salaryrange-match-count
+                DISPLAY "Total    salary   : "
+                        ws-salaryrange-total-sal-ed
+                DISPLAY "Average  salary   : "
+                        ws-salaryrange-average-sl-ed
+            END-IF
+
+            PERFORM 000600-press-enter-key-to-continue.
+         230000-finish-salary-range-report.
+            EXIT.
+
+         230100-start-read-salary-range-record.
+            READ IdxFile NEXT RECORD INTO ws-f-IdxFile-rec
+                 AT END
+                         SET sw-IdxFile-EOF-Y  TO TRUE
+
+                 NOT AT END
+                         IF ws-f-IdxFile-rec-salary-employee >
+                            ws-salaryrange-high-salary
+                             SET sw-IdxFile-EOF-Y  TO TRUE
+                         ELSE
+                             PERFORM 230200-start-accum-salary-rng-rec
+                                THRU 230200-finish-accum-salary-rng-rec
+                         END-IF
+            END-READ.
+         230100-finish-read-salary-range-record.
+            EXIT.
+
+         230200-start-accum-salary-rng-rec.
+            ADD cte-01 TO ws-salaryrange-match-count
+            ADD ws-f-IdxFile-rec-salary-employee
+              TO ws-salaryrange-total-salary
+
+            MOVE ws-f-IdxFile-rec-salary-employee
+              TO ws-f-IdxFile-rec-salary-employee-ed
+
+            DISPLAY "Code: " ws-f-IdxFile-rec-cod-employee
+                    "  Salary: " ws-f-IdxFile-rec-salary-employee-ed
+                    "  Name: "
+                    FUNCTION TRIM(ws-f-IdxFile-rec-name-employee)
+                    "  Status: " ws-f-IdxFile-rec-status-employee.
+         230200-finish-accum-salary-rng-rec.
+            EXIT.
+
+         231000-start-rebuild-from-audit-log.
+            INITIALIZE ws-realization-questions
+
+            DISPLAY SPACE
+            DISPLAY "+===+====+===+====+===+====+===+===+="
+            DISPLAY "|   Rebuild Index File From Audit.  |"
+            DISPLAY "+===+====+===+====+===+====+===+===+="
+
+            PERFORM 231050-start-confirm-rebuild
+               THRU 231050-finish-confirm-rebuild
+               WITH TEST AFTER
+              UNTIL sw-carry-out-sure-Y OR sw-carry-out-sure-N
+
+            IF (sw-carry-out-sure-Y) THEN
+                MOVE ZEROES                 TO ws-rebuilt-records
+
+                PERFORM 231100-start-reset-idx-file
+                   THRU 231100-finish-reset-idx-file
+
+                PERFORM 231200-start-replay-audit-log
+                   THRU 231200-finish-replay-audit-log
+
+                PERFORM 231900-start-resume-normal-file-mode
+                   THRU 231900-finish-resume-normal-file-mode
+            ELSE
+                DISPLAY "Operation not performed. File unchanged."
+            END-IF
+
+            PERFORM 000600-press-enter-key-to-continue.
+         231000-finish-rebuild-from-audit-log.
+            EXIT.
+
+         231050-start-confirm-rebuild.
+            SET sw-rebuild-confirm-msg    TO TRUE
+            MOVE SPACE                    TO ws-captured-answer
+
+            PERFORM 221221-start-display-captured-selected-option
+               THRU 221221-finish-display-captured-selected-option
+               WITH TEST AFTER
+              UNTIL sw-captured-answer-Y OR sw-captured-answer-N
+
+            MOVE ws-captured-answer       TO ws-carry-out-sure.
+         231050-finish-confirm-rebuild.
+            EXIT.
+
+         231100-start-reset-idx-file.
+            SET sw-op-class-CLOSE         TO TRUE
+            CLOSE IdxFile
+            DISPLAY "Closing. Status Code: [" fs-IdxFile "]."
+
+            SET sw-op-class-OPEN          TO TRUE
+            OPEN OUTPUT IdxFile
+            DISPLAY "Opening. Status Code: [" fs-IdxFile "]."
+
+            CLOSE IdxFile
+
+            OPEN I-O IdxFile
+            DISPLAY "Opening. Status Code: [" fs-IdxFile "]."
+
+            DISPLAY "Index file erased. Ready to replay the audit "
+                    "log.".
+         231100-finish-reset-idx-file.
+            EXIT.
+
+         231200-start-replay-audit-log.
+            SET sw-op-class-CLOSE         TO TRUE
+            CLOSE AuditFile
+            DISPLAY "Closing. Status Code: [" fs-AuditFile "]."
+
+            SET sw-op-class-OPEN          TO TRUE
+            OPEN INPUT AuditFile
+            DISPLAY "Opening. Status Code: [" fs-AuditFile "]."
+
+            IF fs-AuditFile IS EQUAL TO ZEROES
+                SET sw-IdxFile-EOF-N      TO TRUE
+
+                PERFORM 231300-start-read-audit-record-for-rebuild
+                   THRU 231300-finish-read-audit-record-for-rebuild
+                  UNTIL sw-IdxFile-EOF-Y
+
+                DISPLAY "Records replayed: [" ws-rebuilt-records "]."
+            ELSE
+                DISPLAY asterisk asterisk
+                        "Could not open the audit trail file!"
+                        asterisk asterisk
+            END-IF
+
+            SET sw-op-class-CLOSE         TO TRUE
+            CLOSE AuditFile
+            DISPLAY "Closing. Status Code: [" fs-AuditFile "]."
+         231200-finish-replay-audit-log.
+            EXIT.
+
+         231300-start-read-audit-record-for-rebuild.
+            READ AuditFile
+                 AT END
+                         SET sw-IdxFile-EOF-Y   TO TRUE
+
+                 NOT AT END
+                         PERFORM 231400-start-apply-audit-record
+                            THRU 231400-finish-apply-audit-record
+            END-READ.
+         231300-finish-read-audit-record-for-rebuild.
+            EXIT.
+
+         231400-start-apply-audit-record.
+            INITIALIZE ws-rebuild-work-fields
+                       ws-f-IdxFile-rec
+                       f-IdxFile-rec
+
+            UNSTRING f-AuditFile-rec
+                DELIMITED BY " | OP="         OR " | "
+                          OR " | CODE-BEFORE=" OR " CODE-AFTER="
+                          OR " SALARY-BEFORE=" OR " SALARY-AFTER="
+                          OR " NAME-BEFORE=["  OR "] NAME-AFTER=["
+                          OR "] HIREDATE-BEFORE=" OR " HIREDATE-AFTER="
+                          OR " STATUS-BEFORE=" OR " STATUS-AFTER="
+                          OR " REASON-BEFORE=[" OR "] REASON-AFTER=["
+                          OR "] CAT-BEFORE="    OR " CAT-AFTER="
+                INTO ws-rebuild-timestamp-txt,
+                     ws-rebuild-operator-txt,
+                     ws-rebuild-operation-txt,
+                     ws-rebuild-code-before-txt,
+                     ws-rebuild-code-after-txt,
+                     ws-rebuild-salary-before-txt,
+                     ws-rebuild-salary-after-txt,
+                     ws-rebuild-name-before-txt,
+                     ws-rebuild-name-after-txt,
+                     ws-rebuild-hiredate-before-txt,
+                     ws-rebuild-hiredate-after-txt,
+                     ws-rebuild-status-before-txt,
+                     ws-rebuild-status-after-txt,
+                     ws-rebuild-reason-before-txt,
+                     ws-rebuild-reason-after-txt,
+                     ws-rebuild-cat-before-txt,
+                     ws-rebuild-cat-after-txt
+
+            MOVE ws-rebuild-code-after-txt
+              TO f-IdxFile-rec-cod-employee
+                 ws-f-IdxFile-rec-cod-employee
+
+            COMPUTE ws-f-IdxFile-rec-salary-employee =
+                    FUNCTION NUMVAL(ws-rebuild-salary-after-txt)
+            MOVE ws-f-IdxFile-rec-salary-employee
+              TO f-IdxFile-rec-salary-employee
+
+            MOVE ws-rebuild-name-after-txt
+              TO f-IdxFile-rec-name-employee
+                 ws-f-IdxFile-rec-name-employee
+
+            MOVE ws-rebuild-hiredate-after-txt
+              TO f-IdxFile-rec-hire-date-employee
+                 ws-f-IdxFile-rec-hire-date-employee
+
+            MOVE ws-rebuild-status-after-txt
+              TO f-IdxFile-rec-status-employee
+                 ws-f-IdxFile-rec-status-employee
+
+            MOVE ws-rebuild-reason-after-txt
+              TO f-IdxFile-rec-reason-employee
+                 ws-f-IdxFile-rec-reason-employee
+
+            MOVE ws-rebuild-cat-after-txt
+              TO f-IdxFile-rec-cod-cat-employee
+                 ws-f-IdxFile-rec-cod-cat-employee
+
+            WRITE f-IdxFile-rec
+                  INVALID KEY
+                          REWRITE f-IdxFile-rec
+                                 INVALID KEY
+                                         DISPLAY asterisk
+                                                 "Could not rebuild "
+                                                 "record: ["
+                                              ws-rebuild-code-after-txt
+                                                 "]." asterisk
+                                 NOT INVALID KEY
+                                         ADD cte-01
+                                           TO ws-rebuilt-records
+                          END-REWRITE
+
+                  NOT INVALID KEY
+                          ADD cte-01        TO ws-rebuilt-records
+
+            END-WRITE.
+         231400-finish-apply-audit-record.
+            EXIT.
+
+         231900-start-resume-normal-file-mode.
+            SET sw-op-class-OPEN          TO TRUE
+            OPEN EXTEND AuditFile
+            DISPLAY "Opening. Status Code: [" fs-AuditFile "].".
+         231900-finish-resume-normal-file-mode.
+            EXIT.
+
+         232000-start-trans-import-records.
+            INITIALIZE f-IdxFile-rec
+                       ws-f-IdxFile-rec
+                       ws-trans-work-fields
+
+            MOVE SPACES                     TO ws-TransFile-name
+            MOVE "TRANSFILE_NAME"           TO ws-TempFile-envvar-name
+            PERFORM 111000-start-capture-name-file
+               THRU 111000-finish-capture-name-file
+            MOVE ws-TempFile-name           TO ws-TransFile-name
+
+            DISPLAY "HR transaction file to work on: ["
+                    ws-TransFile-name "]."
+
+            OPEN INPUT TransFile
+
+            DISPLAY "Opening. Status Code: [" fs-TransFile "]."
+
+            IF fs-TransFile IS EQUAL TO ZEROES
+               SET sw-IdxFile-EOF-N           TO TRUE
+               SET sw-store-unattended-Y      TO TRUE
+
+               PERFORM 232100-start-process-trans-record
+                  THRU 232100-finish-process-trans-record
+                 UNTIL sw-IdxFile-EOF-Y
+
+               SET sw-store-unattended-N      TO TRUE
+
+               CLOSE TransFile
+               DISPLAY "Closing. Status Code: [" fs-TransFile "]."
+
+               DISPLAY SPACE
+               DISPLAY "+---+----+---+----+---+----+---+"
+               DISPLAY "|   Trans Import Summary.      |"
+               DISPLAY "+---+----+---+----+---+----+---+"
+               DISPLAY "| Hired      : ["
+                       ws-trans-hired-records      "]."
+               DISPLAY "| Terminated : ["
+                       ws-trans-terminated-records "]."
+               DISPLAY "| Raised     : ["
+                       ws-trans-raised-records     "]."
+               DISPLAY "| Rejected   : ["
+                       ws-trans-rejected-records   "]."
+               DISPLAY "+---+----+---+----+---+----+---+"
+            ELSE
+               DISPLAY asterisk asterisk
+                       "Could not open the HR transaction file!"
+                       asterisk asterisk
+            END-IF.
+         232000-finish-trans-import-records.
+            EXIT.
+
+          232100-start-process-trans-record.
+            READ TransFile
+                 AT END
+                    SET sw-IdxFile-EOF-Y      TO TRUE
+
+                 NOT AT END
+                    PERFORM 232150-start-check-trans-record-padding
+                       THRU 232150-finish-check-trans-record-padding
+
+                    IF sw-trans-rec-truncated-Y
+                       DISPLAY asterisk
+                               "Trans record skipped. Truncated or "
+                               "short input line for code: ["
+                               f-TransFile-rec-cod-employee "]."
+                               asterisk
+                       ADD cte-01 TO ws-trans-rejected-records
+                    ELSE
+                       EVALUATE TRUE
+                           WHEN trans-type-hire
+                                PERFORM 232200-start-process-hire-trans
+                                  THRU 232200-finish-process-hire-trans
+
+                           WHEN trans-type-terminate
+                                PERFORM 232300-start-process-term-trans
+                                  THRU 232300-finish-process-term-trans
+
+                           WHEN trans-type-raise
+                                PERFORM 232400-start-process-raise-trans
+                                  THRU 232400-finish-process-raise-trans
+
+                           WHEN OTHER
+                                DISPLAY asterisk
+                                        "Trans record skipped. Unknown "
+                                        "type: [" f-TransFile-rec-type
+                                        "]."
+                                        asterisk
+                                ADD cte-01 TO ws-trans-rejected-records
+                       END-EVALUATE
+                    END-IF
+
+            END-READ.
+          232100-finish-process-trans-record.
+            EXIT.
+
+          232150-start-check-trans-record-padding.
+            EVALUATE TRUE
+                WHEN trans-type-hire
+                     IF ws-f-TransFile-r-size
+                           IS LESS THAN cte-trans-hire-len
+                        SET sw-trans-rec-truncated-Y TO TRUE
+                     ELSE
+                        SET sw-trans-rec-truncated-N TO TRUE
+                     END-IF
+
+                WHEN trans-type-terminate
+                     IF ws-f-TransFile-r-size
+                           IS LESS THAN cte-trans-term-len
+                        SET sw-trans-rec-truncated-Y TO TRUE
+                     ELSE
+                        SET sw-trans-rec-truncated-N TO TRUE
+                     END-IF
+
+                WHEN trans-type-raise
+                     IF ws-f-TransFile-r-size
+                           IS LESS THAN cte-trans-raise-len
+                        SET sw-trans-rec-truncated-Y TO TRUE
+                     ELSE
+                        SET sw-trans-rec-truncated-N TO TRUE
+                     END-IF
+
+                WHEN OTHER
+                     SET sw-trans-rec-truncated-N TO TRUE
+            END-EVALUATE.
+          232150-finish-check-trans-record-padding.
+            EXIT.
+
+          232200-start-process-hire-trans.
+            INITIALIZE ws-f-IdxFile-rec
+                       f-IdxFile-rec
+
+            MOVE f-TransFile-rec-cod-employee
+              TO ws-f-IdxFile-rec-cod-employee
+                 f-IdxFile-rec-cod-employee
+
+            PERFORM 221200-start-look-for-a-record
+               THRU 221200-finish-look-for-a-record
+
+            IF (sw-IdxFile-record-found-N)
+               MOVE f-TransFile-rec-hire-name
+                 TO ws-f-IdxFile-rec-name-employee
+                    f-IdxFile-rec-name-employee
+
+               PERFORM 221460-start-normalize-employee-name-field
+                  THRU 221460-finish-normalize-employee-name-field
+
+               MOVE f-TransFile-rec-hire-salary
+                 TO ws-f-IdxFile-rec-salary-employee
+                    f-IdxFile-rec-salary-employee
+               MOVE f-TransFile-rec-hire-date
+                 TO ws-f-IdxFile-rec-hire-date-employee
+                    f-IdxFile-rec-hire-date-employee
+               MOVE f-TransFile-rec-hire-cat
+                 TO ws-f-IdxFile-rec-cod-cat-employee
+                    f-IdxFile-rec-cod-cat-employee
+
+               PERFORM 221500-start-store-a-record
+                  THRU 221500-finish-store-a-record
+               ADD cte-01 TO ws-trans-hired-records
+            ELSE
+               DISPLAY asterisk
+                       "Hire transaction skipped. Code already "
+                       "exists: [" f-TransFile-rec-cod-employee "]."
+                       asterisk
+               ADD cte-01 TO ws-trans-rejected-records
+            END-IF.
+          232200-finish-process-hire-trans.
+            EXIT.
+
+          232300-start-process-term-trans.
+            INITIALIZE ws-f-IdxFile-rec
+                       f-IdxFile-rec
+
+            MOVE f-TransFile-rec-cod-employee
+              TO ws-f-IdxFile-rec-cod-employee
+                 f-IdxFile-rec-cod-employee
+
+            PERFORM 221200-start-look-for-a-record
+               THRU 221200-finish-look-for-a-record
+
+            IF (sw-IdxFile-record-found-Y)
+               MOVE "T"                       TO ws-termination-status
+               MOVE f-TransFile-rec-term-reason
+                 TO ws-termination-reason
+
+               PERFORM 222100-start-eliminate-a-record
+                  THRU 222100-finish-eliminate-a-record
+               ADD cte-01 TO ws-trans-terminated-records
+            ELSE
+               DISPLAY asterisk
+                       "Termination transaction skipped. Code not "
+                       "found: [" f-TransFile-rec-cod-employee "]."
+                       asterisk
+               ADD cte-01 TO ws-trans-rejected-records
+            END-IF.
+          232300-finish-process-term-trans.
+            EXIT.
+
+          232400-start-process-raise-trans.
+            INITIALIZE ws-f-IdxFile-rec
+                       f-IdxFile-rec
+
+            MOVE f-TransFile-rec-cod-employee
+              TO ws-f-IdxFile-rec-cod-employee
+                 f-IdxFile-rec-cod-employee
+
+            PERFORM 221200-start-look-for-a-record
+               THRU 221200-finish-look-for-a-record
+
+            IF (sw-IdxFile-record-found-Y)
+               MOVE ws-f-IdxFile-rec-cod-employee
+                 TO ws-audit-before-code
+               MOVE ws-f-IdxFile-rec-salary-employee
+                 TO ws-audit-before-salary
+               MOVE ws-f-IdxFile-rec-name-employee
+                 TO ws-audit-before-name
+               MOVE ws-f-IdxFile-rec-hire-date-employee
+                 TO ws-audit-before-hire-date
+               MOVE ws-f-IdxFile-rec-status-employee
+                 TO ws-audit-before-status
+               MOVE ws-f-IdxFile-rec-reason-employee
+                 TO ws-audit-before-reason
+               MOVE ws-f-IdxFile-rec-cod-cat-employee
+                 TO ws-audit-before-cat
+
+               MOVE f-TransFile-rec-raise-salary
+                 TO ws-f-IdxFile-rec-salary-employee-ed
+                    ws-f-IdxFile-rec-salary-employee
+                    f-IdxFile-rec-salary-employee
+
+               PERFORM 223211-start-change-a-record
+                  THRU 223211-finish-change-a-record
+               ADD cte-01 TO ws-trans-raised-records
+            ELSE
+               DISPLAY asterisk
+                       "Raise transaction skipped. Code not "
+                       "found: [" f-TransFile-rec-cod-employee "]."
+                       asterisk
+               ADD cte-01 TO ws-trans-rejected-records
+            END-IF.
+          232400-finish-process-raise-trans.
+            EXIT.
+
+        240000-start-full-screen-maintenance-form.
+           INITIALIZE ws-f-IdxFile-error-status-code-indicators
+                      ws-menu-standard-options-performance
+                      ws-realization-questions
+           INITIALIZE ws-f-IdxFile-rec
+
+           PERFORM 221100-start-capture-key-field
+              THRU 221100-finish-capture-key-field
+
+           PERFORM 241000-start-find-existing-record-for-form
+              THRU 241000-finish-find-existing-record-for-form
+
+           IF sw-IdxFile-record-found-Y
+              MOVE ws-f-IdxFile-rec-cod-employee
+                TO ws-audit-before-code
+              MOVE ws-f-IdxFile-rec-salary-employee
+                TO ws-audit-before-salary
+              MOVE ws-f-IdxFile-rec-name-employee
+                TO ws-audit-before-name
+              MOVE ws-f-IdxFile-rec-hire-date-employee
+                TO ws-audit-before-hire-date
+              MOVE ws-f-IdxFile-rec-status-employee
+                TO ws-audit-before-status
+              MOVE ws-f-IdxFile-rec-reason-employee
+                TO ws-audit-before-reason
+              MOVE ws-f-IdxFile-rec-cod-cat-employee
+                TO ws-audit-before-cat
+           END-IF
+
+           PERFORM 242000-start-draw-form-frame
+              THRU 242000-finish-draw-form-frame
+
+           DISPLAY scr-employee-full-form
+           ACCEPT  scr-employee-full-form
+
+           PERFORM 221460-start-normalize-employee-name-field
+              THRU 221460-finish-normalize-employee-name-field
+
+           PERFORM 240500-start-check-salary-policy-band
+              THRU 240500-finish-check-salary-policy-band
+
+           MOVE ws-f-IdxFile-rec-salary-employee
+             TO f-IdxFile-rec-salary-employee
+           MOVE ws-f-IdxFile-rec-name-employee
+             TO f-IdxFile-rec-name-employee
+           MOVE ws-f-IdxFile-rec-hire-date-employee
+             TO f-IdxFile-rec-hire-date-employee
+           MOVE ws-f-IdxFile-rec-cod-cat-employee
+             TO f-IdxFile-rec-cod-cat-employee
+
+           MOVE 'N' TO ws-hire-date-valid-sw
+           CALL "Val_Date" USING
+                ws-f-IdxFile-rec-hire-date-employee-yr
+                ws-f-IdxFile-rec-hire-date-employee-mo
+                ws-f-IdxFile-rec-hire-date-employee-dy
+                ws-hire-date-valid-sw
+
+           IF sw-hire-date-valid-Y
+              IF sw-IdxFile-record-found-Y
+                 PERFORM 223211-start-change-a-record
+                    THRU 223211-finish-change-a-record
+              ELSE
+                 PERFORM 221500-start-store-a-record
+                    THRU 221500-finish-store-a-record
+              END-IF
+           ELSE
+              DISPLAY asterisk asterisk
+                      "The employee hire date is not a valid "
+                      "calendar date. Record not saved."
+                      asterisk asterisk
+              PERFORM 000600-press-enter-key-to-continue
+           END-IF
+
+           PERFORM 221600-start-continue-operation
+              THRU 221600-finish-continue-operation
+              WITH TEST AFTER
+             UNTIL sw-continue-response-Y OR sw-continue-response-N.
+        240000-finish-full-screen-maintenance-form.
+           EXIT.
+
+         240500-start-check-salary-policy-band.
+           PERFORM 240600-start-lookup-category-policy-band
+              THRU 240600-finish-lookup-category-policy-band
+
+           IF sw-cat-policy-found-Y
+              IF ws-f-IdxFile-rec-salary-employee
+                    IS LESS THAN ws-cat-policy-pol-min
+              OR ws-f-IdxFile-rec-salary-employee
+                    IS GREATER THAN ws-cat-policy-pol-max
+                 SET sw-salary-out-of-band-Y TO TRUE
+              ELSE
+                 SET sw-salary-out-of-band-N TO TRUE
+              END-IF
+           ELSE
+              SET sw-salary-out-of-band-N TO TRUE
+           END-IF
+
+           PERFORM 240700-start-warn-salary-out-of-band
+              THRU 240700-finish-warn-salary-out-of-band
+             UNTIL NOT sw-salary-out-of-band-Y
+                OR sw-salary-override-r-d-yes.
+         240500-finish-check-salary-policy-band.
+           EXIT.
+
+         240600-start-lookup-category-policy-band.
+           SET sw-cat-policy-found-N  TO TRUE
+           MOVE ZEROES TO ws-cat-policy-pol-min ws-cat-policy-pol-max
+
+           OPEN INPUT CategoryFile
+
+           IF fs-CategoryFile EQUAL ZEROES OR fs-CategoryFile EQUAL '05'
+              SET sw-CategoryFile-EOF-N TO TRUE
+
+              PERFORM 240610-start-read-next-category-record
+                 THRU 240610-finish-read-next-category-record
+                UNTIL sw-CategoryFile-EOF-Y
+                   OR sw-cat-policy-found-Y
+
+              CLOSE CategoryFile
+           END-IF.
+         240600-finish-lookup-category-policy-band.
+           EXIT.
+
+         240610-start-read-next-category-record.
+           READ CategoryFile
+               AT END
+                  SET sw-CategoryFile-EOF-Y TO TRUE
+
+             NOT AT END
+                  IF cat-rec-cod EQUAL
+                     ws-f-IdxFile-rec-cod-cat-employee
+                     SET sw-cat-policy-found-Y  TO TRUE
+                     MOVE cat-rec-pol-min  TO ws-cat-policy-pol-min
+                     MOVE cat-rec-pol-max  TO ws-cat-policy-pol-max
+                  END-IF
+           END-READ.
+         240610-finish-read-next-category-record.
+           EXIT.
+
+         240700-start-warn-salary-out-of-band.
+           DISPLAY scr-employee-salary-highlight
+
+           MOVE SPACE TO ws-salary-override-response
+
+           DISPLAY asterisk asterisk
+                   "Salary " ws-f-IdxFile-rec-salary-employee
+                   " is outside category "
+                    ws-f-IdxFile-rec-cod-cat-employee
+                   "'s policy band ["
+                    ws-cat-policy-pol-min " - "
+                    ws-cat-policy-pol-max "]."
+                   asterisk asterisk
+           DISPLAY "Save it anyway? [Y]es, or [N]o to re-enter it: "
+           ACCEPT  ws-salary-override-response
+
+           IF sw-salary-override-r-d-no
+              ACCEPT scr-employee-salary-highlight
+
+              PERFORM 240600-start-lookup-category-policy-band
+                 THRU 240600-finish-lookup-category-policy-band
+
+              IF sw-cat-policy-found-Y
+                 IF ws-f-IdxFile-rec-salary-employee
+                       IS LESS THAN ws-cat-policy-pol-min
+                 OR ws-f-IdxFile-rec-salary-employee
+                       IS GREATER THAN ws-cat-policy-pol-max
+                    SET sw-salary-out-of-band-Y TO TRUE
+                 ELSE
+                    SET sw-salary-out-of-band-N TO TRUE
+                 END-IF
+              ELSE
+                 SET sw-salary-out-of-band-N TO TRUE
+              END-IF
+           END-IF.
+         240700-finish-warn-salary-out-of-band.
+           EXIT.
+
+         240800-start-check-employee-code-block.
+           PERFORM 240810-start-lookup-code-block-for-category
+              THRU 240810-finish-lookup-code-block-for-category
+
+           IF sw-cat-block-found-Y
+              IF ws-f-IdxFile-rec-cod-employee
+                    IS LESS THAN ws-cat-block-start
+              OR ws-f-IdxFile-rec-cod-employee
+                    IS GREATER THAN ws-cat-block-end
+                 SET sw-code-out-of-block-Y TO TRUE
+              ELSE
+                 SET sw-code-out-of-block-N TO TRUE
+              END-IF
+           ELSE
+              SET sw-code-out-of-block-N TO TRUE
+           END-IF
+
+           IF sw-code-out-of-block-Y
+              DISPLAY asterisk asterisk
+                      "Employee code " ws-f-IdxFile-rec-cod-employee
+                      " is outside category "
+                      ws-f-IdxFile-rec-cod-cat-employee
+                      "'s approved code block ["
+                      ws-cat-block-start " - "
+                      ws-cat-block-end "]."
+                      asterisk asterisk
+              DISPLAY "Check for a mistyped employee code or "
+                      "category before continuing."
+              PERFORM 000600-press-enter-key-to-continue
+           END-IF.
+         240800-finish-check-employee-code-block.
+           EXIT.
+
+         240810-start-lookup-code-block-for-category.
+           SET sw-cat-block-found-N  TO TRUE
+           MOVE ZEROES TO ws-cat-block-start ws-cat-block-end
+
+           SET idx-ccb               TO 1
+           SEARCH ws-ccb-entry
+               AT END
+                  CONTINUE
+
+             WHEN ws-ccb-cat-cod (idx-ccb)
+               IS EQUAL TO ws-f-IdxFile-rec-cod-cat-employee
+                  SET sw-cat-block-found-Y  TO TRUE
+                  MOVE ws-ccb-blk-start (idx-ccb) TO ws-cat-block-start
+                  MOVE ws-ccb-blk-end   (idx-ccb) TO ws-cat-block-end
+
+           END-SEARCH.
+         240810-finish-lookup-code-block-for-category.
+           EXIT.
+
+         241000-start-find-existing-record-for-form.
+           SET sw-op-class-READ    TO TRUE
+
+           PERFORM 000400-preliminary-review-employee-code-contents
+
+           READ IdxFile RECORD                   INTO ws-f-IdxFile-rec
+            KEY IS f-IdxFile-rec-cod-employee
+                INVALID KEY
+                        SET sw-IdxFile-record-found-N TO TRUE
+                        DISPLAY asterisk asterisk
+                                "No existing record - a new one "
+                                "will be added."
+                                asterisk asterisk
+
+            NOT INVALID KEY
+                        SET sw-IdxFile-record-found-Y TO TRUE
+                        DISPLAY asterisk asterisk
+                                "Existing record found - its "
+                                "fields are shown for editing."
+                                asterisk asterisk
+
+           END-READ.
+         241000-finish-find-existing-record-for-form.
+           EXIT.
+
+         242000-start-draw-form-frame.
+           DISPLAY SPACE WITH BLANK SCREEN
+
+           PERFORM 243000-start-clean-form-frame-area
+              THRU 243000-finish-clean-form-frame-area
+
+           PERFORM 244000-start-build-form-frame-edges
+              THRU 244000-finish-build-form-frame-edges.
+         242000-finish-draw-form-frame.
+           EXIT.
+
+          243000-start-clean-form-frame-area.
+           MOVE SPACE                       TO ws-form-screen-char
+
+           PERFORM 243100-start-paint-form-frame-row
+              THRU 243100-finish-paint-form-frame-row
+             VARYING ws-form-screen-row FROM ws-form-bottom-row
+                                         BY   cte-01
+               UNTIL ws-form-screen-row IS GREATER THAN
+                     ws-form-top-row.
+          243000-finish-clean-form-frame-area.
+           EXIT.
+
+          243100-start-paint-form-frame-row.
+           PERFORM 243110-start-paint-form-frame-col
+              THRU 243110-finish-paint-form-frame-col
+             VARYING ws-form-screen-col FROM ws-form-left-col
+                                         BY   cte-01
+               UNTIL ws-form-screen-col IS GREATER THAN
+                     ws-form-right-col.
+          243100-finish-paint-form-frame-row.
+           EXIT.
+
+          243110-start-paint-form-frame-col.
+           DISPLAY ws-form-screen-char
+                AT LINE ws-form-screen-row COLUMN ws-form-screen-col.
+          243110-finish-paint-form-frame-col.
+           EXIT.
+
+          244000-start-build-form-frame-edges.
+           MOVE "-"                         TO ws-form-screen-char
+           MOVE ws-form-bottom-row          TO ws-form-screen-row
+
+           PERFORM 244100-start-draw-horizontal-edge
+              THRU 244100-finish-draw-horizontal-edge
+
+           MOVE ws-form-top-row             TO ws-form-screen-row
+
+           PERFORM 244100-start-draw-horizontal-edge
+              THRU 244100-finish-draw-horizontal-edge
+
+           MOVE "|"                         TO ws-form-screen-char
+           MOVE ws-form-left-col            TO ws-form-screen-col
+
+           PERFORM 244200-start-draw-vertical-edge
+              THRU 244200-finish-draw-vertical-edge
+
+           MOVE ws-form-right-col           TO ws-form-screen-col
+
+           PERFORM 244200-start-draw-vertical-edge
+              THRU 244200-finish-draw-vertical-edge.
+          244000-finish-build-form-frame-edges.
+           EXIT.
+
+          244100-start-draw-horizontal-edge.
+           PERFORM 244110-start-draw-horizontal-edge-col
+              THRU 244110-finish-draw-horizontal-edge-col
+             VARYING ws-form-screen-col FROM ws-form-left-col
+                                         BY   cte-01
+               UNTIL ws-form-screen-col IS GREATER THAN
+                     ws-form-right-col.
+          244100-finish-draw-horizontal-edge.
+           EXIT.
+
+          244110-start-draw-horizontal-edge-col.
+           DISPLAY ws-form-screen-char
+                AT LINE ws-form-screen-row COLUMN ws-form-screen-col.
+          244110-finish-draw-horizontal-edge-col.
+           EXIT.
+
+          244200-start-draw-vertical-edge.
+           PERFORM 244210-start-draw-vertical-edge-row
+              THRU 244210-finish-draw-vertical-edge-row
+             VARYING ws-form-screen-row FROM ws-form-bottom-row
+                                         BY   cte-01
+               UNTIL ws-form-screen-row IS GREATER THAN
+                     ws-form-top-row.
+          244200-finish-draw-vertical-edge.
+           EXIT.
+
+          244210-start-draw-vertical-edge-row.
+           DISPLAY ws-form-screen-char
+                AT LINE ws-form-screen-row COLUMN ws-form-screen-col.
+          244210-finish-draw-vertical-edge-row.
+           EXIT.
+
+       300000-start-end-program.
+           PERFORM 310000-start-close-IdxFile
+              THRU 310000-finish-close-IdxFile
+
+           PERFORM 320000-start-close-OutFile
+              THRU 320000-finish-close-OutFile
+
+           PERFORM 325000-start-close-AuditFile
+              THRU 325000-finish-close-AuditFile
+
+           PERFORM 330000-start-view-statistics
+              THRU 330000-finish-view-statistics.
+       300000-finish-end-program.
+           EXIT.
+
+        310000-start-close-IdxFile.
+           INITIALIZE f-IdxFile-rec
+                      ws-f-IdxFile-rec
+
+           DISPLAY SPACE
+           DISPLAY "+---+----+---+----+---+----+---+"
+           DISPLAY "|   Indexed Sequential File.   |"
+           DISPLAY "+---+----+---+----+---+----+---+"
+
+           SET sw-op-class-CLOSE       TO TRUE
+           CLOSE IdxFile
+
+           MOVE fs-IdxFile                    TO RETURN-CODE
+
+           DISPLAY "Closing. Status Code: ["  fs-IdxFile "].".
+        310000-finish-close-IdxFile.
+           EXIT.
+
+        320000-start-close-OutFile.
+           INITIALIZE f-OutFile-rec
                       ws-f-OutFile-rec
 
            DISPLAY SPACE
@@ -2624,6 +5000,19 @@
         320000-finish-close-OutFile.
            EXIT.
 
+        325000-start-close-AuditFile.
+           DISPLAY SPACE
+           DISPLAY "+---+----+---+----+---+----+---+"
+           DISPLAY "|        Audit Trail File.     |"
+           DISPLAY "+---+----+---+----+---+----+---+"
+
+           SET sw-op-class-CLOSE       TO TRUE
+           CLOSE AuditFile
+
+           DISPLAY "Closing. Status Code: ["  fs-AuditFile "].".
+        325000-finish-close-AuditFile.
+           EXIT.
+
          321000-start-print-OutFile-Report-Footing.
            MOVE SPACES                        TO f-OutFile-rec
                                                  ws-f-OutFile-rec
@@ -2647,10 +5036,49 @@
            MOVE SPACES                        TO f-OutFile-rec
                                                  ws-f-OutFile-rec
            PERFORM 121100-start-write-output-report-record
-              THRU 121100-finish-write-output-report-record.
+              THRU 121100-finish-write-output-report-record
+
+           MOVE ws-rep-statistics-heading     TO f-OutFile-rec
+                                                 ws-f-OutFile-rec
+           PERFORM 121100-start-write-output-report-record
+              THRU 121100-finish-write-output-report-record
+
+           PERFORM 321100-start-print-statistics-line
+              THRU 321100-finish-print-statistics-line.
          321000-finish-print-OutFile-Report-Footing.
            EXIT.
 
+         321100-start-print-statistics-line.
+           MOVE "Eliminated"                  TO ws-rep-stat-label
+           MOVE ws-eliminated-records         TO ws-rep-stat-count
+           MOVE ws-rep-statistics-line        TO f-OutFile-rec
+                                                 ws-f-OutFile-rec
+           PERFORM 121100-start-write-output-report-record
+              THRU 121100-finish-write-output-report-record
+
+           MOVE "Rewritten"                   TO ws-rep-stat-label
+           MOVE ws-rewritten-records          TO ws-rep-stat-count
+           MOVE ws-rep-statistics-line        TO f-OutFile-rec
+                                                 ws-f-OutFile-rec
+           PERFORM 121100-start-write-output-report-record
+              THRU 121100-finish-write-output-report-record
+
+           MOVE "Written"                     TO ws-rep-stat-label
+           MOVE ws-written-records            TO ws-rep-stat-count
+           MOVE ws-rep-statistics-line        TO f-OutFile-rec
+                                                 ws-f-OutFile-rec
+           PERFORM 121100-start-write-output-report-record
+              THRU 121100-finish-write-output-report-record
+
+           MOVE "Rebuilt"                     TO ws-rep-stat-label
+           MOVE ws-rebuilt-records            TO ws-rep-stat-count
+           MOVE ws-rep-statistics-line        TO f-OutFile-rec
+                                                 ws-f-OutFile-rec
+           PERFORM 121100-start-write-output-report-record
+              THRU 121100-finish-write-output-report-record.
+         321100-finish-print-statistics-line.
+           EXIT.
+
         330000-start-view-statistics.
            DISPLAY SPACE
            DISPLAY "+---+----+---+----+---+----+"
@@ -2660,6 +5088,7 @@
            DISPLAY "| Last line   : [" ws-last-printed-report-line "]."
            DISPLAY "| Pages       : [" ws-printed-pages "]."
            DISPLAY "| Read        : [" ws-reading-records "]."
+           DISPLAY "| Rebuilt     : [" ws-rebuilt-records "]."
            DISPLAY "| Records log : [" ws-reporting-read-records-sum
                    "]."
            DISPLAY "| Report rows : [" ws-reporting-written-records-sum
