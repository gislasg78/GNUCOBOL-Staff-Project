@@ -1,19 +1,57 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Rnms.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL IdxFile ASSIGN TO DISK ws-IdxFile-name
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS f-IdxFile-rec-cod-employee
+                  FILE STATUS  IS fs-IdxFile.
+
+           SELECT OPTIONAL PayslipFile ASSIGN TO ws-PayslipFile-name
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS fs-PayslipFile.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  IdxFile
+           RECORD CONTAINS 68 CHARACTERS
+           RECORDING  MODE IS FIXED.
+
+       01  f-IdxFile-rec.
+           03  f-IdxFile-rec-cod-employee       PIC 9(06)  VALUE ZEROES.
+           03  f-IdxFile-rec-salary-employee    PIC S9(06)V9(02)
+                                                    SIGN  IS LEADING
+                                                    SEPARATE CHARACTER
+                                                           VALUE ZEROES.
+           03  f-IdxFile-rec-name-employee       PIC X(20) VALUE SPACES.
+           03  f-IdxFile-rec-hire-date-employee  PIC 9(08) VALUE ZEROES.
+           03  f-IdxFile-rec-status-employee      PIC X(01)
+                                                           VALUE "A".
+               88  sw-f-IdxFile-rec-status-active           VALUE "A".
+               88  sw-f-IdxFile-rec-status-terminated       VALUE "T".
+               88  sw-f-IdxFile-rec-status-on-leave         VALUE "L".
+           03  f-IdxFile-rec-reason-employee      PIC X(20)
+                                                           VALUE SPACES.
+           03  f-IdxFile-rec-cod-cat-employee    PIC 9(04) VALUE ZEROES.
+
+       FD  PayslipFile.
+       01  payslip-rec                                PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  ws-pay-rec.
            03  ws-fixed-pay.
-               05  ws-basic        PIC 9(05) VALUE 10000.
-               05  ws-da           PIC 9(05) VALUE 2000.
+               05  ws-basic        PIC 9(06) VALUE 10000.
+               05  ws-da           PIC 9(06) VALUE 2000.
            03  ws-add-pay.
-               05  ws-hra          PIC 9(05) VALUE 1000.
-               05  ws-mi           PIC 9(05) VALUE 500.
+               05  ws-hra          PIC 9(06) VALUE 1000.
+               05  ws-mi           PIC 9(06) VALUE 500.
            03  ws-deduction.
-               05  ws-it-ded       PIC 9(05) VALUE 1000.
-               05  ws-oth-ded      PIC 9(05) VALUE 500.
-               05  ws-pf-ded       PIC 9(05) VALUE 2000.
+               05  ws-it-ded       PIC 9(06) VALUE 1000.
+               05  ws-oth-ded      PIC 9(06) VALUE 500.
+               05  ws-pf-ded       PIC 9(06) VALUE 2000.
 
        66  ws-add-pay-to-ws-deduction      RENAMES ws-fixed-pay
                                               THRU ws-add-pay.
@@ -27,6 +65,46 @@
        66  ws-it-ded-to-ws-pf-ded  RENAMES ws-it-ded THRU ws-pf-ded.
        66  ws-mi-to-ws-pf-ded      RENAMES ws-mi     THRU ws-pf-ded.
 
+       01  ws-pay-summary.
+           03  ws-gross-pay        PIC 9(07) VALUE ZEROES.
+           03  ws-total-deduction  PIC 9(07) VALUE ZEROES.
+           03  ws-net-pay          PIC 9(07) VALUE ZEROES.
+
+       77  fs-IdxFile                   PIC X(02) VALUE SPACES.
+       77  ws-IdxFile-name              PIC X(12) VALUE SPACES.
+       77  ws-eof-IdxFile                PIC X(01) VALUE 'N'.
+           88  sw-eof-IdxFile-Y                   VALUE 'Y'.
+
+       77  fs-PayslipFile               PIC X(02) VALUE SPACES.
+       77  ws-PayslipFile-name          PIC X(40) VALUE SPACES.
+       77  ws-PayslipFile-open-sw       PIC X(01) VALUE 'N'.
+           88  sw-PayslipFile-open-Y              VALUE 'Y'.
+
+       01  ws-payslip-line.
+           03  ws-payslip-code          PIC 9(06) VALUE ZEROES.
+           03  FILLER                   PIC X(01) VALUE SPACE.
+           03  ws-payslip-name          PIC X(20) VALUE SPACES.
+           03  FILLER                   PIC X(01) VALUE SPACE.
+           03  ws-payslip-basic         PIC Z(05)9 VALUE ZEROES.
+           03  FILLER                   PIC X(01) VALUE SPACE.
+           03  ws-payslip-da            PIC Z(05)9 VALUE ZEROES.
+           03  FILLER                   PIC X(01) VALUE SPACE.
+           03  ws-payslip-hra           PIC Z(05)9 VALUE ZEROES.
+           03  FILLER                   PIC X(01) VALUE SPACE.
+           03  ws-payslip-mi            PIC Z(05)9 VALUE ZEROES.
+           03  FILLER                   PIC X(01) VALUE SPACE.
+           03  ws-payslip-it-ded        PIC Z(05)9 VALUE ZEROES.
+           03  FILLER                   PIC X(01) VALUE SPACE.
+           03  ws-payslip-oth-ded       PIC Z(05)9 VALUE ZEROES.
+           03  FILLER                   PIC X(01) VALUE SPACE.
+           03  ws-payslip-pf-ded        PIC Z(05)9 VALUE ZEROES.
+           03  FILLER                   PIC X(01) VALUE SPACE.
+           03  ws-payslip-gross         PIC Z(06)9 VALUE ZEROES.
+           03  FILLER                   PIC X(01) VALUE SPACE.
+           03  ws-payslip-deduction     PIC Z(06)9 VALUE ZEROES.
+           03  FILLER                   PIC X(01) VALUE SPACE.
+           03  ws-payslip-net           PIC Z(06)9 VALUE ZEROES.
+
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
            DISPLAY "Variable regrouping program."
@@ -63,6 +141,19 @@
            DISPLAY "It Ded to Pf  Ded : [" ws-it-ded-to-ws-pf-ded "]."
            DISPLAY "Mi     to Pf  Ded : [" ws-mi-to-ws-pf-ded     "]."
 
+           COMPUTE ws-gross-pay = ws-basic + ws-da + ws-hra + ws-mi
+           COMPUTE ws-total-deduction =
+                   ws-it-ded + ws-oth-ded + ws-pf-ded
+           COMPUTE ws-net-pay = ws-gross-pay - ws-total-deduction
+
+           DISPLAY SPACE
+           DISPLAY "Gross and net pay for this employee."
+           DISPLAY "Gross Pay         : [" ws-gross-pay           "]."
+           DISPLAY "Total Deduction   : [" ws-total-deduction     "]."
+           DISPLAY "Net   Pay         : [" ws-net-pay             "]."
+
+           PERFORM Process-Employee-Payroll
+
            DISPLAY SPACE
            DISPLAY "Press the ENTER key to end the program..."
               WITH NO ADVANCING
@@ -70,4 +161,104 @@
 
            STOP RUN.
 
+       Process-Employee-Payroll.
+           DISPLAY SPACE
+           DISPLAY "Payroll run across the employee index file."
+           DISPLAY "Employee index file (blank for none): "
+              WITH NO ADVANCING
+           ACCEPT ws-IdxFile-name
+
+           IF ws-IdxFile-name EQUAL SPACES
+              GO TO Process-Employee-Payroll-Exit
+           END-IF
+
+           OPEN INPUT IdxFile
+
+           IF fs-IdxFile NOT EQUAL "00"
+              DISPLAY "*** WARNING: employee index file could not be "
+                      "opened. No payroll run performed. ***"
+              GO TO Process-Employee-Payroll-Exit
+           END-IF
+
+           DISPLAY "Payslip output file (blank for none): "
+              WITH NO ADVANCING
+           ACCEPT ws-PayslipFile-name
+
+           IF ws-PayslipFile-name NOT EQUAL SPACES
+              OPEN OUTPUT PayslipFile
+
+              IF fs-PayslipFile EQUAL "00"
+                 SET sw-PayslipFile-open-Y TO TRUE
+              ELSE
+                 DISPLAY "*** WARNING: payslip file could not be "
+                         "opened. Payslips will not be written. ***"
+              END-IF
+           END-IF
+
+           PERFORM Read-Next-Employee
+             UNTIL sw-eof-IdxFile-Y
+
+           CLOSE IdxFile
+
+           IF sw-PayslipFile-open-Y
+              CLOSE PayslipFile
+           END-IF.
+       Process-Employee-Payroll-Exit.
+           EXIT.
+
+       Read-Next-Employee.
+           READ IdxFile NEXT RECORD
+             AT END
+                SET sw-eof-IdxFile-Y TO TRUE
+
+             NOT AT END
+                IF sw-f-IdxFile-rec-status-active
+                   PERFORM Compute-And-Display-Employee-Pay
+                END-IF
+           END-READ.
+
+       Compute-And-Display-Employee-Pay.
+           COMPUTE ws-basic   ROUNDED = f-IdxFile-rec-salary-employee
+           COMPUTE ws-da      ROUNDED = ws-basic * 0.20
+           COMPUTE ws-hra     ROUNDED = ws-basic * 0.10
+           COMPUTE ws-mi      ROUNDED = ws-basic * 0.05
+           COMPUTE ws-it-ded  ROUNDED = ws-basic * 0.10
+           COMPUTE ws-oth-ded ROUNDED = ws-basic * 0.05
+           COMPUTE ws-pf-ded  ROUNDED = ws-basic * 0.20
+
+           COMPUTE ws-gross-pay = ws-basic + ws-da + ws-hra + ws-mi
+           COMPUTE ws-total-deduction =
+                   ws-it-ded + ws-oth-ded + ws-pf-ded
+           COMPUTE ws-net-pay = ws-gross-pay - ws-total-deduction
+
+           DISPLAY SPACE
+           DISPLAY "Employee : [" f-IdxFile-rec-cod-employee "] ["
+                    f-IdxFile-rec-name-employee "]."
+           DISPLAY "Basic: [" ws-basic     "] Da : [" ws-da      "] "
+                   "Hra  : [" ws-hra       "] Mi : [" ws-mi      "]."
+           DISPLAY "It Ded: [" ws-it-ded   "] Oth Ded: [" ws-oth-ded
+                   "] Pf Ded: [" ws-pf-ded "]."
+           DISPLAY "Gross Pay: [" ws-gross-pay "] Total Deduction: ["
+                    ws-total-deduction "] Net Pay: [" ws-net-pay "]."
+
+           IF sw-PayslipFile-open-Y
+              PERFORM Write-Payslip-Record
+           END-IF.
+
+       Write-Payslip-Record.
+           MOVE f-IdxFile-rec-cod-employee  TO ws-payslip-code
+           MOVE f-IdxFile-rec-name-employee TO ws-payslip-name
+           MOVE ws-basic                    TO ws-payslip-basic
+           MOVE ws-da                       TO ws-payslip-da
+           MOVE ws-hra                      TO ws-payslip-hra
+           MOVE ws-mi                       TO ws-payslip-mi
+           MOVE ws-it-ded                   TO ws-payslip-it-ded
+           MOVE ws-oth-ded                  TO ws-payslip-oth-ded
+           MOVE ws-pf-ded                   TO ws-payslip-pf-ded
+           MOVE ws-gross-pay                TO ws-payslip-gross
+           MOVE ws-total-deduction          TO ws-payslip-deduction
+           MOVE ws-net-pay                  TO ws-payslip-net
+
+           WRITE payslip-rec FROM ws-payslip-line.
+
        END PROGRAM Rnms.
