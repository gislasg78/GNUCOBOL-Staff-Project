@@ -1,20 +1,166 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  Business.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL StaffFile ASSIGN TO ws-name-StaffFile
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS fs-StaffFile.
+
+           SELECT OPTIONAL IdxFile ASSIGN TO ws-name-IdxFile
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD   KEY IS f-IdxFile-rec-cod-employee
+                  FILE STATUS  IS fs-IdxFile.
+
+           SELECT OPTIONAL CategoryFile ASSIGN TO ws-name-CategoryFile
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS fs-CategoryFile.
+
+           SELECT OPTIONAL RptFile ASSIGN TO ws-name-RptFile
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS fs-RptFile.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  StaffFile
+           RECORD CONTAINS 13 CHARACTERS.
+
+       01  staff-rec.
+           03  staff-rec-cod-cat           PIC 9(04)      VALUE ZEROES.
+           03  staff-rec-salary            PIC S9(6)V9(2)
+                                            SIGN IS LEADING
+                                            SEPARATE CHARACTER
+                                                           VALUE ZEROES.
+
+       FD  IdxFile
+           BLOCK  CONTAINS 05 TO 10 RECORDS
+           RECORD CONTAINS 68 CHARACTERS
+           RECORDING  MODE IS FIXED.
+
+       01  f-IdxFile-rec.
+           03  f-IdxFile-rec-cod-employee       PIC 9(06)  VALUE ZEROES.
+           03  f-IdxFile-rec-salary-employee    PIC S9(06)V9(02)
+                                                    SIGN  IS LEADING
+                                                    SEPARATE CHARACTER
+                                                           VALUE ZEROES.
+           03  f-IdxFile-rec-name-employee       PIC X(20) VALUE SPACES.
+           03  f-IdxFile-rec-hire-date-employee  PIC 9(08) VALUE ZEROES.
+           03  f-IdxFile-rec-status-employee      PIC X(01)
+                                                           VALUE "A".
+               88  sw-f-IdxFile-rec-status-active           VALUE "A".
+               88  sw-f-IdxFile-rec-status-terminated       VALUE "T".
+               88  sw-f-IdxFile-rec-status-on-leave         VALUE "L".
+           03  f-IdxFile-rec-reason-employee      PIC X(20)
+                                                           VALUE SPACES.
+           03  f-IdxFile-rec-cod-cat-employee    PIC 9(04) VALUE ZEROES.
+
+       FD  CategoryFile
+           RECORD CONTAINS 42 CHARACTERS.
+
+       01  cat-rec.
+           03  cat-rec-cod                 PIC 9(04)      VALUE ZEROES.
+           03  cat-rec-name                PIC X(20)      VALUE SPACES.
+           03  cat-rec-pol-min             PIC S9(6)V9(2)
+                                            SIGN IS LEADING
+                                            SEPARATE CHARACTER
+                                                           VALUE ZEROES.
+           03  cat-rec-pol-max             PIC S9(6)V9(2)
+                                            SIGN IS LEADING
+                                            SEPARATE CHARACTER
+                                                           VALUE ZEROES.
+
+       FD  RptFile
+           BLOCK CONTAINS  05 TO 10 RECORDS
+           RECORDING MODE  IS FIXED
+
+           LINAGE IS ws-rpt-linage-totlines LINES
+             WITH FOOTING AT ws-rpt-linage-footing
+            LINES AT TOP     ws-rpt-linage-top
+            LINES AT BOTTOM  ws-rpt-linage-bottom.
+
+       01  f-RptFile-rec                    PIC X(113)     VALUE SPACES.
+
        WORKING-STORAGE SECTION.
+       01  ws-lowercase-letters  PIC X(26)
+                           VALUE "abcdefghijklmnopqrstuvwxyz".
+       01  ws-uppercase-letters  PIC X(26)
+                           VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
        01  ws-business-vars.
            03  ws-work-constants.
                05  ws-cte-01               PIC 9(01)      VALUE 01.
-               05  ws-bs-staff-max-lim     PIC 9(04)      VALUE 9999.
+               05  ws-bs-staff-max-lim     PIC 9(05)      VALUE 99999.
                05  ws-bs-staff-cap-cnt     PIC S9(10)     VALUE ZEROES.
-               05  ws-tbl-emp-cat-max-lim  PIC 9(03)      VALUE 999.
+               05  ws-tbl-emp-cat-max-lim  PIC 9(04)      VALUE 9999.
                05  ws-tbl-emp-cat-cap-cnt  PIC S9(10)     VALUE ZEROES.
-               
+               05  ws-bs-staff-start-idx   PIC S9(10)     VALUE ZEROES.
+               05  ws-cte-02               PIC 9(01)      VALUE 02.
+               05  ws-median-cnt           PIC S9(10)     VALUE ZEROES.
+               05  ws-median-half          PIC S9(10)     VALUE ZEROES.
+               05  ws-median-rem           PIC S9(10)     VALUE ZEROES.
+               05  ws-median-idx-lo        PIC S9(10)     VALUE ZEROES.
+               05  ws-median-idx-hi        PIC S9(10)     VALUE ZEROES.
+               05  ws-median-swap          PIC S9(6)V9(2) VALUE ZEROES.
+               05  ws-cat-new-idx          PIC S9(10)     VALUE ZEROES.
+
            03  ws-auxiliary-variables.
                05  ws-capture-response     PIC A(01)      VALUE SPACE.
                    88 sw-capt-resp-N                      VALUES ARE
                                                           "N", "n".
+               05  fs-StaffFile            PIC X(02)      VALUE SPACES.
+               05  ws-name-StaffFile       PIC X(12)      VALUE
+                                                          "StaffFile".
+               05  ws-StaffFile-EOF        PIC A(01)      VALUE SPACE.
+                   88 sw-StaffFile-EOF-Y                  VALUE 'Y'.
+               05  fs-IdxFile              PIC X(02)      VALUE SPACES.
+               05  ws-name-IdxFile         PIC X(12)      VALUE SPACES.
+               05  ws-IdxFile-EOF          PIC A(01)      VALUE SPACE.
+                   88 sw-IdxFile-EOF-Y                    VALUE 'Y'.
+               05  ws-master-response      PIC A(01)      VALUE SPACE.
+                   88 sw-master-response-Y                VALUES ARE
+                                                          "Y", "y".
+               05  fs-CategoryFile         PIC X(02)      VALUE SPACES.
+               05  ws-name-CategoryFile    PIC X(12)      VALUE
+                                                         "CategoryFile".
+               05  ws-CategoryFile-EOF     PIC A(01)      VALUE SPACE.
+                   88 sw-CategoryFile-EOF-Y                VALUE 'Y'.
+               05  ws-cat-maintain-response
+                                           PIC A(01)      VALUE SPACE.
+                   88 sw-cat-maintain-response-Y           VALUES ARE
+                                                          "Y", "y".
+               05  ws-cat-continue-response
+                                           PIC A(01)      VALUE SPACE.
+                   88 sw-cat-continue-response-N           VALUES ARE
+                                                          "N", "n".
+               05  ws-cat-entry-found      PIC A(01)      VALUE SPACE.
+                   88 sw-cat-entry-found-Y                 VALUE 'Y'.
+                   88 sw-cat-entry-found-N                 VALUE 'N'.
+               05  ws-cat-capture-cod      PIC 9(04)      VALUE ZEROES.
+               05  ws-cat-capture-name     PIC X(20)      VALUE SPACES.
+               05  ws-cat-capture-pol-min  PIC S9(6)V9(2)
+                                            SIGN IS LEADING
+                                            SEPARATE CHARACTER
+                                                           VALUE ZEROES.
+               05  ws-cat-capture-pol-max  PIC S9(6)V9(2)
+                                            SIGN IS LEADING
+                                            SEPARATE CHARACTER
+                                                           VALUE ZEROES.
+               05  ws-cat-found-idx        PIC S9(10)     VALUE ZEROES.
+               05  ws-cat-name-field-accountants.
+                   10  ws-cat-name-field-str-len
+                                           PIC 9(03)      VALUE ZEROES.
+                   10  ws-cat-name-field-front-len
+                                           PIC 9(03)      VALUE ZEROES.
+                   10  ws-cat-name-field-back-len
+                                           PIC 9(03)      VALUE ZEROES.
+               05  fs-RptFile              PIC X(02)      VALUE SPACES.
+               05  ws-name-RptFile         PIC X(12)      VALUE SPACES.
+               05  ws-rpt-printed-pages    PIC S9(04)     VALUE ZEROES.
+               05  ws-rpt-file-open        PIC A(01)      VALUE SPACE.
+                   88 sw-rpt-file-open-Y                   VALUE 'Y'.
                05  ws-edited-fields.
                    10  ws-ed-fld-tbl-emp-cat-fmt
                                            PIC $-,---,---,--9.9999
@@ -22,14 +168,101 @@
                    10  ws-ed-fld-tbl-emp-cat-edit
                                            PIC $-,---,--9.99
                                                           VALUE ZEROES.
-       
-       01  ws-bs-staff               OCCURS  0001 TO 9999 TIMES
+
+           03  ws-rpt-linage-work-variables.
+               05  ws-rpt-linage-bottom     PIC 9(01)      VALUE 01.
+               05  ws-rpt-linage-footing    PIC 9(02)      VALUE 23.
+               05  ws-rpt-linage-top        PIC 9(01)      VALUE 01.
+               05  ws-rpt-linage-totlines   PIC 9(02)      VALUE 26.
+
+           03  ws-rpt-reporting-lines.
+               05  ws-rpt-page-heading-first-line.
+                   10  FILLER               PIC X(03)      VALUE SPACES.
+                   10  FILLER               PIC X(38)      VALUE
+                       "Employee Category Statistics Report.".
+                   10  FILLER               PIC X(72)      VALUE SPACES.
+               05  ws-rpt-page-heading-second-line.
+                   10  FILLER               PIC X(03)      VALUE SPACES.
+                   10  FILLER               PIC X(06)      VALUE
+                       "Page: ".
+                   10  FILLER               PIC X(01)      VALUE X'5B'.
+                   10  ws-rpt-p-sec-l-pages-rep
+                                            PIC S9(04)
+                                            SIGN IS LEADING
+                                            SEPARATE CHARACTER
+                                                           VALUE ZEROES.
+                   10  FILLER               PIC X(01)      VALUE X'5D'.
+                   10  FILLER               PIC X(01)      VALUE X'2E'.
+                   10  FILLER               PIC X(96)      VALUE SPACES.
+               05  ws-rpt-page-heading-third-line.
+                   10  FILLER               PIC X(01)      VALUE SPACES.
+                   10  FILLER               PIC A(04)      VALUE "Code".
+                   10  FILLER               PIC X(02)      VALUE SPACES.
+                   10  FILLER               PIC A(20)      VALUE "Name".
+                   10  FILLER               PIC X(01)      VALUE SPACES.
+                   10  FILLER               PIC A(07)      VALUE
+                       "Count".
+                   10  FILLER               PIC X(01)      VALUE SPACES.
+                   10  FILLER               PIC A(13)      VALUE
+                       "Average".
+                   10  FILLER               PIC X(01)      VALUE SPACES.
+                   10  FILLER               PIC A(13)      VALUE
+                       "Median".
+                   10  FILLER               PIC X(01)      VALUE SPACES.
+                   10  FILLER               PIC A(13)      VALUE
+                       "Std Dev".
+                   10  FILLER               PIC X(01)      VALUE SPACES.
+                   10  FILLER               PIC A(13)      VALUE
+                       "Policy Min".
+                   10  FILLER               PIC X(01)      VALUE SPACES.
+                   10  FILLER               PIC A(13)      VALUE
+                       "Policy Max".
+                   10  FILLER               PIC X(01)      VALUE SPACES.
+                   10  FILLER               PIC A(07)      VALUE
+                       "Flags".
+               05  ws-rpt-page-heading-fourth-underlines.
+                   10  FILLER               PIC X(113)
+                                                VALUE ALL X'3D'.
+               05  ws-rpt-page-footing.
+                   10  FILLER               PIC X(01)      VALUE SPACE.
+                   10  FILLER               PIC X(01)      VALUE X'5B'.
+                   10  ws-rpt-page-foot-cats-rep
+                                            PIC +9(04)     VALUE ZEROES.
+                   10  FILLER               PIC X(01)      VALUE X'5D'.
+                   10  FILLER               PIC X(01)      VALUE SPACE.
+                   10  FILLER               PIC X(24)      VALUE
+                       "categories on this page.".
+                   10  FILLER               PIC X(80)      VALUE SPACES.
+
+           03  ws-rpt-detail-line.
+               05  ws-rpt-det-code          PIC 9(04).
+               05  FILLER                   PIC X(02)      VALUE SPACES.
+               05  ws-rpt-det-name          PIC X(20).
+               05  FILLER                   PIC X(01)      VALUE SPACES.
+               05  ws-rpt-det-count         PIC ZZZZZZ9.
+               05  FILLER                   PIC X(01)      VALUE SPACES.
+               05  ws-rpt-det-avg           PIC $-,---,--9.99.
+               05  FILLER                   PIC X(01)      VALUE SPACES.
+               05  ws-rpt-det-median        PIC $-,---,--9.99.
+               05  FILLER                   PIC X(01)      VALUE SPACES.
+               05  ws-rpt-det-stddev        PIC $-,---,--9.99.
+               05  FILLER                   PIC X(01)      VALUE SPACES.
+               05  ws-rpt-det-polmin        PIC $-,---,--9.99.
+               05  FILLER                   PIC X(01)      VALUE SPACES.
+               05  ws-rpt-det-polmax        PIC $-,---,--9.99.
+               05  FILLER                   PIC X(01)      VALUE SPACES.
+               05  ws-rpt-det-flags         PIC ZZZZZZ9.
+               05  FILLER                   PIC X(01)      VALUE SPACES.
+
+           03  ws-rpt-cats-this-page        PIC S9(04)     VALUE ZEROES.
+
+       01  ws-bs-staff               OCCURS  0001 TO 99999 TIMES
                                      DEPENDING ON ws-bs-staff-cap-cnt
                                      INDEXED   BY idx-bs-staff.
            03  ws-bs-employee-cod-cat      PIC 9(04)      VALUE ZEROES.
            03  ws-bs-employee-salary       PIC S9(6)V9(2) VALUE ZEROES.
 
-       01  ws-tbl-emp-category-st    OCCURS  001  TO 999  TIMES
+       01  ws-tbl-emp-category-st    OCCURS  0001 TO 9999 TIMES
                                      DEPENDING ON ws-tbl-emp-cat-cap-cnt
                                      INDEXED   BY idx-tbl-emp-category.
            05  ws-tbl-emp-cat-cod          PIC 9(04)      VALUE ZEROES.
@@ -39,15 +272,67 @@
            05  ws-tbl-emp-cat-rng          PIC S9(6)V9(2) VALUE ZEROES.
            05  ws-tbl-emp-cat-addt         PIC S9(9)V9(4) VALUE ZEROES.
            05  ws-tbl-emp-cat-avg          PIC S9(6)V9(4) VALUE ZEROES.
+           05  ws-tbl-emp-cat-sumsq        PIC S9(14)V9(4) VALUE ZEROES.
+           05  ws-tbl-emp-cat-var          PIC S9(12)V9(4) VALUE ZEROES.
+           05  ws-tbl-emp-cat-std          PIC S9(06)V9(4) VALUE ZEROES.
+           05  ws-tbl-emp-cat-med          PIC S9(06)V9(2) VALUE ZEROES.
+           05  ws-tbl-emp-cat-name         PIC X(20)      VALUE SPACES.
+           05  ws-tbl-emp-cat-pol-min      PIC S9(6)V9(2) VALUE ZEROES.
+           05  ws-tbl-emp-cat-pol-max      PIC S9(6)V9(2) VALUE ZEROES.
+           05  ws-tbl-emp-cat-pol-defined  PIC X(01)      VALUE SPACE.
+               88 sw-tbl-emp-cat-pol-defined-Y             VALUE 'Y'.
+           05  ws-tbl-emp-cat-pol-flag-cnt PIC S9(6)      VALUE ZEROES.
+
+       01  ws-median-values          OCCURS  0001 TO 99999 TIMES
+                                     DEPENDING ON ws-median-cnt
+                                     INDEXED   BY idx-median
+                                                   idx-median2.
+           03  ws-median-value             PIC S9(6)V9(2) VALUE ZEROES.
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
-           PERFORM 100000-begin-enter-dat-emp
-              THRU 100000-end-enter-dat-emp
-           VARYING idx-bs-staff
-              FROM ws-cte-01            BY ws-cte-01
-             UNTIL idx-bs-staff         GREATER ws-bs-staff-max-lim
-                OR sw-capt-resp-N
+           PERFORM 020000-begin-load-cat-dat
+              THRU 020000-end-load-cat-dat
+
+           DISPLAY SPACE
+           DISPLAY 'Define or update category salary-band policies '
+                   'now? (Y/N) : ' WITH NO ADVANCING
+           ACCEPT ws-cat-maintain-response
+
+           IF sw-cat-maintain-response-Y
+              PERFORM 026000-begin-maintain-cat-dat
+                 THRU 026000-end-maintain-cat-dat
+           END-IF
+
+           PERFORM 028000-begin-save-cat-dat
+              THRU 028000-end-save-cat-dat
+
+           PERFORM 050000-begin-load-stf-dat
+              THRU 050000-end-load-stf-dat
+
+           COMPUTE ws-bs-staff-start-idx =
+                   ws-bs-staff-cap-cnt + ws-cte-01
+
+           DISPLAY SPACE
+           DISPLAY 'Read employee data directly from the payroll '
+                   'master file instead of entering it by hand? '
+                   '(Y/N) : ' WITH NO ADVANCING
+           ACCEPT ws-master-response
+
+           IF sw-master-response-Y
+              PERFORM 070000-begin-load-idx-dat
+                 THRU 070000-end-load-idx-dat
+           ELSE
+              PERFORM 100000-begin-enter-dat-emp
+                 THRU 100000-end-enter-dat-emp
+              VARYING idx-bs-staff
+                 FROM ws-bs-staff-start-idx BY ws-cte-01
+                UNTIL idx-bs-staff         GREATER ws-bs-staff-max-lim
+                   OR sw-capt-resp-N
+           END-IF
+
+           PERFORM 150000-begin-save-stf-dat
+              THRU 150000-end-save-stf-dat
 
            PERFORM 200000-begin-calc-stat-emp
               THRU 200000-end-calc-stat-emp
@@ -59,6 +344,16 @@
               FROM ws-cte-01            BY ws-cte-01
              UNTIL idx-tbl-emp-category GREATER ws-tbl-emp-cat-max-lim
 
+           PERFORM 250000-begin-calc-median-emp
+              THRU 250000-end-calc-median-emp
+           VARYING idx-tbl-emp-category
+              FROM ws-cte-01            BY ws-cte-01
+             UNTIL idx-tbl-emp-category GREATER ws-tbl-emp-cat-cap-cnt
+                OR idx-tbl-emp-category GREATER ws-tbl-emp-cat-max-lim
+
+           PERFORM 290000-begin-open-rpt-dat
+              THRU 290000-end-open-rpt-dat
+
            PERFORM 300000-begin-see-stat-emp
               THRU 300000-end-see-stat-emp
            VARYING idx-tbl-emp-category
@@ -66,8 +361,284 @@
              UNTIL idx-tbl-emp-category GREATER ws-tbl-emp-cat-cap-cnt
                 OR idx-tbl-emp-category GREATER ws-tbl-emp-cat-max-lim
 
+           PERFORM 301000-begin-close-rpt-dat
+              THRU 301000-end-close-rpt-dat
+
            STOP RUN.
 
+       020000-begin-load-cat-dat.
+           OPEN INPUT CategoryFile
+           DISPLAY 'Opening. Status Code: [' fs-CategoryFile '].'
+
+           IF fs-CategoryFile EQUAL ZEROES OR fs-CategoryFile EQUAL '05'
+              PERFORM 021000-begin-read-cat-dat
+                 THRU 021000-end-read-cat-dat
+              VARYING idx-tbl-emp-category
+                 FROM ws-cte-01         BY ws-cte-01
+                UNTIL idx-tbl-emp-category
+                      GREATER ws-tbl-emp-cat-max-lim
+                   OR sw-CategoryFile-EOF-Y
+           END-IF
+
+           CLOSE CategoryFile
+           DISPLAY 'Closing. Status Code: [' fs-CategoryFile '].'.
+       020000-end-load-cat-dat.
+           EXIT.
+
+       021000-begin-read-cat-dat.
+           READ CategoryFile
+                AT END
+                   SET sw-CategoryFile-EOF-Y TO TRUE
+
+             NOT AT END
+                   MOVE cat-rec-cod
+                     TO ws-tbl-emp-cat-cod     (idx-tbl-emp-category)
+                   MOVE cat-rec-name
+                     TO ws-tbl-emp-cat-name    (idx-tbl-emp-category)
+                   MOVE cat-rec-pol-min
+                     TO ws-tbl-emp-cat-pol-min (idx-tbl-emp-category)
+                   MOVE cat-rec-pol-max
+                     TO ws-tbl-emp-cat-pol-max (idx-tbl-emp-category)
+                   SET sw-tbl-emp-cat-pol-defined-Y
+                                              (idx-tbl-emp-category)
+                                                 TO TRUE
+                   ADD ws-cte-01 TO ws-tbl-emp-cat-cap-cnt
+           END-READ.
+       021000-end-read-cat-dat.
+           EXIT.
+
+       026000-begin-maintain-cat-dat.
+           MOVE SPACE TO ws-cat-continue-response
+           PERFORM 027000-begin-capture-cat-entry
+              THRU 027000-end-capture-cat-entry
+             WITH TEST AFTER
+            UNTIL sw-cat-continue-response-N.
+       026000-end-maintain-cat-dat.
+           EXIT.
+
+       027000-begin-capture-cat-entry.
+           DISPLAY SPACE
+           DISPLAY '+===+===+===+===+===+===+===+===+===+===+====+'
+           DISPLAY '| Category Policy Capture.'
+           DISPLAY '+===+===+===+===+===+===+===+===+===+===+====+'
+           DISPLAY '| Category code (code)       : ' WITH NO ADVANCING
+           ACCEPT ws-cat-capture-cod
+           DISPLAY '| Category name              : ' WITH NO ADVANCING
+           ACCEPT ws-cat-capture-name
+
+           PERFORM 027050-begin-normalize-cat-name-field
+              THRU 027050-end-normalize-cat-name-field
+
+           DISPLAY '| Approved minimum salary    : ' WITH NO ADVANCING
+           ACCEPT ws-cat-capture-pol-min
+           DISPLAY '| Approved maximum salary    : ' WITH NO ADVANCING
+           ACCEPT ws-cat-capture-pol-max
+           DISPLAY '+===+===+===+===+===+===+===+===+===+===+====+'
+
+           PERFORM 029000-begin-find-cat-entry
+              THRU 029000-end-find-cat-entry
+
+           IF sw-cat-entry-found-Y
+              MOVE ws-cat-capture-name    TO ws-tbl-emp-cat-name
+                                             (ws-cat-found-idx)
+              MOVE ws-cat-capture-pol-min TO ws-tbl-emp-cat-pol-min
+                                             (ws-cat-found-idx)
+              MOVE ws-cat-capture-pol-max TO ws-tbl-emp-cat-pol-max
+                                             (ws-cat-found-idx)
+              SET sw-tbl-emp-cat-pol-defined-Y (ws-cat-found-idx)
+                 TO TRUE
+              DISPLAY '| Existing category updated.'
+           ELSE
+              ADD ws-cte-01 TO ws-tbl-emp-cat-cap-cnt
+              MOVE ws-tbl-emp-cat-cap-cnt TO ws-cat-new-idx
+              MOVE ws-cat-capture-cod     TO ws-tbl-emp-cat-cod
+                                             (ws-cat-new-idx)
+              MOVE ws-cat-capture-name    TO ws-tbl-emp-cat-name
+                                             (ws-cat-new-idx)
+              MOVE ws-cat-capture-pol-min TO ws-tbl-emp-cat-pol-min
+                                             (ws-cat-new-idx)
+              MOVE ws-cat-capture-pol-max TO ws-tbl-emp-cat-pol-max
+                                             (ws-cat-new-idx)
+              SET sw-tbl-emp-cat-pol-defined-Y (ws-cat-new-idx) TO TRUE
+              DISPLAY '| New category defined.'
+           END-IF
+
+           DISPLAY SPACE
+           DISPLAY 'Define/update another category? (Y/N) : '
+                   WITH NO ADVANCING
+           ACCEPT ws-cat-continue-response.
+       027000-end-capture-cat-entry.
+           EXIT.
+
+       027050-begin-normalize-cat-name-field.
+           MOVE ZEROES TO ws-cat-name-field-accountants
+
+           INSPECT ws-cat-capture-name
+              TALLYING ws-cat-name-field-front-len FOR LEADING SPACE
+                        ws-cat-name-field-back-len  FOR TRAILING SPACE
+                        ws-cat-name-field-str-len   FOR CHARACTERS
+
+           IF (ws-cat-name-field-front-len IS GREATER THAN ZEROES) OR
+              (ws-cat-name-field-back-len  IS GREATER THAN ZEROES)
+              MOVE FUNCTION TRIM(ws-cat-capture-name)
+                TO ws-cat-capture-name
+           END-IF
+
+           INSPECT ws-cat-capture-name
+              CONVERTING ws-lowercase-letters TO ws-uppercase-letters.
+       027050-end-normalize-cat-name-field.
+           EXIT.
+
+       029000-begin-find-cat-entry.
+           SET sw-cat-entry-found-N TO TRUE
+           PERFORM 029100-begin-scan-cat-entry
+              THRU 029100-end-scan-cat-entry
+           VARYING idx-tbl-emp-category
+              FROM ws-cte-01            BY ws-cte-01
+             UNTIL idx-tbl-emp-category GREATER ws-tbl-emp-cat-cap-cnt
+                OR sw-cat-entry-found-Y.
+       029000-end-find-cat-entry.
+           EXIT.
+
+       029100-begin-scan-cat-entry.
+           IF ws-tbl-emp-cat-cod (idx-tbl-emp-category) EQUAL
+              ws-cat-capture-cod
+               SET sw-cat-entry-found-Y TO TRUE
+               MOVE idx-tbl-emp-category TO ws-cat-found-idx
+           END-IF.
+       029100-end-scan-cat-entry.
+           EXIT.
+
+       028000-begin-save-cat-dat.
+           OPEN OUTPUT CategoryFile
+           DISPLAY 'Opening. Status Code: [' fs-CategoryFile '].'
+
+           PERFORM 028100-begin-writ-cat-dat
+              THRU 028100-end-writ-cat-dat
+           VARYING idx-tbl-emp-category
+              FROM ws-cte-01              BY ws-cte-01
+             UNTIL idx-tbl-emp-category   GREATER ws-tbl-emp-cat-cap-cnt
+                OR idx-tbl-emp-category   GREATER ws-tbl-emp-cat-max-lim
+
+           CLOSE CategoryFile
+           DISPLAY 'Closing. Status Code: [' fs-CategoryFile '].'.
+       028000-end-save-cat-dat.
+           EXIT.
+
+       028100-begin-writ-cat-dat.
+           MOVE ws-tbl-emp-cat-cod     (idx-tbl-emp-category)
+             TO cat-rec-cod
+           MOVE ws-tbl-emp-cat-name    (idx-tbl-emp-category)
+             TO cat-rec-name
+           MOVE ws-tbl-emp-cat-pol-min (idx-tbl-emp-category)
+             TO cat-rec-pol-min
+           MOVE ws-tbl-emp-cat-pol-max (idx-tbl-emp-category)
+             TO cat-rec-pol-max
+
+           WRITE cat-rec.
+       028100-end-writ-cat-dat.
+           EXIT.
+
+       050000-begin-load-stf-dat.
+           OPEN INPUT StaffFile
+           DISPLAY 'Opening. Status Code: [' fs-StaffFile '].'
+
+           IF fs-StaffFile EQUAL ZEROES OR fs-StaffFile EQUAL '05'
+              PERFORM 060000-begin-read-stf-dat
+                 THRU 060000-end-read-stf-dat
+              VARYING idx-bs-staff
+                 FROM ws-cte-01         BY ws-cte-01
+                UNTIL idx-bs-staff      GREATER ws-bs-staff-max-lim
+                   OR sw-StaffFile-EOF-Y
+           END-IF
+
+           CLOSE StaffFile
+           DISPLAY 'Closing. Status Code: [' fs-StaffFile '].'.
+       050000-end-load-stf-dat.
+           EXIT.
+
+       060000-begin-read-stf-dat.
+           READ StaffFile
+                AT END
+                   SET sw-StaffFile-EOF-Y TO TRUE
+
+             NOT AT END
+                   MOVE staff-rec-cod-cat
+                     TO ws-bs-employee-cod-cat (idx-bs-staff)
+                   MOVE staff-rec-salary
+                     TO ws-bs-employee-salary  (idx-bs-staff)
+                   ADD ws-cte-01 TO ws-bs-staff-cap-cnt
+           END-READ.
+       060000-end-read-stf-dat.
+           EXIT.
+
+       150000-begin-save-stf-dat.
+           OPEN OUTPUT StaffFile
+           DISPLAY 'Opening. Status Code: [' fs-StaffFile '].'
+
+           PERFORM 160000-begin-writ-stf-dat
+              THRU 160000-end-writ-stf-dat
+           VARYING idx-bs-staff
+              FROM ws-cte-01            BY ws-cte-01
+             UNTIL idx-bs-staff         GREATER ws-bs-staff-cap-cnt
+                OR idx-bs-staff         GREATER ws-bs-staff-max-lim
+
+           CLOSE StaffFile
+           DISPLAY 'Closing. Status Code: [' fs-StaffFile '].'.
+       150000-end-save-stf-dat.
+           EXIT.
+
+       160000-begin-writ-stf-dat.
+           MOVE ws-bs-employee-cod-cat (idx-bs-staff)
+             TO staff-rec-cod-cat
+           MOVE ws-bs-employee-salary  (idx-bs-staff)
+             TO staff-rec-salary
+
+           WRITE staff-rec.
+       160000-end-writ-stf-dat.
+           EXIT.
+
+       070000-begin-load-idx-dat.
+           MOVE ZEROES TO ws-bs-staff-cap-cnt
+
+           DISPLAY 'Enter the payroll master file name: '
+                   WITH NO ADVANCING
+           ACCEPT ws-name-IdxFile
+
+           OPEN INPUT IdxFile
+           DISPLAY 'Opening. Status Code: [' fs-IdxFile '].'
+
+           IF fs-IdxFile EQUAL ZEROES
+              PERFORM 080000-begin-read-idx-dat
+                 THRU 080000-end-read-idx-dat
+              VARYING idx-bs-staff
+                 FROM ws-cte-01         BY ws-cte-01
+                UNTIL idx-bs-staff      GREATER ws-bs-staff-max-lim
+                   OR sw-IdxFile-EOF-Y
+           END-IF
+
+           CLOSE IdxFile
+           DISPLAY 'Closing. Status Code: [' fs-IdxFile '].'.
+       070000-end-load-idx-dat.
+           EXIT.
+
+       080000-begin-read-idx-dat.
+           READ IdxFile NEXT RECORD
+                AT END
+                   SET sw-IdxFile-EOF-Y TO TRUE
+
+             NOT AT END
+                   IF sw-f-IdxFile-rec-status-active
+                      ADD ws-cte-01 TO ws-bs-staff-cap-cnt
+                      MOVE f-IdxFile-rec-cod-cat-employee
+                        TO ws-bs-employee-cod-cat (ws-bs-staff-cap-cnt)
+                      MOVE f-IdxFile-rec-salary-employee
+                        TO ws-bs-employee-salary  (ws-bs-staff-cap-cnt)
+                   END-IF
+           END-READ.
+       080000-end-read-idx-dat.
+           EXIT.
+
        100000-begin-enter-dat-emp.
        	   ADD ws-cte-01                TO ws-bs-staff-cap-cnt
 
@@ -80,23 +651,42 @@
            DISPLAY '| Employee''s salary amount   : ' WITH NO ADVANCING
            ACCEPT ws-bs-employee-salary  (idx-bs-staff)
            DISPLAY '+===+===+===+===+===+===+===+===+===+===+====+'
-           
-           DISPLAY ' Continue capturing more data records? (Y/N) : '
-                   WITH NO ADVANCING
-           ACCEPT ws-capture-response.
+
+           IF idx-bs-staff EQUAL ws-bs-staff-max-lim
+              DISPLAY SPACE
+              DISPLAY '*** WARNING: employee table is full at ['
+                      ws-bs-staff-max-lim
+                      '] records. No further employees can be '
+                      'captured this run. ***'
+              SET sw-capt-resp-N TO TRUE
+           ELSE
+              DISPLAY ' Continue capturing more data records? (Y/N) : '
+                      WITH NO ADVANCING
+              ACCEPT ws-capture-response
+           END-IF.
        100000-end-enter-dat-emp.
            EXIT.
 
        200000-begin-calc-stat-emp.
            IF ws-tbl-emp-cat-cod          (idx-tbl-emp-category) EQUAL
               ZEROES
+                 PERFORM 225000-begin-check-policy-band
+                    THRU 225000-end-check-policy-band
                  PERFORM 210000-begin-assgn-fr-vls
                     THRU 210000-end-assgn-fr-vls
-           ELSE 
+           ELSE
               IF ws-tbl-emp-cat-cod       (idx-tbl-emp-category) EQUAL
                  ws-bs-employee-cod-cat   (idx-bs-staff)
-                  PERFORM 220000-begin-accum-vls
-                     THRU 220000-end-accum-vls.
+                  PERFORM 225000-begin-check-policy-band
+                     THRU 225000-end-check-policy-band
+                  IF ws-tbl-emp-cat-cnt   (idx-tbl-emp-category) EQUAL
+                     ZEROES
+                      PERFORM 215000-begin-init-preloaded-vls
+                         THRU 215000-end-init-preloaded-vls
+                  ELSE
+                      PERFORM 220000-begin-accum-vls
+                         THRU 220000-end-accum-vls
+                  END-IF.
        200000-end-calc-stat-emp.
            EXIT.
 
@@ -113,11 +703,52 @@
                 ws-tbl-emp-cat-max        (idx-tbl-emp-category)
                 ws-tbl-emp-cat-min        (idx-tbl-emp-category)
                 ws-tbl-emp-cat-avg        (idx-tbl-emp-category)
-              
+
+           COMPUTE ws-tbl-emp-cat-sumsq   (idx-tbl-emp-category) =
+                   ws-bs-employee-salary  (idx-bs-staff)
+                 * ws-bs-employee-salary  (idx-bs-staff)
+
            SET idx-tbl-emp-category     TO ws-tbl-emp-cat-max-lim.
         210000-end-assgn-fr-vls.
            EXIT.
-           
+
+        215000-begin-init-preloaded-vls.
+           MOVE ws-cte-01
+             TO ws-tbl-emp-cat-cnt        (idx-tbl-emp-category)
+
+           MOVE ws-bs-employee-salary     (idx-bs-staff)
+             TO ws-tbl-emp-cat-addt       (idx-tbl-emp-category)
+                ws-tbl-emp-cat-max        (idx-tbl-emp-category)
+                ws-tbl-emp-cat-min        (idx-tbl-emp-category)
+                ws-tbl-emp-cat-avg        (idx-tbl-emp-category)
+
+           COMPUTE ws-tbl-emp-cat-sumsq   (idx-tbl-emp-category) =
+                   ws-bs-employee-salary  (idx-bs-staff)
+                 * ws-bs-employee-salary  (idx-bs-staff)
+
+           SET idx-tbl-emp-category     TO ws-tbl-emp-cat-max-lim.
+        215000-end-init-preloaded-vls.
+           EXIT.
+
+        225000-begin-check-policy-band.
+           IF sw-tbl-emp-cat-pol-defined-Y (idx-tbl-emp-category)
+              IF ws-bs-employee-salary     (idx-bs-staff) LESS
+                 ws-tbl-emp-cat-pol-min    (idx-tbl-emp-category)
+              OR ws-bs-employee-salary     (idx-bs-staff) GREATER
+                 ws-tbl-emp-cat-pol-max    (idx-tbl-emp-category)
+                  ADD ws-cte-01
+                   TO ws-tbl-emp-cat-pol-flag-cnt
+                                           (idx-tbl-emp-category)
+                  DISPLAY SPACE
+                  DISPLAY '*** WARNING: employee salary is outside the '
+                          'approved policy band for category ['
+                          ws-bs-employee-cod-cat (idx-bs-staff)
+                          ']. ***'
+              END-IF
+           END-IF.
+        225000-end-check-policy-band.
+           EXIT.
+
         220000-begin-accum-vls.
            ADD ws-cte-01
             TO ws-tbl-emp-cat-cnt         (idx-tbl-emp-category)
@@ -134,18 +765,246 @@
               ws-bs-employee-salary       (idx-bs-staff)
                MOVE ws-bs-employee-salary (idx-bs-staff)
                  TO ws-tbl-emp-cat-min    (idx-tbl-emp-category).
-            
+
+           COMPUTE ws-tbl-emp-cat-sumsq   (idx-tbl-emp-category) =
+                   ws-tbl-emp-cat-sumsq   (idx-tbl-emp-category)
+                 + (ws-bs-employee-salary (idx-bs-staff)
+                 *  ws-bs-employee-salary (idx-bs-staff))
+
            SET idx-tbl-emp-category     TO ws-tbl-emp-cat-max-lim.
         220000-end-accum-vls.
            EXIT.
 
+        250000-begin-calc-median-emp.
+           MOVE ZEROES TO ws-median-cnt
+
+           PERFORM 260000-begin-collect-median-vls
+              THRU 260000-end-collect-median-vls
+           VARYING idx-bs-staff
+              FROM ws-cte-01            BY ws-cte-01
+             UNTIL idx-bs-staff         GREATER ws-bs-staff-cap-cnt
+                OR idx-bs-staff         GREATER ws-bs-staff-max-lim
+
+           IF ws-median-cnt GREATER THAN ZEROES
+               PERFORM 270000-begin-sort-median-vls
+                  THRU 270000-end-sort-median-vls
+
+               PERFORM 280000-begin-pick-median-vl
+                  THRU 280000-end-pick-median-vl
+           ELSE
+               MOVE ZEROES TO ws-tbl-emp-cat-med (idx-tbl-emp-category)
+           END-IF.
+        250000-end-calc-median-emp.
+           EXIT.
+
+        260000-begin-collect-median-vls.
+           IF ws-bs-employee-cod-cat      (idx-bs-staff) EQUAL
+              ws-tbl-emp-cat-cod          (idx-tbl-emp-category)
+               ADD ws-cte-01 TO ws-median-cnt
+               MOVE ws-bs-employee-salary (idx-bs-staff)
+                 TO ws-median-value       (ws-median-cnt)
+           END-IF.
+        260000-end-collect-median-vls.
+           EXIT.
+
+        270000-begin-sort-median-vls.
+           PERFORM 271000-begin-sort-outer-loop
+              THRU 271000-end-sort-outer-loop
+           VARYING idx-median
+              FROM ws-cte-01            BY ws-cte-01
+             UNTIL idx-median            GREATER OR EQUAL ws-median-cnt.
+        270000-end-sort-median-vls.
+           EXIT.
+
+        271000-begin-sort-outer-loop.
+           PERFORM 272000-begin-sort-inner-loop
+              THRU 272000-end-sort-inner-loop
+           VARYING idx-median2
+              FROM ws-cte-01            BY ws-cte-01
+             UNTIL idx-median2           GREATER OR EQUAL ws-median-cnt.
+        271000-end-sort-outer-loop.
+           EXIT.
+
+        272000-begin-sort-inner-loop.
+           IF ws-median-value (idx-median2)     GREATER
+              ws-median-value (idx-median2 + 1)
+               MOVE ws-median-value (idx-median2)
+                 TO ws-median-swap
+               MOVE ws-median-value (idx-median2 + 1)
+                 TO ws-median-value (idx-median2)
+               MOVE ws-median-swap
+                 TO ws-median-value (idx-median2 + 1)
+           END-IF.
+        272000-end-sort-inner-loop.
+           EXIT.
+
+        280000-begin-pick-median-vl.
+           DIVIDE ws-median-cnt BY ws-cte-02 GIVING ws-median-half
+                                          REMAINDER ws-median-rem
+
+           IF ws-median-rem EQUAL ZEROES
+              COMPUTE ws-median-idx-hi = ws-median-half + ws-cte-01
+              COMPUTE ws-tbl-emp-cat-med (idx-tbl-emp-category)
+                 ROUNDED =
+                      (ws-median-value (ws-median-half)
+                     + ws-median-value (ws-median-idx-hi))
+                     / ws-cte-02
+           ELSE
+              COMPUTE ws-median-idx-lo = ws-median-half + ws-cte-01
+              MOVE ws-median-value (ws-median-idx-lo)
+                TO ws-tbl-emp-cat-med (idx-tbl-emp-category)
+           END-IF.
+        280000-end-pick-median-vl.
+           EXIT.
+
+       290000-begin-open-rpt-dat.
+           DISPLAY SPACE
+           DISPLAY 'Report file name for the category statistics '
+                   'report : ' WITH NO ADVANCING
+           ACCEPT ws-name-RptFile
+
+           OPEN EXTEND RptFile
+           DISPLAY 'Opening. Status Code: [' fs-RptFile '].'
+
+           IF fs-RptFile EQUAL ZEROES OR fs-RptFile EQUAL '05'
+              SET sw-rpt-file-open-Y TO TRUE
+              MOVE ws-cte-01 TO ws-rpt-printed-pages
+              MOVE ZEROES    TO ws-rpt-cats-this-page
+              PERFORM 291000-begin-print-rpt-headlines
+                 THRU 291000-end-print-rpt-headlines
+           END-IF.
+       290000-end-open-rpt-dat.
+           EXIT.
+
+       291000-begin-print-rpt-headlines.
+           MOVE ws-rpt-printed-pages TO ws-rpt-p-sec-l-pages-rep
+
+           MOVE ws-rpt-page-heading-first-line  TO f-RptFile-rec
+           PERFORM 291100-begin-writ-rpt-rec
+              THRU 291100-end-writ-rpt-rec
+
+           MOVE ws-rpt-page-heading-second-line TO f-RptFile-rec
+           PERFORM 291100-begin-writ-rpt-rec
+              THRU 291100-end-writ-rpt-rec
+
+           MOVE SPACES                          TO f-RptFile-rec
+           PERFORM 291100-begin-writ-rpt-rec
+              THRU 291100-end-writ-rpt-rec
+
+           MOVE ws-rpt-page-heading-third-line  TO f-RptFile-rec
+           PERFORM 291100-begin-writ-rpt-rec
+              THRU 291100-end-writ-rpt-rec
+
+           MOVE ws-rpt-page-heading-fourth-underlines
+             TO f-RptFile-rec
+           PERFORM 291100-begin-writ-rpt-rec
+              THRU 291100-end-writ-rpt-rec.
+       291000-end-print-rpt-headlines.
+           EXIT.
+
+       291100-begin-writ-rpt-rec.
+           WRITE f-RptFile-rec
+                 AT END-OF-PAGE
+                    PERFORM 291110-begin-advance-rpt-page
+                       THRU 291110-end-advance-rpt-page
+           END-WRITE.
+       291100-end-writ-rpt-rec.
+           EXIT.
+
+       291110-begin-advance-rpt-page.
+           ADD ws-cte-01 TO ws-rpt-printed-pages
+           MOVE ws-rpt-cats-this-page TO ws-rpt-page-foot-cats-rep
+           MOVE ws-rpt-page-footing   TO f-RptFile-rec
+           WRITE f-RptFile-rec
+
+           MOVE SPACES                TO f-RptFile-rec
+           WRITE f-RptFile-rec        AFTER ADVANCING PAGE
+
+           MOVE ZEROES TO ws-rpt-cats-this-page
+           PERFORM 291000-begin-print-rpt-headlines
+              THRU 291000-end-print-rpt-headlines.
+       291110-end-advance-rpt-page.
+           EXIT.
+
+       295000-begin-writ-rpt-detail.
+           IF sw-rpt-file-open-Y
+               MOVE ws-tbl-emp-cat-cod  (idx-tbl-emp-category)
+                 TO ws-rpt-det-code
+               MOVE ws-tbl-emp-cat-name (idx-tbl-emp-category)
+                 TO ws-rpt-det-name
+               MOVE ws-tbl-emp-cat-cnt  (idx-tbl-emp-category)
+                 TO ws-rpt-det-count
+               MOVE ws-tbl-emp-cat-avg  (idx-tbl-emp-category)
+                 TO ws-rpt-det-avg
+               MOVE ws-tbl-emp-cat-med  (idx-tbl-emp-category)
+                 TO ws-rpt-det-median
+               MOVE ws-tbl-emp-cat-std  (idx-tbl-emp-category)
+                 TO ws-rpt-det-stddev
+
+               IF sw-tbl-emp-cat-pol-defined-Y (idx-tbl-emp-category)
+                   MOVE ws-tbl-emp-cat-pol-min (idx-tbl-emp-category)
+                     TO ws-rpt-det-polmin
+                   MOVE ws-tbl-emp-cat-pol-max (idx-tbl-emp-category)
+                     TO ws-rpt-det-polmax
+                   MOVE ws-tbl-emp-cat-pol-flag-cnt
+                                                (idx-tbl-emp-category)
+                     TO ws-rpt-det-flags
+               ELSE
+                   MOVE ZEROES TO ws-rpt-det-polmin
+                                  ws-rpt-det-polmax
+                                  ws-rpt-det-flags
+               END-IF
+
+               MOVE ws-rpt-detail-line TO f-RptFile-rec
+               PERFORM 291100-begin-writ-rpt-rec
+                  THRU 291100-end-writ-rpt-rec
+
+               ADD ws-cte-01 TO ws-rpt-cats-this-page
+           END-IF.
+       295000-end-writ-rpt-detail.
+           EXIT.
+
+       301000-begin-close-rpt-dat.
+           IF sw-rpt-file-open-Y
+              MOVE ws-rpt-cats-this-page TO ws-rpt-page-foot-cats-rep
+              MOVE ws-rpt-page-footing   TO f-RptFile-rec
+              WRITE f-RptFile-rec
+
+              CLOSE RptFile
+              DISPLAY 'Closing. Status Code: [' fs-RptFile '].'
+           END-IF.
+       301000-end-close-rpt-dat.
+           EXIT.
+
        300000-begin-see-stat-emp.
            SUBTRACT ws-tbl-emp-cat-min    (idx-tbl-emp-category)
                FROM ws-tbl-emp-cat-max    (idx-tbl-emp-category)
              GIVING ws-tbl-emp-cat-rng    (idx-tbl-emp-category)
        
-           DIVIDE   ws-tbl-emp-cat-cnt    (idx-tbl-emp-category)
-             INTO   ws-tbl-emp-cat-avg    (idx-tbl-emp-category)
+           IF ws-tbl-emp-cat-cnt          (idx-tbl-emp-category)
+              GREATER THAN ZEROES
+               DIVIDE   ws-tbl-emp-cat-cnt    (idx-tbl-emp-category)
+                 INTO   ws-tbl-emp-cat-avg    (idx-tbl-emp-category)
+
+               COMPUTE ws-tbl-emp-cat-var     (idx-tbl-emp-category) =
+                      (ws-tbl-emp-cat-sumsq   (idx-tbl-emp-category)
+                     / ws-tbl-emp-cat-cnt     (idx-tbl-emp-category))
+                     - (ws-tbl-emp-cat-avg    (idx-tbl-emp-category)
+                     *  ws-tbl-emp-cat-avg    (idx-tbl-emp-category))
+
+               IF ws-tbl-emp-cat-var      (idx-tbl-emp-category) LESS
+                  ZEROES
+                   MOVE ZEROES TO ws-tbl-emp-cat-var
+                                             (idx-tbl-emp-category)
+               END-IF
+           ELSE
+               MOVE ZEROES TO ws-tbl-emp-cat-avg (idx-tbl-emp-category)
+                               ws-tbl-emp-cat-var (idx-tbl-emp-category)
+           END-IF
+
+           COMPUTE ws-tbl-emp-cat-std     (idx-tbl-emp-category) =
+                   FUNCTION SQRT
+                   (ws-tbl-emp-cat-var    (idx-tbl-emp-category))
 
            DISPLAY SPACE
            DISPLAY '+---+----+---+----+---+----+---+----+---+----+'
@@ -190,11 +1049,38 @@
            DISPLAY '| Average :      [',
                     ws-ed-fld-tbl-emp-cat-edit
                    '].'
+
+              MOVE  ws-tbl-emp-cat-med    (idx-tbl-emp-category)
+                TO  ws-ed-fld-tbl-emp-cat-edit
+           DISPLAY '| Median  :      [',
+                    ws-ed-fld-tbl-emp-cat-edit
+                   '].'
+
+              MOVE  ws-tbl-emp-cat-std    (idx-tbl-emp-category)
+                TO  ws-ed-fld-tbl-emp-cat-edit
+           DISPLAY '| Std Dev :      [',
+                    ws-ed-fld-tbl-emp-cat-edit
+                   '].'
+
+           IF sw-tbl-emp-cat-pol-defined-Y (idx-tbl-emp-category)
+              DISPLAY '| Policy  :  [',
+                       ws-tbl-emp-cat-pol-min (idx-tbl-emp-category)
+                      '] - [',
+                       ws-tbl-emp-cat-pol-max (idx-tbl-emp-category)
+                      '].'
+              DISPLAY '| Flags   :  [',
+                       ws-tbl-emp-cat-pol-flag-cnt
+                                              (idx-tbl-emp-category)
+                      '].'
+           END-IF
            DISPLAY '+---+----+---+----+---+----+---+----+---+----+'
 
            DISPLAY "Press the ENTER key to continue..."
               WITH NO ADVANCING
-           ACCEPT OMITTED.
+           ACCEPT OMITTED
+
+           PERFORM 295000-begin-writ-rpt-detail
+              THRU 295000-end-writ-rpt-detail.
        300000-end-see-stat-emp.
            EXIT.
 
