@@ -15,28 +15,53 @@
                             WITH DUPLICATES
                   FILE STATUS  IS fs-IdxFile.
 
+           SELECT OPTIONAL LoadFile ASSIGN TO ws-name-LoadFile
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS fs-LoadFile.
+
        DATA DIVISION.
        FILE SECTION.
        FD  IdxFile.
 
        01  f-IdxFile-rec.
            03  f-IdxFile-rec-code-employee   PIC 9(06)     VALUE ZEROES.
-           03  f-IdxFile-rec-salary-employee PIC S9(06)V9(02) 
+           03  f-IdxFile-rec-salary-employee PIC S9(06)V9(02)
+                                             SIGN IS LEADING
+                                             SEPARATE CHARACTER
+                                                           VALUE ZEROES.
+
+       FD  LoadFile
+           RECORD CONTAINS 15 CHARACTERS.
+
+       01  load-rec.
+           03  load-rec-code-employee        PIC 9(06)     VALUE ZEROES.
+           03  load-rec-salary-employee      PIC S9(06)V9(02)
                                              SIGN IS LEADING
                                              SEPARATE CHARACTER
                                                            VALUE ZEROES.
 
        WORKING-STORAGE SECTION.
        77  fs-IdxFile                        PIC X(02)     VALUE SPACES.
+       77  fs-LoadFile                       PIC X(02)     VALUE SPACES.
 
        77  ws-continue-response              PIC A(01)     VALUE SPACE.
            88  sw-continue-response-N        VALUES ARE 'N' 'n'.
 
+       77  ws-load-response                  PIC A(01)     VALUE SPACE.
+           88  sw-load-response-Y            VALUES ARE 'Y' 'y'.
+
        77  ws-IdxFile-EOF                    PIC A(01)     VALUE SPACE.
            88  sw-IdxFile-EOF-N                            VALUE 'N'.
            88  sw-IdxFile-EOF-Y                            VALUE 'Y'.
 
+       77  ws-LoadFile-EOF                   PIC A(01)     VALUE SPACE.
+           88  sw-LoadFile-EOF-Y                           VALUE 'Y'.
+
        77  ws-name-IdxFile                   PIC X(12)     VALUE SPACES.
+       77  ws-name-LoadFile                  PIC X(12)     VALUE SPACES.
+
+       77  ws-loaded-records                 PIC 9(06)     VALUE ZEROES.
+       77  ws-load-errors                    PIC 9(06)     VALUE ZEROES.
 
        01  ws-f-IdxFile-rec.
            03  ws-f-IdxFile-rec-code-employee              PIC 9(06)
@@ -56,6 +81,15 @@
            DISPLAY "+ File   Name: [" ws-name-IdxFile "]."
            DISPLAY "+ Status Code: [" fs-IdxFile "]."
            DISPLAY SPACE.
+
+       Load-Handler SECTION.
+           USE AFTER ERROR PROCEDURE ON LoadFile.
+       Load-Status-Check.
+           DISPLAY SPACE
+           DISPLAY "File status information."
+           DISPLAY "+ File   Name: [" ws-name-LoadFile "]."
+           DISPLAY "+ Status Code: [" fs-LoadFile "]."
+           DISPLAY SPACE.
        END DECLARATIVES.
 
        MAIN-PARAGRAPH.
@@ -63,6 +97,14 @@
            DISPLAY "Enter the file name: " WITH NO ADVANCING
            ACCEPT ws-name-IdxFile
 
+           DISPLAY "Run in bulk-load mode? (y/n): " WITH NO ADVANCING
+           ACCEPT ws-load-response
+
+           IF sw-load-response-Y
+              PERFORM Bulk-Load-Records
+              STOP RUN
+           END-IF
+
            OPEN EXTEND IdxFile
            DISPLAY "Opening. Status Code: [" fs-IdxFile "]."
 
@@ -187,4 +229,61 @@
 
            STOP RUN.
 
+       Bulk-Load-Records.
+           DISPLAY "Enter the bulk-load input file name: "
+                   WITH NO ADVANCING
+           ACCEPT ws-name-LoadFile
+
+           OPEN INPUT LoadFile
+           DISPLAY "Opening. Status Code: [" fs-LoadFile "]."
+
+           OPEN I-O IdxFile
+           DISPLAY "Opening. Status Code: [" fs-IdxFile "]."
+
+           IF fs-IdxFile IS EQUAL TO 35
+              OPEN OUTPUT IdxFile
+              CLOSE IdxFile
+              OPEN I-O IdxFile
+              DISPLAY "Creating. Status Code: [" fs-IdxFile "]."
+           END-IF
+
+           MOVE ZEROES TO ws-loaded-records
+                          ws-load-errors
+
+           PERFORM UNTIL sw-LoadFile-EOF-Y
+                      OR fs-LoadFile IS NOT EQUAL TO ZEROES
+
+                   READ LoadFile INTO ws-f-IdxFile-rec
+                        AT END
+                           SET sw-LoadFile-EOF-Y  TO TRUE
+
+                    NOT AT END
+                           MOVE ws-f-IdxFile-rec-code-employee   TO
+                                f-IdxFile-rec-code-employee
+                           MOVE ws-f-IdxFile-rec-salary-employee TO
+                                f-IdxFile-rec-salary-employee
+
+                           WRITE f-IdxFile-rec
+                                 INVALID KEY
+                                   ADD 1 TO ws-load-errors
+                                   DISPLAY "Skipped. Employee code ["
+                                      f-IdxFile-rec-code-employee
+                                      "] already on file."
+                                 NOT INVALID KEY
+                                         ADD 1 TO ws-loaded-records
+                           END-WRITE
+                   END-READ
+           END-PERFORM
+
+           CLOSE LoadFile
+           DISPLAY "Closing. Status Code: [" fs-LoadFile "]."
+
+           CLOSE IdxFile
+           DISPLAY "Closing. Status Code: [" fs-IdxFile "]."
+
+           DISPLAY SPACE
+           DISPLAY "Bulk load complete."
+           DISPLAY "Records loaded : [" ws-loaded-records "]."
+           DISPLAY "Records skipped: [" ws-load-errors "].".
+
        END PROGRAM IdxSeq.
