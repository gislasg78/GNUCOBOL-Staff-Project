@@ -14,32 +14,71 @@
                   RELATIVE KEY IS ws-key-RrnFile
                   FILE STATUS  IS fs-RrnFile.
 
+           SELECT OPTIONAL ExtractFile ASSIGN TO ws-name-ExtractFile
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS fs-ExtractFile.
+
+           SELECT sort-work-file ASSIGN TO DISK.
+
        DATA DIVISION.
        FILE SECTION.
        FD  RrnFile
            DATA RECORD IS RrnFile-rec
-           RECORD CONTAINS 15 CHARACTERS.
+           RECORD CONTAINS 22 CHARACTERS.
 
        01  RrnFile-rec.
            03  RrnFile-rec-code-employee   PIC 9(06)       VALUE ZEROES.
-           03  RrnFile-rec-salary-employee PIC S9(06)V9(02) 
+           03  RrnFile-rec-salary-employee PIC S9(06)V9(02)
+                                           SIGN IS LEADING
+                                           SEPARATE CHARACTER
+                                                           VALUE ZEROES.
+           03  RrnFile-rec-status          PIC X(01)       VALUE "A".
+               88  RrnFile-rec-active                      VALUE "A".
+               88  RrnFile-rec-free                        VALUE "D".
+           03  RrnFile-rec-next-free       PIC 9(06)       VALUE ZEROES.
+
+       FD  ExtractFile
+           DATA RECORD IS extract-rec
+           RECORD CONTAINS 15 CHARACTERS.
+
+       01  extract-rec.
+           03  extract-rec-code-employee   PIC 9(06)       VALUE ZEROES.
+           03  extract-rec-salary-employee PIC S9(06)V9(02)
                                            SIGN IS LEADING
                                            SEPARATE CHARACTER
                                                            VALUE ZEROES.
 
+       SD  sort-work-file.
+       01  sort-work-rec.
+           03  sort-work-rec-code-employee   PIC 9(06)     VALUE ZEROES.
+           03  sort-work-rec-salary-employee PIC S9(06)V9(02)
+                                             SIGN IS LEADING
+                                             SEPARATE CHARACTER
+                                                           VALUE ZEROES.
+
        WORKING-STORAGE SECTION.
        77  fs-RrnFile                     PIC 9(02)        VALUE ZEROES.
+       77  fs-ExtractFile                 PIC 9(02)        VALUE ZEROES.
 
        77  ws-continue-response           PIC A(01)        VALUE SPACE.
            88  sw-continue-response-N     VALUES ARE 'N' 'n'.
 
+       77  ws-extract-response            PIC A(01)        VALUE SPACE.
+           88  sw-extract-response-Y      VALUES ARE 'Y' 'y'.
+
        77  ws-key-RrnFile                 PIC 9(06)        VALUE ZEROES.
        77  ws-name-RrnFile                PIC X(12)        VALUE SPACES.
+       77  ws-name-ExtractFile            PIC X(12)        VALUE SPACES.
 
        77  ws-RrnFile-EOF                 PIC A(01)        VALUE SPACE.
            88  sw-RrnFile-EOF-N                            VALUE 'N'.
            88  sw-RrnFile-EOF-Y                            VALUE 'Y'.
 
+       77  ws-sort-EOF                    PIC A(01)        VALUE SPACE.
+           88  sw-sort-EOF-Y                                VALUE 'Y'.
+
+       77  ws-extracted-records           PIC 9(06)        VALUE ZEROES.
+
        01  ws-RrnFile-rec.
            03  ws-RrnFile-rec-code-employee                PIC 9(06)
                                                            VALUE ZEROES.
@@ -47,6 +86,12 @@
                                                       SIGN IS LEADING
                                                   SEPARATE CHARACTER
                                                      VALUE ZEROES.
+           03  ws-RrnFile-rec-status                       PIC X(01)
+                                                            VALUE "A".
+               88  ws-RrnFile-rec-active                   VALUE "A".
+               88  ws-RrnFile-rec-free                     VALUE "D".
+           03  ws-RrnFile-rec-next-free                    PIC 9(06)
+                                                           VALUE ZEROES.
 
        PROCEDURE DIVISION.
        DECLARATIVES.
@@ -66,6 +111,14 @@
            DISPLAY "Enter the file name: " WITH NO ADVANCING
            ACCEPT ws-name-RrnFile
 
+           DISPLAY "Run in extract mode? (y/n): " WITH NO ADVANCING
+           ACCEPT ws-extract-response
+
+           IF sw-extract-response-Y
+              PERFORM Extract-Active-Records
+              STOP RUN
+           END-IF
+
            OPEN EXTEND RrnFile
            DISPLAY "Opening. Status Code: [" fs-RrnFile "]."
 
@@ -180,4 +233,67 @@
 
            STOP RUN.
 
+       Extract-Active-Records.
+           DISPLAY "Enter the flat output file name: " WITH NO ADVANCING
+           ACCEPT ws-name-ExtractFile
+
+           OPEN INPUT RrnFile
+           DISPLAY "Opening. Status Code: [" fs-RrnFile "]."
+
+           OPEN OUTPUT ExtractFile
+           DISPLAY "Opening. Status Code: [" fs-ExtractFile "]."
+
+           MOVE ZEROES TO ws-extracted-records
+
+           SORT sort-work-file
+                ASCENDING KEY sort-work-rec-code-employee
+                INPUT PROCEDURE  Extract-Input-Procedure
+                OUTPUT PROCEDURE Extract-Output-Procedure
+
+           CLOSE RrnFile
+           DISPLAY "Closing. Status Code: [" fs-RrnFile "]."
+
+           CLOSE ExtractFile
+           DISPLAY "Closing. Status Code: [" fs-ExtractFile "]."
+
+           DISPLAY SPACE
+           DISPLAY "Extract complete."
+           DISPLAY "Records written: [" ws-extracted-records "].".
+
+       Extract-Input-Procedure.
+           PERFORM UNTIL sw-RrnFile-EOF-Y
+                      OR fs-RrnFile IS NOT EQUAL TO ZEROES
+
+                   READ RrnFile NEXT RECORD    INTO ws-RrnFile-rec
+                        AT END
+                           SET sw-RrnFile-EOF-Y  TO TRUE
+
+                    NOT AT END
+                           IF ws-key-RrnFile IS NOT EQUAL TO 1
+                          AND ws-RrnFile-rec-active
+                              MOVE ws-RrnFile-rec-code-employee   TO
+                                   sort-work-rec-code-employee
+                              MOVE ws-RrnFile-rec-salary-employee TO
+                                   sort-work-rec-salary-employee
+                              RELEASE sort-work-rec
+                           END-IF
+                   END-READ
+           END-PERFORM.
+
+       Extract-Output-Procedure.
+           PERFORM UNTIL sw-sort-EOF-Y
+                   RETURN sort-work-file
+                          AT END
+                             SET sw-sort-EOF-Y TO TRUE
+
+                      NOT AT END
+                             MOVE sort-work-rec-code-employee     TO
+                                  extract-rec-code-employee
+                             MOVE sort-work-rec-salary-employee   TO
+                                  extract-rec-salary-employee
+                             WRITE extract-rec
+                             ADD 1 TO ws-extracted-records
+                   END-RETURN
+           END-PERFORM.
+
        END PROGRAM RrnFileSeq.
