@@ -1,14 +1,45 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Searcher.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL IdxFile ASSIGN TO DISK ws-IdxFile-name
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS f-IdxFile-rec-cod-employee
+                  FILE STATUS  IS fs-IdxFile.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  IdxFile
+           RECORD CONTAINS 68 CHARACTERS
+           RECORDING  MODE IS FIXED.
+
+       01  f-IdxFile-rec.
+           03  f-IdxFile-rec-cod-employee       PIC 9(06)  VALUE ZEROES.
+           03  f-IdxFile-rec-salary-employee    PIC S9(06)V9(02)
+                                                    SIGN  IS LEADING
+                                                    SEPARATE CHARACTER
+                                                           VALUE ZEROES.
+           03  f-IdxFile-rec-name-employee       PIC X(20) VALUE SPACES.
+           03  f-IdxFile-rec-hire-date-employee  PIC 9(08) VALUE ZEROES.
+           03  f-IdxFile-rec-status-employee      PIC X(01)
+                                                           VALUE "A".
+           03  f-IdxFile-rec-reason-employee      PIC X(20)
+                                                           VALUE SPACES.
+           03  f-IdxFile-rec-cod-cat-employee    PIC 9(04) VALUE ZEROES.
+
        WORKING-STORAGE SECTION.
        78  cte-35                                         VALUE 35.
+       78  cte-9999                                       VALUE 9999.
        77  ws-cte-02                            PIC 9(01) VALUE 2.
        77  ws-cte-01                            PIC 9(01) VALUE 1.
+       77  ws-IdxFile-name                      PIC X(12) VALUE SPACES.
+       77  fs-IdxFile                           PIC X(02) VALUE SPACES.
 
        01  ws-environmental-variables.
-           03  ws-chosen-option                 PIC 9(01) VALUE ZERO.
+           03  ws-chosen-option                 PIC 9(02) VALUE ZERO.
                88  sw-ch-opt-binsrch                      VALUE 1.
                88  sw-ch-opt-seqsrch                      VALUE 2.
                88  sw-ch-opt-dirloc                       VALUE 3.
@@ -18,12 +49,34 @@
                88  sw-ch-opt-selectionsort                VALUE 7.
                88  sw-ch-opt-viewallitems                 VALUE 8.
                88  sw-ch-opt-exitprog                     VALUE 9.
+               88  sw-ch-opt-empsalarysrch                VALUE 10.
            03  ws-ft-data-fruit-info.
                05  ws-ft-data-fruit-code     PIC 9(02)    VALUE ZEROES.
                05  ws-idx-ft-data-fruit      USAGE IS INDEX.
            03  ws-ft-data-fruit-aux.
                05  ws-ft-data-fruit-num-aux  PIC 9(02)    VALUE ZEROES.
                05  ws-ft-data-fruit-name-aux PIC A(13)    VALUE SPACES.
+           03  ws-emp-salary-search-controls.
+               05  ws-emp-search-salary      PIC S9(06)V9(02)
+                                                 SIGN  IS LEADING
+                                                 SEPARATE CHARACTER
+                                                        VALUE ZEROES.
+               05  ws-emp-salary-tbl-cap-cnt PIC S9(10)   VALUE ZEROES.
+               05  ws-IdxFile-EOF-sw         PIC A(01)    VALUE SPACE.
+                   88  sw-IdxFile-EOF-Y                    VALUE 'Y'.
+           03  ws-emp-salary-table-aux.
+               05  ws-ft-emp-salary-aux      PIC S9(06)V9(02)
+                                                 SIGN  IS LEADING
+                                                 SEPARATE CHARACTER
+                                                        VALUE ZEROES.
+               05  ws-ft-emp-cod-aux         PIC 9(06)    VALUE ZEROES.
+               05  ws-ft-emp-name-aux        PIC X(20)    VALUE SPACES.
+           03  ws-search-timing.
+               05  ws-search-timer-start     PIC X(21)    VALUE SPACES.
+               05  ws-search-timer-end       PIC X(21)    VALUE SPACES.
+               05  ws-search-start-total     PIC S9(08)   VALUE ZEROES.
+               05  ws-search-end-total       PIC S9(08)   VALUE ZEROES.
+               05  ws-search-elapsed-hndrd   PIC S9(08)   VALUE ZEROES.
            03  ws-random-number-generator-vars.
                05  ws-amount-rnd-numbers     USAGE COMP-1 VALUE ZEROES.
                05  ws-idx-rnd-numbers        USAGE IS INDEX.
@@ -147,6 +200,18 @@
                05  ws-ft-data-fruit-num           PIC 9(02).
                05  ws-ft-data-fruit-name          PIC A(13).
 
+       01  ws-emp-salary-table      OCCURS 0001 TO 9999 TIMES
+                                    DEPENDING ON
+                                       ws-emp-salary-tbl-cap-cnt
+                                    ASCENDING KEY ws-ft-emp-salary
+                                    INDEXED    BY idx-ft-emp-salary.
+           03  ws-ft-emp-salary               PIC S9(06)V9(02)
+                                                  SIGN  IS LEADING
+                                                  SEPARATE CHARACTER
+                                                         VALUE ZEROES.
+           03  ws-ft-emp-cod                   PIC 9(06) VALUE ZEROES.
+           03  ws-ft-emp-name                  PIC X(20) VALUE SPACES.
+
        PROCEDURE DIVISION.
            DISPLAY SPACE
            DISPLAY "Tracking items in a table."
@@ -181,6 +246,8 @@
            DISPLAY "| [7]. Selection sort.    |"
            DISPLAY "| [8]. View all items.    |"
            DISPLAY "| [9]. Exit this program. |"
+           DISPLAY "| [10]. Employee salary   |"
+           DISPLAY "|       search (bin/seq). |"
            DISPLAY "+---+----+---+----+---+---+"
            DISPLAY "Enter your choice: " WITH NO ADVANCING
            ACCEPT ws-chosen-option
@@ -257,6 +324,10 @@
                WHEN sw-ch-opt-exitprog
                     DISPLAY "Leaving this program..."
 
+               WHEN sw-ch-opt-empsalarysrch
+                    PERFORM 128000-begin-employee-salary-search
+                       THRU 128000-end-employee-salary-search
+
                WHEN OTHER
                     DISPLAY "Incorrect option. Please correct your "
                             "choice..."
@@ -509,4 +580,231 @@
           127000-end-selectionsort.
             EXIT.
 
+         128000-begin-employee-salary-search.
+           DISPLAY SPACE
+           DISPLAY "Employee Salary Search (Binary vs Sequential)."
+
+           PERFORM 128100-start-load-employee-salary-table
+              THRU 128100-finish-load-employee-salary-table
+
+           IF ws-emp-salary-tbl-cap-cnt IS GREATER THAN ZERO
+              PERFORM 128200-start-sort-employee-salary-table
+                 THRU 128200-finish-sort-employee-salary-table
+
+              PERFORM 128300-start-request-salary-to-search
+                 THRU 128300-finish-request-salary-to-search
+
+              PERFORM 128400-start-binary-search-employee-salary
+                 THRU 128400-finish-binary-search-employee-salary
+
+              PERFORM 128500-start-sequential-search-employee-sal
+                 THRU 128500-finish-sequential-search-employee-sal
+           ELSE
+              DISPLAY "No employee records were found to search."
+           END-IF.
+         128000-end-employee-salary-search.
+           EXIT.
+
+          128100-start-load-employee-salary-table.
+            MOVE ZEROES TO ws-emp-salary-tbl-cap-cnt
+            MOVE SPACE  TO ws-IdxFile-EOF-sw
+
+            OPEN INPUT IdxFile
+            DISPLAY "Opening. Status Code: [" fs-IdxFile "]."
+
+            IF fs-IdxFile EQUAL ZEROES OR fs-IdxFile EQUAL '05'
+               PERFORM 128110-start-read-next-employee-record
+                  THRU 128110-finish-read-next-employee-record
+                 UNTIL sw-IdxFile-EOF-Y
+                    OR ws-emp-salary-tbl-cap-cnt IS EQUAL TO cte-9999
+            END-IF
+
+            CLOSE IdxFile
+            DISPLAY "Closing. Status Code: [" fs-IdxFile "]."
+
+            IF ws-emp-salary-tbl-cap-cnt EQUAL cte-9999
+           AND NOT sw-IdxFile-EOF-Y
+               DISPLAY SPACE
+               DISPLAY "*** WARNING: employee salary table is full "
+                       "at [" cte-9999 "] records. Remaining "
+                       "employees will not be searched. ***"
+            END-IF.
+          128100-finish-load-employee-salary-table.
+            EXIT.
+
+          128110-start-read-next-employee-record.
+            READ IdxFile NEXT RECORD
+                AT END
+                   SET sw-IdxFile-EOF-Y TO TRUE
+
+              NOT AT END
+                   ADD ws-cte-01 TO ws-emp-salary-tbl-cap-cnt
+                   MOVE f-IdxFile-rec-salary-employee
+                     TO ws-ft-emp-salary (ws-emp-salary-tbl-cap-cnt)
+                   MOVE f-IdxFile-rec-cod-employee
+                     TO ws-ft-emp-cod    (ws-emp-salary-tbl-cap-cnt)
+                   MOVE f-IdxFile-rec-name-employee
+                     TO ws-ft-emp-name   (ws-emp-salary-tbl-cap-cnt)
+            END-READ.
+          128110-finish-read-next-employee-record.
+            EXIT.
+
+          128200-start-sort-employee-salary-table.
+            PERFORM 128210-start-select-minimum-remaining
+               THRU 128210-finish-select-minimum-remaining
+            VARYING idx-ft-emp-salary
+               FROM ws-cte-01 BY ws-cte-01
+              UNTIL idx-ft-emp-salary
+                 IS GREATER THAN ws-emp-salary-tbl-cap-cnt.
+          128200-finish-sort-employee-salary-table.
+            EXIT.
+
+          128210-start-select-minimum-remaining.
+            SET ws-rnd-n-origin-idx
+                ws-rnd-n-destination-idx    TO idx-ft-emp-salary
+            SET ws-rnd-n-destination-idx    UP BY ws-cte-01
+
+            PERFORM UNTIL ws-rnd-n-destination-idx
+                 IS GREATER THAN ws-emp-salary-tbl-cap-cnt
+                    IF ws-ft-emp-salary (ws-rnd-n-destination-idx)
+                    IS LESS THAN
+                       ws-ft-emp-salary (ws-rnd-n-origin-idx)
+                          SET ws-rnd-n-origin-idx
+                           TO ws-rnd-n-destination-idx
+                    END-IF
+
+                    SET ws-rnd-n-destination-idx   UP BY ws-cte-01
+            END-PERFORM
+
+            SET ws-rnd-n-destination-idx        TO idx-ft-emp-salary
+            PERFORM 128220-start-exchange-employee-table-positions
+               THRU 128220-finish-exchange-employee-table-positions.
+          128210-finish-select-minimum-remaining.
+            EXIT.
+
+          128220-start-exchange-employee-table-positions.
+            INITIALIZE ws-emp-salary-table-aux
+
+            MOVE ws-emp-salary-table (ws-rnd-n-origin-idx)
+              TO ws-emp-salary-table-aux
+            MOVE ws-emp-salary-table (ws-rnd-n-destination-idx)
+              TO ws-emp-salary-table (ws-rnd-n-origin-idx)
+            MOVE ws-emp-salary-table-aux
+              TO ws-emp-salary-table (ws-rnd-n-destination-idx).
+          128220-finish-exchange-employee-table-positions.
+            EXIT.
+
+          128300-start-request-salary-to-search.
+            DISPLAY "Enter the employee salary to search for "
+                    "(e.g. 1500.00): "
+               WITH NO ADVANCING
+            ACCEPT ws-emp-search-salary.
+          128300-finish-request-salary-to-search.
+            EXIT.
+
+          128400-start-binary-search-employee-salary.
+            DISPLAY SPACE
+            DISPLAY "Binary search (SEARCH ALL) against the table..."
+
+            MOVE FUNCTION CURRENT-DATE TO ws-search-timer-start
+
+            SET idx-ft-emp-salary TO ws-cte-01
+            SEARCH ALL ws-emp-salary-table
+                AT END
+                   PERFORM 128600-start-employee-element-not-found
+                      THRU 128600-finish-employee-element-not-found
+
+              WHEN ws-ft-emp-salary (idx-ft-emp-salary)
+                IS EQUAL TO              ws-emp-search-salary
+                   PERFORM 128700-start-show-employee-table-record
+                      THRU 128700-finish-show-employee-table-record
+            END-SEARCH
+
+            MOVE FUNCTION CURRENT-DATE TO ws-search-timer-end
+            PERFORM 128900-start-compute-and-show-elapsed-time
+               THRU 128900-finish-compute-and-show-elapsed-time.
+          128400-finish-binary-search-employee-salary.
+            EXIT.
+
+          128500-start-sequential-search-employee-sal.
+            DISPLAY SPACE
+            DISPLAY "Sequential search (SEARCH) against the table..."
+
+            MOVE FUNCTION CURRENT-DATE TO ws-search-timer-start
+
+            SET idx-ft-emp-salary TO ws-cte-01
+            SEARCH ws-emp-salary-table
+                AT END
+                   PERFORM 128600-start-employee-element-not-found
+                      THRU 128600-finish-employee-element-not-found
+
+              WHEN ws-ft-emp-salary (idx-ft-emp-salary)
+                IS EQUAL TO              ws-emp-search-salary
+                   PERFORM 128700-start-show-employee-table-record
+                      THRU 128700-finish-show-employee-table-record
+            END-SEARCH
+
+            MOVE FUNCTION CURRENT-DATE TO ws-search-timer-end
+            PERFORM 128900-start-compute-and-show-elapsed-time
+               THRU 128900-finish-compute-and-show-elapsed-time.
+          128500-finish-sequential-search-employee-sal.
+            EXIT.
+
+          128600-start-employee-element-not-found.
+            DISPLAY SPACE
+            DISPLAY "+---+----+---+----+---+----+"
+            DISPLAY "|     Item not located.    |"
+            DISPLAY "+---+----+---+----+---+----+"
+            DISPLAY "| Searched salary    : ["
+                    ws-emp-search-salary "]."
+            DISPLAY "| Search idx reached : ["
+                    idx-ft-emp-salary "]."
+            DISPLAY "+---+----+---+----+---+----+".
+          128600-finish-employee-element-not-found.
+            EXIT.
+
+          128700-start-show-employee-table-record.
+            DISPLAY SPACE
+            DISPLAY "+---+----+---+----+---+----+---+"
+            DISPLAY "| Retrieved record information.|"
+            DISPLAY "+---+----+---+----+---+----+---+"
+            DISPLAY "| Index : [" idx-ft-emp-salary "]."
+            DISPLAY "+------------------------------+"
+            DISPLAY "| Code   : [" ws-ft-emp-cod
+                                   (idx-ft-emp-salary) "]."
+            DISPLAY "| Name   : [" ws-ft-emp-name
+                                   (idx-ft-emp-salary) "]."
+            DISPLAY "| Salary : [" ws-ft-emp-salary
+                                   (idx-ft-emp-salary) "]."
+            DISPLAY "+---+----+---+----+---+----+---+".
+          128700-finish-show-employee-table-record.
+            EXIT.
+
+          128900-start-compute-and-show-elapsed-time.
+            COMPUTE ws-search-start-total =
+                    (FUNCTION NUMVAL(ws-search-timer-start(9:2))
+                       * 360000)
+                  + (FUNCTION NUMVAL(ws-search-timer-start(11:2))
+                       * 6000)
+                  + (FUNCTION NUMVAL(ws-search-timer-start(13:2))
+                       * 100)
+                  +  FUNCTION NUMVAL(ws-search-timer-start(15:2))
+
+            COMPUTE ws-search-end-total =
+                    (FUNCTION NUMVAL(ws-search-timer-end(9:2))
+                       * 360000)
+                  + (FUNCTION NUMVAL(ws-search-timer-end(11:2))
+                       * 6000)
+                  + (FUNCTION NUMVAL(ws-search-timer-end(13:2))
+                       * 100)
+                  +  FUNCTION NUMVAL(ws-search-timer-end(15:2))
+
+            SUBTRACT ws-search-start-total FROM ws-search-end-total
+              GIVING ws-search-elapsed-hndrd
+
+            DISPLAY "Elapsed time: [" ws-search-elapsed-hndrd
+                    "] hundredths of a second.".
+          128900-finish-compute-and-show-elapsed-time.
+            EXIT.
+
        END PROGRAM Searcher.
